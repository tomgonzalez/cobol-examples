@@ -1,38 +1,133 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2012-06-19
-      * Purpose:  Give an example of a PERFORM THRU statement.
+      * Purpose:  Standard PERFORM THRU report pipeline skeleton - a
+      *           heading paragraph, a transaction-driven detail range,
+      *           and a totals paragraph - so report programs in this
+      *           shop share one consistent structure instead of each
+      *           one inventing its own.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-THROUGH-EXAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "PTTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT PIPELINE-REPORT-FILE ASSIGN TO "PTREPORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD.
+           05  TX-ID               PIC X(6).
+           05  TX-DESCRIPTION      PIC X(20).
+           05  TX-AMOUNT           PIC 9(7)V9(2).
+
+       FD  PIPELINE-REPORT-FILE.
+       01  PIPELINE-LINE           PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-TRANSACTION-FILE-STATUS PIC XX.
+       01  WS-REPORT-FILE-STATUS      PIC XX.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS         VALUE 'Y'.
+
+       01  WS-TRANSACTION-COUNT        PIC 9(5) VALUE 0.
+       01  WS-TOTAL-AMOUNT             PIC 9(9)V9(2) VALUE 0.
+
+       01  PIPELINE-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               "TRANSACTION PIPELINE REPORT".
+       01  PIPELINE-HEADING-2.
+           05  FILLER          PIC X(8)  VALUE "TX ID".
+           05  FILLER          PIC X(22) VALUE "DESCRIPTION".
+           05  FILLER          PIC X(14) VALUE "AMOUNT".
+       01  PIPELINE-DETAIL-LINE.
+           05  PD-TX-ID        PIC X(6).
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  PD-DESCRIPTION  PIC X(20).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  PD-AMOUNT       PIC $$,$$$,$$9.99.
+       01  PIPELINE-TOTALS-LINE.
+           05  FILLER          PIC X(20) VALUE
+               "TOTAL TRANSACTIONS:".
+           05  PT-COUNT        PIC ZZZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(14) VALUE "TOTAL AMOUNT:".
+           05  PT-AMOUNT       PIC $$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Starting MAIN-PROCEDURE."
-            PERFORM 100-PARAGRAPH-1 THRU 500-PARAGRAPH-5
-            DISPLAY "Ending the program."
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-PRINT-HEADING
+            PERFORM 200-READ-TRANSACTION
+
+            PERFORM 300-PRINT-DETAIL THRU 400-ACCUMULATE-TOTALS
+               UNTIL END-OF-TRANSACTIONS
+
+            PERFORM 500-PRINT-TOTALS
+            PERFORM 900-CLOSE-FILES
+
             STOP RUN.
 
-       100-PARAGRAPH-1.
-           DISPLAY "Executing paragraph 1.".
+       050-OPEN-FILES.
+
+            OPEN INPUT TRANSACTION-FILE
+            IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: TRANSACTION-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TRANSACTION-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT PIPELINE-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: PIPELINE-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+            END-IF.
+
+       100-PRINT-HEADING.
+
+            WRITE PIPELINE-LINE FROM PIPELINE-HEADING-1
+            WRITE PIPELINE-LINE FROM PIPELINE-HEADING-2.
+
+       200-READ-TRANSACTION.
+
+            READ TRANSACTION-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       300-PRINT-DETAIL.
+
+            MOVE TX-ID TO PD-TX-ID
+            MOVE TX-DESCRIPTION TO PD-DESCRIPTION
+            MOVE TX-AMOUNT TO PD-AMOUNT
+            WRITE PIPELINE-LINE FROM PIPELINE-DETAIL-LINE.
+
+       400-ACCUMULATE-TOTALS.
+
+            ADD 1 TO WS-TRANSACTION-COUNT
+            ADD TX-AMOUNT TO WS-TOTAL-AMOUNT
+            PERFORM 200-READ-TRANSACTION.
 
-       200-PARAGRAPH-2.
-           DISPLAY "Executing paragraph 2.".
+       500-PRINT-TOTALS.
 
-       300-PARAGRAPH-3.
-           DISPLAY "Executing paragraph 3.".
+            MOVE WS-TRANSACTION-COUNT TO PT-COUNT
+            MOVE WS-TOTAL-AMOUNT TO PT-AMOUNT
+            WRITE PIPELINE-LINE FROM PIPELINE-TOTALS-LINE.
 
-      * Usually put numbered paragraphs in numerical order, but just
-      * illustrating that the any numbers in the paragraph names
-      * do not affect the order in which they are executed.
-       500-PARAGRAPH-5.
-           DISPLAY "Executing paragraph 5.".
+       900-CLOSE-FILES.
 
-       400-PARAGRAPH-4.
-           DISPLAY "Executing paragraph 4.".
+            CLOSE TRANSACTION-FILE
+            CLOSE PIPELINE-REPORT-FILE.
 
        END PROGRAM PERFORM-THROUGH-EXAMPLE.
