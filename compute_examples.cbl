@@ -23,6 +23,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             COMPUTE NUM5 = 2 * NUM1 + NUM2
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM5 = 2 * NUM1 "
+                     "+ NUM2"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM5 = 2 * NUM1 + NUM2"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -53,6 +57,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             COMPUTE NUM5 = NUM3**2 + NUM4**2
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM5 = NUM3**2 "
+                     "+ NUM4**2"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM5 = NUM3**2 + NUM4**2"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -68,6 +76,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             COMPUTE NUM5 = NUM1 + NUM2 * NUM3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM5 = NUM1 + "
+                     "NUM2 * NUM3"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM5 = NUM1 + NUM2 * NUM3"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -83,6 +95,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             COMPUTE NUM5 = ( NUM1 + NUM2 ) * NUM3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM5 = "
+                     "( NUM1 + NUM2 ) * NUM3"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM5 = ( NUM1 + NUM2 ) * NUM3"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -98,8 +114,15 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5, " NUM6: ", NUM6
             COMPUTE NUM5 = NUM1 / 3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM5 = NUM1 / 3"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM5 = NUM1 / 3"
             COMPUTE NUM6 ROUNDED = NUM1 / 3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON COMPUTE NUM6 ROUNDED = "
+                     "NUM1 / 3"
+            END-COMPUTE
             DISPLAY "COMPUTE NUM6 ROUNDED = NUM1 / 3"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5, " NUM6: ", NUM6
