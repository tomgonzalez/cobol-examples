@@ -0,0 +1,52 @@
+      ******************************************************************
+      * RUNSTAT.cpy
+      *
+      * Shared end-of-job run statistics paragraphs - see req 047 and
+      * copybooks/RUNSTWS.cpy. Any batch program that COPYs RUNSTWS.cpy
+      * into WORKING-STORAGE can report consistent run statistics
+      * (records read, records written, exceptions logged, start/end
+      * time, elapsed time) instead of just DISPLAYing its own results
+      * and STOPping RUN, the same shared-copybook approach
+      * 960-WRITE-EXCEPTION-LOG-ENTRY (copybooks/EXCPLOG.cpy) uses.
+      *
+      * The calling program must:
+      *   - COPY RUNSTWS.cpy into WORKING-STORAGE
+      *   - PERFORM 010-RECORD-RUN-START as the first statement in
+      *     MAIN-PROCEDURE, before any file is opened
+      *   - ADD 1 TO WS-RUNSTAT-RECORDS-READ and
+      *     WS-RUNSTAT-RECORDS-WRITTEN itself, at whatever point it
+      *     reads or writes its own main business record, and
+      *     ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED alongside every
+      *     PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+      *   - PERFORM 970-DISPLAY-RUN-STATISTICS last, after
+      *     900-CLOSE-FILES, before STOP RUN
+      ******************************************************************
+       010-RECORD-RUN-START.
+
+           ACCEPT WS-RUNSTAT-START-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUNSTAT-START-TIME FROM TIME.
+
+       970-DISPLAY-RUN-STATISTICS.
+
+           ACCEPT WS-RUNSTAT-END-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUNSTAT-END-TIME FROM TIME
+
+           COMPUTE WS-RUNSTAT-ELAPSED-SECONDS =
+              (WS-RUNSTAT-END-HH * 3600 + WS-RUNSTAT-END-MM * 60 +
+                 WS-RUNSTAT-END-SS) -
+              (WS-RUNSTAT-START-HH * 3600 + WS-RUNSTAT-START-MM * 60 +
+                 WS-RUNSTAT-START-SS)
+           MOVE WS-RUNSTAT-ELAPSED-SECONDS TO WS-RUNSTAT-ELAPSED-OUT
+
+           DISPLAY "----------------------------------------------"
+           DISPLAY "RUN STATISTICS"
+           DISPLAY "  START:              ", WS-RUNSTAT-START-DATE,
+              " ", WS-RUNSTAT-START-TIME
+           DISPLAY "  END:                ", WS-RUNSTAT-END-DATE,
+              " ", WS-RUNSTAT-END-TIME
+           DISPLAY "  ELAPSED SECONDS:    ", WS-RUNSTAT-ELAPSED-OUT
+           DISPLAY "  RECORDS READ:       ", WS-RUNSTAT-RECORDS-READ
+           DISPLAY "  RECORDS WRITTEN:    ", WS-RUNSTAT-RECORDS-WRITTEN
+           DISPLAY "  EXCEPTIONS LOGGED:  ",
+              WS-RUNSTAT-EXCEPTIONS-LOGGED
+           DISPLAY "----------------------------------------------".
