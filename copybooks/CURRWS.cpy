@@ -0,0 +1,27 @@
+      ******************************************************************
+      * CURRWS.cpy
+      *
+      * WORKING-STORAGE table and scratch fields for
+      * 065-LOAD-CURRENCY-RATE-TABLE and 460-LOOKUP-CURRENCY-RATE
+      * (copybooks/CURRTBL.cpy) - see req 033. COPY this into
+      * WORKING-STORAGE, alongside WS-CURRENCY-RATE-FILE-STATUS PIC
+      * XX, in any program that COPYs CURRTBL.cpy. Table is loaded
+      * once at startup and searched by currency code the same way
+      * invoice_processing.cbl's TAX-RATE-TABLE is (req 030).
+      *
+      * To look up a rate: MOVE the currency code to
+      * WS-LOOKUP-CURRENCY-CODE and PERFORM 460-LOOKUP-CURRENCY-RATE;
+      * the result comes back in WS-CONVERSION-RATE (defaulted to 1,
+      * i.e. no conversion, if the code isn't found).
+      ******************************************************************
+       01  WS-CURRENCY-RATE-EOF-SWITCH  PIC X VALUE 'N'.
+           88  END-OF-CURRENCY-RATES        VALUE 'Y'.
+       01  WS-CURRENCY-RATE-COUNT-MAX   PIC 9(3) VALUE 50.
+       01  WS-CURRENCY-RATE-COUNT       PIC 9(3) VALUE 0.
+       01  CURRENCY-RATE-TABLE.
+           05  CURRENCY-RATE-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY CR-IDX.
+               10  CRE-CURRENCY-CODE       PIC X(3).
+               10  CRE-CONVERSION-RATE     PIC 9(3)V9(6).
+       01  WS-LOOKUP-CURRENCY-CODE      PIC X(3).
+       01  WS-CONVERSION-RATE           PIC 9(3)V9(6) VALUE 1.
