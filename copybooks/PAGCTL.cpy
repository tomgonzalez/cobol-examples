@@ -0,0 +1,33 @@
+      ******************************************************************
+      * PAGCTL.cpy
+      *
+      * Shared report pagination paragraph - see req 049 and
+      * copybooks/PAGWS.cpy. Any program that COPYs PAGWS.cpy into
+      * WORKING-STORAGE and PAGCTL.cpy into the PROCEDURE DIVISION can
+      * page its printed report instead of running it as one
+      * unbroken column of output.
+      *
+      * The calling program must:
+      *   - own a page-header paragraph of its own (its heading lines
+      *     and field layout are specific to that report) that:
+      *       . ADDs 1 TO WS-PAGE-NUMBER
+      *       . WRITEs its heading line(s), AFTER ADVANCING PAGE
+      *         (top-of-form carriage control) unless this is the
+      *         first page (WS-PAGE-NUMBER = 1), in which case a
+      *         plain WRITE is used so the report doesn't start with
+      *         a leading blank/form-feed page
+      *       . MOVEs 0 TO WS-PAGE-LINE-COUNT and 'N' TO
+      *         WS-PAGE-BREAK-SWITCH
+      *   - PERFORM that header paragraph once up front, in place of
+      *     writing its heading lines directly, to print page 1
+      *   - before every subsequent WRITE of a body/detail/total
+      *     line: IF PAGE-BREAK-NEEDED PERFORM <its header paragraph>
+      *     END-IF, then WRITE the line, then PERFORM
+      *     095-BUMP-PAGE-LINE-COUNT
+      ******************************************************************
+       095-BUMP-PAGE-LINE-COUNT.
+
+           ADD 1 TO WS-PAGE-LINE-COUNT
+           IF WS-PAGE-LINE-COUNT >= WS-PAGE-LINES-PER-PAGE
+              MOVE 'Y' TO WS-PAGE-BREAK-SWITCH
+           END-IF.
