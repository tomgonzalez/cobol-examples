@@ -0,0 +1,28 @@
+      ******************************************************************
+      * EXCPFD.cpy
+      *
+      * FILE SECTION entry (FD + record layout) for the shared batch
+      * exception log - see req 031. Every program that opens this
+      * file, whether to append via 960-WRITE-EXCEPTION-LOG-ENTRY
+      * (copybooks/EXCPLOG.cpy) or to read it back for a summary
+      * report, COPYs this same record layout so one program's entries
+      * can't drift out of sync with another's.
+      *
+      * EL-IS-INFO ("I") was added for req 032's operator sign-on
+      * record - a successful sign-on isn't an error or a warning, but
+      * still belongs in this log so "who ran this and when" can be
+      * answered the same way "what failed and when" already is.
+      * EXCEPTION-SUMMARY-REPORT only tallies EL-IS-ERROR and
+      * EL-IS-WARNING, so informational entries pass through it
+      * unfiltered and uncounted, same as before this severity existed.
+      ******************************************************************
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-RECORD.
+           05  EL-PROGRAM-ID       PIC X(20).
+           05  EL-DATE             PIC X(8).
+           05  EL-TIME             PIC X(6).
+           05  EL-SEVERITY         PIC X(1).
+               88  EL-IS-ERROR         VALUE "E".
+               88  EL-IS-WARNING       VALUE "W".
+               88  EL-IS-INFO          VALUE "I".
+           05  EL-MESSAGE          PIC X(60).
