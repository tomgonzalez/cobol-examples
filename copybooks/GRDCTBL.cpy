@@ -0,0 +1,40 @@
+      ******************************************************************
+      * GRDCTBL.cpy
+      *
+      * Shared letter-grade cutoff load paragraph - see req 048 and
+      * copybooks/GRDCSEL.cpy/GRDCFD.cpy/GRDCWS.cpy. Any program that
+      * COPYs GRDCSEL.cpy into FILE-CONTROL, GRDCFD.cpy into the FILE
+      * SECTION, and GRDCWS.cpy (alongside WS-GRADE-CUTOFF-FILE-STATUS
+      * PIC XX) into WORKING-STORAGE can derive its A/B/C/D letter
+      * grade from the configured cutoffs instead of its own hardcoded
+      * literals - the same shared-copybook approach
+      * 460-LOOKUP-CURRENCY-RATE uses (req 033).
+      *
+      * The calling program must:
+      *   - OPEN INPUT GRADE-CUTOFF-FILE itself, in its own
+      *     050-OPEN-FILES, with its own error handling (this copybook
+      *     does not open or close the file, matching how CURRTBL.cpy
+      *     leaves opening CURRENCY-RATE-FILE to the caller)
+      *   - PERFORM 070-LOAD-GRADE-CUTOFFS once at startup, after
+      *     opening GRADE-CUTOFF-FILE
+      *   - CLOSE GRADE-CUTOFF-FILE itself, in its own 900-CLOSE-FILES
+      *   - compare its GRADE field against WS-A-CUTOFF, WS-B-CUTOFF,
+      *     WS-C-CUTOFF, and WS-D-CUTOFF instead of literal 90/80/70/60
+      ******************************************************************
+       070-LOAD-GRADE-CUTOFFS.
+
+           IF WS-GRADE-CUTOFF-FILE-STATUS NOT = "00"
+              DISPLAY "WARNING: GRADE-CUTOFF-FILE NOT FOUND, "
+                 "STATUS = ", WS-GRADE-CUTOFF-FILE-STATUS,
+                 ", USING DEFAULT CUTOFFS OF 90/80/70/60"
+           ELSE
+              READ GRADE-CUTOFF-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE GC-A-CUTOFF TO WS-A-CUTOFF
+                    MOVE GC-B-CUTOFF TO WS-B-CUTOFF
+                    MOVE GC-C-CUTOFF TO WS-C-CUTOFF
+                    MOVE GC-D-CUTOFF TO WS-D-CUTOFF
+              END-READ
+           END-IF.
