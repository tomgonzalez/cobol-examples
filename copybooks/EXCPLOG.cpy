@@ -0,0 +1,54 @@
+      ******************************************************************
+      * EXCPLOG.cpy
+      *
+      * Shared exception-log writer paragraph - see req 031. Any batch
+      * program that COPYs EXCPSEL.cpy into FILE-CONTROL and EXCPFD.cpy
+      * into the FILE SECTION can log an error or warning here instead
+      * of only DISPLAYing it to SYSOUT, so EXCPLOG.DAT accumulates one
+      * running record of everything that went wrong across a batch,
+      * and EXCEPTION-SUMMARY-REPORT can be checked each morning
+      * instead of scrolling every job's own SYSOUT.
+      *
+      * The calling program must:
+      *   - COPY EXCPSEL.cpy into FILE-CONTROL and EXCPFD.cpy into the
+      *     FILE SECTION
+      *   - declare, in WORKING-STORAGE, WS-EXCEPTION-LOG-STATUS PIC XX
+      *     and COPY EXCPWS.cpy
+      *   - MOVE its own PROGRAM-ID to EL-PROGRAM-ID, "E" or "W" to
+      *     EL-SEVERITY, and its message text to EL-MESSAGE (build the
+      *     message with MOVE, not STRING - see the note below)
+      *   - PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+      *
+      * The log is opened EXTEND (append) and closed again on every
+      * call rather than held open for the life of the run, since
+      * these are standalone batch jobs run one at a time, not one
+      * long-running process writing to the log concurrently. A first-
+      * ever write finds no file to EXTEND (FILE STATUS 35) and falls
+      * back to OPEN OUTPUT to create it.
+      *
+      * NOTE: do not build EL-MESSAGE (or any field MOVEd into it) with
+      * a STRING statement anywhere in the calling paragraph ahead of
+      * PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY. This GnuCOBOL 3.2.0
+      * build has a runtime bug where a STRING executed earlier in the
+      * same run leaves the WRITE below reporting FILE STATUS "00"
+      * while silently producing a 0-byte EXCPLOG.DAT - confirmed by
+      * isolated testing to reproduce with STRING alone (regardless of
+      * its target field) and to disappear once the message is instead
+      * assembled with plain MOVE statements against fixed-position
+      * group fields, which is the pattern every caller of this
+      * copybook uses.
+      ******************************************************************
+       960-WRITE-EXCEPTION-LOG-ENTRY.
+
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-EXCEPTION-LOG-STATUS NOT = "00"
+              OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-EXCPLOG-CURRENT-DATE-TIME
+           MOVE WS-EXCPLOG-CD-DATE TO EL-DATE
+           MOVE WS-EXCPLOG-CD-TIME TO EL-TIME
+
+           WRITE EXCEPTION-LOG-RECORD
+
+           CLOSE EXCEPTION-LOG-FILE.
