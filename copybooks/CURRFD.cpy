@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CURRFD.cpy
+      *
+      * FILE SECTION entry (FD + record layout) for the shared
+      * currency conversion-rate table - see req 033. One record per
+      * currency code, maintained independently of any one program so
+      * rates can be updated without a recompile, the same reasoning
+      * behind TAX-RATE-FILE in invoice_processing.cbl (req 030).
+      * CR-CONVERSION-RATE is foreign-currency units per one US
+      * dollar, since every amount in this shop originates in USD.
+      ******************************************************************
+       FD  CURRENCY-RATE-FILE.
+       01  CURRENCY-RATE-RECORD.
+           05  CR-CURRENCY-CODE     PIC X(3).
+           05  CR-CONVERSION-RATE   PIC 9(3)V9(6).
