@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXCPSEL.cpy
+      *
+      * FILE-CONTROL entry for the shared batch exception log - see
+      * req 031 and copybooks/EXCPFD.cpy/EXCPLOG.cpy/EXCPWS.cpy. COPY
+      * this into FILE-CONTROL in any program that logs exceptions via
+      * 960-WRITE-EXCEPTION-LOG-ENTRY (or reads the log back, like
+      * EXCEPTION-SUMMARY-REPORT), and declare, in WORKING-STORAGE:
+      *   01  WS-EXCEPTION-LOG-STATUS  PIC XX.
+      ******************************************************************
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-LOG-STATUS.
