@@ -0,0 +1,29 @@
+      ******************************************************************
+      * MONEYFLD.cpy
+      *
+      * Canonical money-field scale for this shop: every dollar amount
+      * is signed and carries exactly 2 decimal digits (down to the
+      * penny) - the same ROUNDED-to-the-penny convention established
+      * in req 020. COPY this REPLACING MONEY-NAME by your field's
+      * data name and MONEY-DIGITS by the integer digit count it
+      * needs (a single line-item amount is usually 7 digits, a
+      * running or year-to-date total is usually 9) instead of hand-
+      * declaring a PIC 9(n)V9(2) clause, so a field pulled from one
+      * program can't silently disagree in scale with a field from
+      * another when the two are combined - see req 029.
+      *
+      * ADD-EXAMPLES, COMPUTE-EXAMPLES, DIVIDE-EXAMPLES, and MULTIPLY-
+      * EXAMPLES are left redeclaring their own NUM1-NUM6 fields at
+      * different scales on purpose - COMPUTE-EXAMPLES' NUM6 is a
+      * V9(3) field mixed in with V9(5) fields specifically to
+      * demonstrate COBOL's automatic decimal alignment - so this
+      * copybook is for the production programs built on top of those
+      * teaching patterns (GL-RECONCILIATION, INVOICE-PROCESSING,
+      * LOAN-AMORTIZATION, PROCEDURES-EXAMPLE), not for the demos
+      * themselves.
+      *
+      * Example:
+      *   COPY MONEYFLD REPLACING MONEY-NAME BY WS-INVOICE-TOTAL
+      *                           MONEY-DIGITS BY 9.
+      ******************************************************************
+       01  MONEY-NAME              PIC S9(MONEY-DIGITS)V9(2).
