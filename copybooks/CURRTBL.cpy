@@ -0,0 +1,62 @@
+      ******************************************************************
+      * CURRTBL.cpy
+      *
+      * Shared currency conversion-rate table load and lookup
+      * paragraphs - see req 033 and copybooks/CURRSEL.cpy/CURRFD.cpy/
+      * CURRWS.cpy. Any batch program that COPYs CURRSEL.cpy into
+      * FILE-CONTROL, CURRFD.cpy into the FILE SECTION, and CURRWS.cpy
+      * (alongside WS-CURRENCY-RATE-FILE-STATUS PIC XX) into
+      * WORKING-STORAGE can convert a USD amount to a foreign currency
+      * without duplicating this logic - the same shared-copybook
+      * approach 960-WRITE-EXCEPTION-LOG-ENTRY uses (req 031).
+      *
+      * The calling program must:
+      *   - OPEN INPUT CURRENCY-RATE-FILE itself, in its own
+      *     050-OPEN-FILES, with its own error handling (this copybook
+      *     does not open or close the file, matching how
+      *     invoice_processing.cbl's 060-LOAD-TAX-RATE-TABLE leaves
+      *     opening TAX-RATE-FILE to 050-OPEN-FILES)
+      *   - PERFORM 065-LOAD-CURRENCY-RATE-TABLE once at startup
+      *   - PERFORM 460-LOOKUP-CURRENCY-RATE after MOVEing the
+      *     currency code to convert from to WS-LOOKUP-CURRENCY-CODE;
+      *     the rate comes back in WS-CONVERSION-RATE
+      *   - CLOSE CURRENCY-RATE-FILE itself, in its own 900-CLOSE-FILES
+      ******************************************************************
+       065-LOAD-CURRENCY-RATE-TABLE.
+
+           PERFORM UNTIL END-OF-CURRENCY-RATES
+              READ CURRENCY-RATE-FILE
+                 AT END
+                    MOVE 'Y' TO WS-CURRENCY-RATE-EOF-SWITCH
+                 NOT AT END
+                    IF WS-CURRENCY-RATE-COUNT <
+                          WS-CURRENCY-RATE-COUNT-MAX
+                       ADD 1 TO WS-CURRENCY-RATE-COUNT
+                       MOVE CR-CURRENCY-CODE TO
+                          CRE-CURRENCY-CODE (WS-CURRENCY-RATE-COUNT)
+                       MOVE CR-CONVERSION-RATE TO
+                          CRE-CONVERSION-RATE (WS-CURRENCY-RATE-COUNT)
+                    ELSE
+                       DISPLAY "WARNING: CURRENCY RATE TABLE FULL, "
+                          "IGNORING CURRENCY ", CR-CURRENCY-CODE
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+       460-LOOKUP-CURRENCY-RATE.
+
+           MOVE 1 TO WS-CONVERSION-RATE
+           PERFORM VARYING CR-IDX FROM 1 BY 1
+                 UNTIL CR-IDX > WS-CURRENCY-RATE-COUNT
+              IF CRE-CURRENCY-CODE (CR-IDX) = WS-LOOKUP-CURRENCY-CODE
+                 MOVE CRE-CONVERSION-RATE (CR-IDX) TO
+                    WS-CONVERSION-RATE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF CR-IDX > WS-CURRENCY-RATE-COUNT
+                 AND WS-LOOKUP-CURRENCY-CODE NOT = "USD"
+              DISPLAY "WARNING: NO CONVERSION RATE FOR CURRENCY ",
+                 WS-LOOKUP-CURRENCY-CODE, " - USING RATE OF 1.0"
+           END-IF.
