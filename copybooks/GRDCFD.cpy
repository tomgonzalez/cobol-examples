@@ -0,0 +1,16 @@
+      ******************************************************************
+      * GRDCFD.cpy
+      *
+      * FILE SECTION entry (FD + record layout) for the shared
+      * letter-grade cutoff control record - see req 048. One record,
+      * the A/B/C/D minimum grades, maintained independently of any
+      * one program so the cutoffs can be changed without a recompile,
+      * the same reasoning behind CURVE-CONTROL-FILE (req 041) and
+      * PAY-CONTROL-FILE (req 037).
+      ******************************************************************
+       FD  GRADE-CUTOFF-FILE.
+       01  GRADE-CUTOFF-RECORD.
+           05  GC-A-CUTOFF          PIC 9(3).
+           05  GC-B-CUTOFF          PIC 9(3).
+           05  GC-C-CUTOFF          PIC 9(3).
+           05  GC-D-CUTOFF          PIC 9(3).
