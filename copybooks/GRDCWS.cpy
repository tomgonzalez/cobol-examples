@@ -0,0 +1,18 @@
+      ******************************************************************
+      * GRDCWS.cpy
+      *
+      * WORKING-STORAGE fields for 070-LOAD-GRADE-CUTOFFS (copybooks/
+      * GRDCTBL.cpy) - see req 048. COPY this into WORKING-STORAGE,
+      * alongside WS-GRADE-CUTOFF-FILE-STATUS PIC XX, in any program
+      * that COPYs GRDCTBL.cpy.
+      *
+      * No control record found - default to the cutoffs every
+      * grading program in this shop used before this record existed
+      * (90/80/70/60), the same non-fatal-default convention req 037
+      * set for STANDARD-HOURS-LIMIT, so an unconfigured run behaves
+      * exactly as it always has.
+      ******************************************************************
+       01  WS-A-CUTOFF                  PIC 9(3) VALUE 90.
+       01  WS-B-CUTOFF                  PIC 9(3) VALUE 80.
+       01  WS-C-CUTOFF                  PIC 9(3) VALUE 70.
+       01  WS-D-CUTOFF                  PIC 9(3) VALUE 60.
