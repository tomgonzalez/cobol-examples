@@ -0,0 +1,19 @@
+      ******************************************************************
+      * PAGWS.cpy
+      *
+      * WORKING-STORAGE fields for shared report pagination
+      * (copybooks/PAGCTL.cpy) - see req 049. COPY this into
+      * WORKING-STORAGE in any program that COPYs PAGCTL.cpy.
+      *
+      * WS-PAGE-NUMBER and the "PAGE nnn" text are not paired with a
+      * total page count - getting an exact "of Y" total up front
+      * would mean either buffering the whole report or reading the
+      * input twice solely to precompute it, which none of these
+      * single-pass streaming batch reports do anywhere else in this
+      * shop.
+      ******************************************************************
+       01  WS-PAGE-LINES-PER-PAGE     PIC 9(3) VALUE 55.
+       01  WS-PAGE-LINE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-PAGE-NUMBER             PIC 9(3) VALUE 0.
+       01  WS-PAGE-BREAK-SWITCH       PIC X VALUE 'N'.
+           88  PAGE-BREAK-NEEDED          VALUE 'Y'.
