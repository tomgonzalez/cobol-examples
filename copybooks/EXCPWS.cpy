@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EXCPWS.cpy
+      *
+      * WORKING-STORAGE scratch fields for 960-WRITE-EXCEPTION-LOG-
+      * ENTRY (copybooks/EXCPLOG.cpy) - see req 031. COPY this into
+      * WORKING-STORAGE, alongside WS-EXCEPTION-LOG-STATUS PIC XX, in
+      * any program that COPYs EXCPLOG.cpy.
+      ******************************************************************
+       01  WS-EXCPLOG-CURRENT-DATE-TIME.
+           05  WS-EXCPLOG-CD-DATE      PIC X(8).
+           05  WS-EXCPLOG-CD-TIME      PIC X(6).
+           05  FILLER                  PIC X(7).
