@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CURRSEL.cpy
+      *
+      * FILE-CONTROL entry for the shared currency conversion-rate
+      * table - see req 033 and copybooks/CURRFD.cpy/CURRWS.cpy/
+      * CURRTBL.cpy. COPY this into FILE-CONTROL in any program that
+      * looks up a conversion rate via 460-LOOKUP-CURRENCY-RATE, and
+      * declare, in WORKING-STORAGE:
+      *   01  WS-CURRENCY-RATE-FILE-STATUS  PIC XX.
+      ******************************************************************
+           SELECT CURRENCY-RATE-FILE ASSIGN TO "CURRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURRENCY-RATE-FILE-STATUS.
