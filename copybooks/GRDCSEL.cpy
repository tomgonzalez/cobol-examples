@@ -0,0 +1,18 @@
+      ******************************************************************
+      * GRDCSEL.cpy
+      *
+      * FILE-CONTROL entry for the shared letter-grade cutoff control
+      * record - see req 048 and copybooks/GRDCFD.cpy/GRDCWS.cpy/
+      * GRDCTBL.cpy. COPY this into FILE-CONTROL in any program that
+      * loads its cutoffs via 070-LOAD-GRADE-CUTOFFS (copybooks/
+      * GRDCTBL.cpy), and declare, in WORKING-STORAGE:
+      *   01  WS-GRADE-CUTOFF-FILE-STATUS  PIC XX.
+      *
+      * One control record, the same single-control-record pattern as
+      * PAY-CONTROL-FILE (req 037), CURVE-CONTROL-FILE (req 041), and
+      * GL-CONTROL-FILE - opened, read, and closed once at startup
+      * rather than held open for the life of the run.
+      ******************************************************************
+           SELECT GRADE-CUTOFF-FILE ASSIGN TO "GRDCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-CUTOFF-FILE-STATUS.
