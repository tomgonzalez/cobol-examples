@@ -0,0 +1,40 @@
+      ******************************************************************
+      * RUNSTWS.cpy
+      *
+      * WORKING-STORAGE fields for the shared end-of-job run
+      * statistics paragraphs (copybooks/RUNSTAT.cpy) - see req 047.
+      * COPY this into WORKING-STORAGE in any program that COPYs
+      * RUNSTAT.cpy.
+      *
+      * The calling program must ADD 1 TO WS-RUNSTAT-RECORDS-READ (or
+      * -WRITTEN) itself at each point it reads or writes what it
+      * considers its main business record - this copybook has no way
+      * to know which of a program's several files that is. Where a
+      * program already counts something equivalent for its own
+      * purposes (e.g. WS-EXTRACT-RECORD-COUNT), it is not duplicated
+      * here; WS-RUNSTAT-RECORDS-WRITTEN is only incremented in
+      * addition to, never instead of, that program's own counters.
+      ******************************************************************
+       01  WS-RUNSTAT-START-DATE       PIC 9(8).
+       01  WS-RUNSTAT-START-TIME       PIC 9(6).
+       01  WS-RUNSTAT-START-TIME-R REDEFINES WS-RUNSTAT-START-TIME.
+           05  WS-RUNSTAT-START-HH     PIC 9(2).
+           05  WS-RUNSTAT-START-MM     PIC 9(2).
+           05  WS-RUNSTAT-START-SS     PIC 9(2).
+       01  WS-RUNSTAT-END-DATE         PIC 9(8).
+       01  WS-RUNSTAT-END-TIME         PIC 9(6).
+       01  WS-RUNSTAT-END-TIME-R REDEFINES WS-RUNSTAT-END-TIME.
+           05  WS-RUNSTAT-END-HH       PIC 9(2).
+           05  WS-RUNSTAT-END-MM       PIC 9(2).
+           05  WS-RUNSTAT-END-SS       PIC 9(2).
+
+      * Elapsed seconds since WS-RUNSTAT-START-TIME - only meaningful
+      * for a run that starts and ends on the same calendar day, which
+      * every batch job in this codebase does; a run that happens to
+      * cross midnight shows a negative value instead of wrapping.
+       01  WS-RUNSTAT-ELAPSED-SECONDS  PIC S9(7).
+       01  WS-RUNSTAT-ELAPSED-OUT      PIC -(6)9.
+
+       01  WS-RUNSTAT-RECORDS-READ     PIC 9(7) VALUE 0.
+       01  WS-RUNSTAT-RECORDS-WRITTEN  PIC 9(7) VALUE 0.
+       01  WS-RUNSTAT-EXCEPTIONS-LOGGED PIC 9(5) VALUE 0.
