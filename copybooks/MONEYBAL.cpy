@@ -0,0 +1,33 @@
+      ******************************************************************
+      * MONEYBAL.cpy
+      *
+      * Shared balancing routine: compares two money totals declared
+      * with MONEYFLD.cpy's shared scale and reports whether they
+      * agree, the same COMPUTE-the-difference-then-check-for-zero
+      * pattern GL-RECONCILIATION used to compare its computed debit
+      * and credit totals against a supplied control record. Codified
+      * here so any program combining a total from one part of this
+      * shop's batch suite against a total from another doesn't have
+      * to reinvent the comparison - see req 029.
+      *
+      * The calling program must declare, in WORKING-STORAGE, before
+      * this COPY:
+      *   01  WS-BALANCE-COMPUTED   PIC S9(9)V9(2).
+      *   01  WS-BALANCE-CONTROL    PIC S9(9)V9(2).
+      *   01  WS-BALANCE-DIFFERENCE PIC S9(9)V9(2).
+      *   01  WS-BALANCE-STATUS     PIC X(20).
+      *
+      * and then, in PROCEDURE DIVISION, PERFORM 950-CHECK-MONEY-BALANCE
+      * after moving the two totals to compare into WS-BALANCE-COMPUTED
+      * and WS-BALANCE-CONTROL.
+      ******************************************************************
+       950-CHECK-MONEY-BALANCE.
+
+           COMPUTE WS-BALANCE-DIFFERENCE =
+              WS-BALANCE-COMPUTED - WS-BALANCE-CONTROL
+
+           IF WS-BALANCE-DIFFERENCE = 0
+              MOVE "BALANCED" TO WS-BALANCE-STATUS
+           ELSE
+              MOVE "OUT OF BALANCE" TO WS-BALANCE-STATUS
+           END-IF.
