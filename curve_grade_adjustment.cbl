@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Curve adjustment program with before/after audit
+      *           record - see req 041. Right now someone manually
+      *           adds points to each student's GRADE before
+      *           EVALUATE-GRADE or NESTED-IFS-EXAMPLE ever sees it;
+      *           this program applies the curve itself, using the
+      *           same style of ADD statement ADD-EXAMPLES
+      *           demonstrates, adding the number of points configured
+      *           in CURVCTRL.DAT to every record in STUGRADE.DAT
+      *           (capping at 100) and writing a before/after audit
+      *           record per student to CURVEAUD.RPT.
+      *
+      *           The curved records are written to STUGRADE.NEW,
+      *           the same CURRENT/NEW generation-pair convention
+      *           PROCEDURES-EXAMPLE already uses for PAYYTD.DAT/
+      *           PAYYTD.NEW - promoting STUGRADE.NEW to STUGRADE.DAT
+      *           is an operational step outside this program, not
+      *           something it does to the input file while other
+      *           programs may still have it open.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURVE-GRADE-ADJUSTMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADE-FILE ASSIGN TO "STUGRADE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-FILE-STATUS.
+
+           SELECT STUDENT-GRADE-NEW-FILE ASSIGN TO "STUGRADE.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-NEW-FILE-STATUS.
+
+      * One control record with the number of points to curve - same
+      * single-control-record pattern as PAY-CONTROL-FILE (see req
+      * 037) and GL-CONTROL-FILE.
+           SELECT CURVE-CONTROL-FILE ASSIGN TO "CURVCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURVE-CONTROL-STATUS.
+
+           SELECT CURVE-AUDIT-FILE ASSIGN TO "CURVEAUD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADE-FILE.
+       01  STUDENT-GRADE-RECORD.
+           05  SG-STUDENT-ID       PIC X(9).
+           05  SG-GRADE            PIC 9(3).
+
+       FD  STUDENT-GRADE-NEW-FILE.
+       01  STUDENT-GRADE-NEW-RECORD.
+           05  SGN-STUDENT-ID      PIC X(9).
+           05  SGN-GRADE           PIC 9(3).
+
+       FD  CURVE-CONTROL-FILE.
+       01  CURVE-CONTROL-RECORD.
+           05  CC-CURVE-POINTS     PIC 9(3).
+
+       FD  CURVE-AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(80).
+
+           COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+       01  WS-GRADE-FILE-STATUS      PIC XX.
+       01  WS-GRADE-NEW-FILE-STATUS  PIC XX.
+       01  WS-CURVE-CONTROL-STATUS   PIC XX.
+       01  WS-AUDIT-FILE-STATUS      PIC XX.
+       01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+           88  END-OF-GRADE-FILE         VALUE 'Y'.
+
+      * No curve control record found - default to 0 points so an
+      * unconfigured run leaves every grade unchanged instead of
+      * abending, the same non-fatal-default convention req 037 set
+      * for STANDARD-HOURS-LIMIT.
+       01  WS-CURVE-POINTS           PIC 9(3) VALUE 0.
+       01  WS-OLD-GRADE              PIC 9(3).
+
+       01  AUDIT-HEADING-1.
+           05  FILLER          PIC X(50) VALUE
+               "GRADE CURVE ADJUSTMENT - BEFORE/AFTER AUDIT".
+       01  AUDIT-DETAIL-LINE.
+           05  FILLER          PIC X(11) VALUE "STUDENT ID ".
+           05  AL-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  FILLER          PIC X(7)  VALUE "BEFORE:".
+           05  AL-OLD-GRADE    PIC ZZ9.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  FILLER          PIC X(6)  VALUE "AFTER:".
+           05  AL-NEW-GRADE    PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-GRADE-RECORD
+
+            PERFORM UNTIL END-OF-GRADE-FILE
+               PERFORM 200-CURVE-GRADE
+               PERFORM 100-READ-GRADE-RECORD
+            END-PERFORM
+
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-GRADE-FILE
+            IF WS-GRADE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-GRADE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-GRADE-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "STUDENT-GRADE-FILE" TO EL-MESSAGE
+               MOVE "CURVE-GRADE-ADJUSTMENT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            END-IF
+
+            OPEN OUTPUT STUDENT-GRADE-NEW-FILE
+            IF WS-GRADE-NEW-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-GRADE-NEW-FILE OPEN FAILED, "
+                  "STATUS = ", WS-GRADE-NEW-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "STUDENT-GRADE-NEW-FILE" TO EL-MESSAGE
+               MOVE "CURVE-GRADE-ADJUSTMENT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            END-IF
+
+            OPEN OUTPUT CURVE-AUDIT-FILE
+            IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: CURVE-AUDIT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-AUDIT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               MOVE "CURVE-AUDIT-FILE" TO EL-MESSAGE
+               MOVE "CURVE-GRADE-ADJUSTMENT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ELSE
+               WRITE AUDIT-LINE FROM AUDIT-HEADING-1
+            END-IF
+
+            OPEN INPUT CURVE-CONTROL-FILE
+            IF WS-CURVE-CONTROL-STATUS NOT = "00"
+               DISPLAY "WARNING: CURVE-CONTROL-FILE NOT FOUND, "
+                  "STATUS = ", WS-CURVE-CONTROL-STATUS,
+                  ", USING DEFAULT OF 0 CURVE POINTS"
+            ELSE
+               READ CURVE-CONTROL-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CC-CURVE-POINTS TO WS-CURVE-POINTS
+               END-READ
+               CLOSE CURVE-CONTROL-FILE
+            END-IF.
+
+       100-READ-GRADE-RECORD.
+
+            READ STUDENT-GRADE-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-CURVE-GRADE.
+
+            MOVE SG-GRADE TO WS-OLD-GRADE
+            ADD WS-CURVE-POINTS TO SG-GRADE
+            IF SG-GRADE > 100
+               MOVE 100 TO SG-GRADE
+            END-IF
+
+            MOVE SG-STUDENT-ID TO SGN-STUDENT-ID
+            MOVE SG-GRADE TO SGN-GRADE
+            WRITE STUDENT-GRADE-NEW-RECORD
+
+            MOVE SG-STUDENT-ID TO AL-STUDENT-ID
+            MOVE WS-OLD-GRADE TO AL-OLD-GRADE
+            MOVE SG-GRADE TO AL-NEW-GRADE
+            WRITE AUDIT-LINE FROM AUDIT-DETAIL-LINE.
+
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-GRADE-FILE
+            CLOSE STUDENT-GRADE-NEW-FILE
+            CLOSE CURVE-AUDIT-FILE.
+
+           COPY EXCPLOG.
+       END PROGRAM CURVE-GRADE-ADJUSTMENT.
