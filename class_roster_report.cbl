@@ -0,0 +1,284 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Combined class roster / transcript report built on
+      *           the same grading rules as EVALUATE-GRADE and
+      *           NESTED-IFS-EXAMPLE: one line per student per course,
+      *           with a class average at the bottom.
+      *
+      *           A SORT step orders the raw feed by student ID ahead
+      *           of the report - see req 043. TR-STUDENT-NAME is a
+      *           single unparsed "FIRST LAST" field with no separate
+      *           last-name component to key on, so student ID (the
+      *           "or ID" alternative the request itself allows) is
+      *           what's used here.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASS-ROSTER-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Raw, file-arrival-order feed - read only by the SORT step
+      * below, never opened directly by this program's own code.
+           SELECT RAW-TRANSCRIPT-FILE ASSIGN TO "STUTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAW-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+
+      * SORT's GIVING output - ordered by student ID, this is what
+      * 100-READ-TRANSCRIPT-RECORD actually reads.
+           SELECT STUDENT-TRANSCRIPT-FILE ASSIGN TO "STUTRAN.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-FILE-STATUS.
+
+           SELECT ROSTER-REPORT-FILE ASSIGN TO "ROSTER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-TRANSCRIPT-FILE.
+       01  RAW-TRANSCRIPT-RECORD.
+           05  RT-STUDENT-ID       PIC X(9).
+           05  RT-STUDENT-NAME     PIC X(25).
+           05  RT-COURSE-ID        PIC X(8).
+           05  RT-GRADE            PIC 9(3).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05  SW-STUDENT-ID       PIC X(9).
+           05  SW-STUDENT-NAME     PIC X(25).
+           05  SW-COURSE-ID        PIC X(8).
+           05  SW-GRADE            PIC 9(3).
+
+       FD  STUDENT-TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           05  TR-STUDENT-ID       PIC X(9).
+           05  TR-STUDENT-NAME     PIC X(25).
+           05  TR-COURSE-ID        PIC X(8).
+           05  TR-GRADE            PIC 9(3).
+
+       FD  ROSTER-REPORT-FILE.
+       01  ROSTER-LINE             PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-FILE-STATUS        PIC XX.
+       01  WS-TRANSCRIPT-FILE-STATUS PIC XX.
+       01  WS-REPORT-FILE-STATUS     PIC XX.
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  END-OF-TRANSCRIPT-FILE     VALUE 'Y'.
+
+       01  GRADE               PIC 9(3).
+       01  LETTER-GRADE-1      PIC XX.
+       01  BASE-LETTER-GRADE   PIC X.
+       01  GPA-POINTS          PIC 9V9.
+
+       01  WS-CLASS-GRADE-TOTAL PIC 9(7) VALUE 0.
+       01  WS-CLASS-RECORD-COUNT PIC 9(5) VALUE 0.
+       01  WS-CLASS-AVERAGE      PIC 999V99.
+
+      * Report pagination - see req 049 and copybooks/PAGCTL.cpy/
+      * PAGWS.cpy.
+           COPY PAGWS.
+
+      * RH1-PAGE-NUMBER holds the current page - see req 049. Not
+      * paired with a total page count - see copybooks/PAGWS.cpy.
+       01  ROSTER-HEADING-1.
+           05  FILLER          PIC X(30) VALUE SPACES.
+           05  FILLER          PIC X(30) VALUE "CLASS ROSTER / TRANSCR
+      -    "IPT".
+           05  FILLER          PIC X(28) VALUE SPACES.
+           05  FILLER          PIC X(5)  VALUE "PAGE ".
+           05  RH1-PAGE-NUMBER PIC ZZ9.
+       01  ROSTER-HEADING-2.
+           05  FILLER          PIC X(10) VALUE "STUDENT ID".
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE "NAME".
+           05  FILLER          PIC X(9)  VALUE "COURSE".
+           05  FILLER          PIC X(7)  VALUE "GRADE".
+           05  FILLER          PIC X(7)  VALUE "LETTER".
+           05  FILLER          PIC X(5)  VALUE "GPA".
+       01  ROSTER-DETAIL-LINE.
+           05  RD-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  RD-STUDENT-NAME PIC X(25).
+           05  RD-COURSE-ID    PIC X(8).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  RD-GRADE        PIC ZZ9.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  RD-LETTER       PIC XX.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  RD-GPA          PIC 9.9.
+       01  ROSTER-AVERAGE-LINE.
+           05  FILLER          PIC X(35) VALUE "CLASS AVERAGE:".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  RA-AVERAGE      PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+      * Sort ahead of the report - see req 043. There's no other SORT
+      * verb anywhere in this codebase; a class file otherwise comes
+      * off the source system in whatever order it happens to sit in.
+            SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STUDENT-ID
+               USING RAW-TRANSCRIPT-FILE
+               GIVING STUDENT-TRANSCRIPT-FILE
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-TRANSCRIPT-RECORD
+
+            PERFORM UNTIL END-OF-TRANSCRIPT-FILE
+               MOVE TR-GRADE TO GRADE
+               PERFORM 200-DERIVE-LETTER-GRADE
+               PERFORM 300-CONVERT-TO-GPA-POINTS
+               PERFORM 400-WRITE-DETAIL-LINE
+               PERFORM 100-READ-TRANSCRIPT-RECORD
+            END-PERFORM
+
+            PERFORM 800-WRITE-CLASS-AVERAGE
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-TRANSCRIPT-FILE
+            IF WS-TRANSCRIPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-TRANSCRIPT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TRANSCRIPT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT ROSTER-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: ROSTER-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            ELSE
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF.
+
+      * Report pagination (req 049): prints the roster's two-line
+      * heading, then resets the shared page counters in copybooks/
+      * PAGWS.cpy. Page 1 gets a plain WRITE so the report doesn't
+      * open with a leading form feed; every later page is preceded
+      * by AFTER ADVANCING PAGE (top-of-form carriage control).
+       080-WRITE-PAGE-HEADER.
+
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO RH1-PAGE-NUMBER
+            IF WS-PAGE-NUMBER = 1
+               WRITE ROSTER-LINE FROM ROSTER-HEADING-1
+            ELSE
+               WRITE ROSTER-LINE FROM ROSTER-HEADING-1
+                  AFTER ADVANCING PAGE
+            END-IF
+            WRITE ROSTER-LINE FROM ROSTER-HEADING-2
+            MOVE 0 TO WS-PAGE-LINE-COUNT
+            MOVE 'N' TO WS-PAGE-BREAK-SWITCH.
+
+       100-READ-TRANSCRIPT-RECORD.
+
+            READ STUDENT-TRANSCRIPT-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-DERIVE-LETTER-GRADE.
+
+            EVALUATE TRUE
+               WHEN GRADE >= 97
+                   MOVE "A+" TO LETTER-GRADE-1
+               WHEN GRADE >= 93
+                   MOVE "A " TO LETTER-GRADE-1
+               WHEN GRADE >= 90
+                   MOVE "A-" TO LETTER-GRADE-1
+               WHEN GRADE >= 87
+                   MOVE "B+" TO LETTER-GRADE-1
+               WHEN GRADE >= 83
+                   MOVE "B " TO LETTER-GRADE-1
+               WHEN GRADE >= 80
+                   MOVE "B-" TO LETTER-GRADE-1
+               WHEN GRADE >= 77
+                   MOVE "C+" TO LETTER-GRADE-1
+               WHEN GRADE >= 73
+                   MOVE "C " TO LETTER-GRADE-1
+               WHEN GRADE >= 70
+                   MOVE "C-" TO LETTER-GRADE-1
+               WHEN GRADE >= 67
+                   MOVE "D+" TO LETTER-GRADE-1
+               WHEN GRADE >= 63
+                   MOVE "D " TO LETTER-GRADE-1
+               WHEN GRADE >= 60
+                   MOVE "D-" TO LETTER-GRADE-1
+               WHEN OTHER
+                   MOVE "F " TO LETTER-GRADE-1
+            END-EVALUATE
+
+            MOVE LETTER-GRADE-1(1:1) TO BASE-LETTER-GRADE.
+
+       300-CONVERT-TO-GPA-POINTS.
+
+            IF BASE-LETTER-GRADE = "A"
+                MOVE 4.0 TO GPA-POINTS
+            ELSE
+                IF BASE-LETTER-GRADE = "B"
+                    MOVE 3.0 TO GPA-POINTS
+                ELSE
+                    IF BASE-LETTER-GRADE = "C"
+                        MOVE 2.0 TO GPA-POINTS
+                    ELSE
+                        IF BASE-LETTER-GRADE = "D"
+                            MOVE 1.0 TO GPA-POINTS
+                        ELSE
+                            MOVE 0.0 TO GPA-POINTS
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+       400-WRITE-DETAIL-LINE.
+
+            MOVE TR-STUDENT-ID TO RD-STUDENT-ID
+            MOVE TR-STUDENT-NAME TO RD-STUDENT-NAME
+            MOVE TR-COURSE-ID TO RD-COURSE-ID
+            MOVE GRADE TO RD-GRADE
+            MOVE LETTER-GRADE-1 TO RD-LETTER
+            MOVE GPA-POINTS TO RD-GPA
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE ROSTER-LINE FROM ROSTER-DETAIL-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            ADD GRADE TO WS-CLASS-GRADE-TOTAL
+            ADD 1 TO WS-CLASS-RECORD-COUNT.
+
+       800-WRITE-CLASS-AVERAGE.
+
+            IF WS-CLASS-RECORD-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                  WS-CLASS-GRADE-TOTAL / WS-CLASS-RECORD-COUNT
+            ELSE
+               MOVE 0 TO WS-CLASS-AVERAGE
+            END-IF
+
+            MOVE WS-CLASS-AVERAGE TO RA-AVERAGE
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE ROSTER-LINE FROM ROSTER-AVERAGE-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT.
+
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-TRANSCRIPT-FILE
+            CLOSE ROSTER-REPORT-FILE.
+
+           COPY PAGCTL.
+
+       END PROGRAM CLASS-ROSTER-REPORT.
