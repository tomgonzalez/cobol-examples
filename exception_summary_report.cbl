@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Read the shared batch exception log (EXCPLOG.DAT,
+      *           written by 960-WRITE-EXCEPTION-LOG-ENTRY - see req
+      *           031 and copybooks/EXCPSEL.cpy/EXCPFD.cpy/EXCPLOG.cpy)
+      *           and print a same-morning summary count of errors and
+      *           warnings by program, so this can be checked instead
+      *           of scrolling every batch job's own SYSOUT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-SUMMARY-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY EXCPSEL.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "EXCPSUMM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY EXCPFD.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+       01  WS-REPORT-FILE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH                PIC X VALUE 'N'.
+           88  END-OF-EXCEPTION-LOG         VALUE 'Y'.
+       01  WS-EXCP-LOG-OPENED-SWITCH   PIC X VALUE 'N'.
+           88  EXCP-LOG-WAS-OPENED         VALUE 'Y'.
+
+       01  WS-TOTAL-ERROR-COUNT         PIC 9(5) VALUE 0.
+       01  WS-TOTAL-WARNING-COUNT       PIC 9(5) VALUE 0.
+
+       01  WS-PROGRAM-COUNT-MAX         PIC 9(3) VALUE 50.
+       01  WS-PROGRAM-COUNT             PIC 9(3) VALUE 0.
+       01  PROGRAM-COUNT-TABLE.
+           05  PROGRAM-COUNT-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY PC-IDX.
+               10  PCE-PROGRAM-ID        PIC X(20).
+               10  PCE-ERROR-COUNT       PIC 9(5).
+               10  PCE-WARNING-COUNT     PIC 9(5).
+
+       01  WS-SEARCH-IDX                PIC 9(3).
+       01  WS-FOUND-SWITCH              PIC X.
+           88  PROGRAM-FOUND                VALUE 'Y'.
+
+       01  SUMMARY-HEADING-1.
+           05  FILLER              PIC X(40)
+                   VALUE "EXCEPTION LOG SUMMARY REPORT".
+       01  SUMMARY-HEADING-2.
+           05  FILLER              PIC X(20)  VALUE "PROGRAM-ID".
+           05  FILLER              PIC X(10)  VALUE "ERRORS".
+           05  FILLER              PIC X(10)  VALUE "WARNINGS".
+       01  SUMMARY-DETAIL-LINE.
+           05  SD-PROGRAM-ID        PIC X(20).
+           05  SD-ERROR-COUNT       PIC ZZZZ9.
+           05  FILLER               PIC X(5) VALUE SPACES.
+           05  SD-WARNING-COUNT     PIC ZZZZ9.
+       01  SUMMARY-TOTALS-LINE.
+           05  FILLER               PIC X(20) VALUE "TOTAL".
+           05  ST-ERROR-COUNT       PIC ZZZZ9.
+           05  FILLER               PIC X(5) VALUE SPACES.
+           05  ST-WARNING-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-EXCEPTION-LOG
+
+            PERFORM UNTIL END-OF-EXCEPTION-LOG
+               PERFORM 200-TALLY-EXCEPTION-RECORD
+               PERFORM 100-READ-EXCEPTION-LOG
+            END-PERFORM
+
+            PERFORM 800-WRITE-SUMMARY-REPORT
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT EXCEPTION-LOG-FILE
+            IF WS-EXCEPTION-LOG-STATUS NOT = "00"
+               DISPLAY "NO EXCEPTIONS LOGGED - EXCPLOG.DAT NOT FOUND,"
+                  " STATUS = ", WS-EXCEPTION-LOG-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            ELSE
+               MOVE 'Y' TO WS-EXCP-LOG-OPENED-SWITCH
+            END-IF
+
+            OPEN OUTPUT SUMMARY-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: SUMMARY-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+            ELSE
+               WRITE SUMMARY-LINE FROM SUMMARY-HEADING-1
+               WRITE SUMMARY-LINE FROM SUMMARY-HEADING-2
+            END-IF.
+
+       100-READ-EXCEPTION-LOG.
+
+            READ EXCEPTION-LOG-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-TALLY-EXCEPTION-RECORD.
+
+            MOVE 'N' TO WS-FOUND-SWITCH
+            PERFORM VARYING PC-IDX FROM 1 BY 1
+                     UNTIL PC-IDX > WS-PROGRAM-COUNT
+               IF PCE-PROGRAM-ID (PC-IDX) = EL-PROGRAM-ID
+                  MOVE 'Y' TO WS-FOUND-SWITCH
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF NOT PROGRAM-FOUND
+               IF WS-PROGRAM-COUNT < WS-PROGRAM-COUNT-MAX
+                  ADD 1 TO WS-PROGRAM-COUNT
+                  MOVE WS-PROGRAM-COUNT TO PC-IDX
+                  MOVE EL-PROGRAM-ID TO PCE-PROGRAM-ID (PC-IDX)
+                  MOVE 0 TO PCE-ERROR-COUNT (PC-IDX)
+                  MOVE 0 TO PCE-WARNING-COUNT (PC-IDX)
+               ELSE
+                  DISPLAY "WARNING: PROGRAM COUNT TABLE FULL, "
+                     "IGNORING ENTRIES FOR ", EL-PROGRAM-ID
+                  EXIT PARAGRAPH
+               END-IF
+            END-IF
+
+            IF EL-IS-ERROR
+               ADD 1 TO PCE-ERROR-COUNT (PC-IDX)
+               ADD 1 TO WS-TOTAL-ERROR-COUNT
+            ELSE
+               IF EL-IS-WARNING
+                  ADD 1 TO PCE-WARNING-COUNT (PC-IDX)
+                  ADD 1 TO WS-TOTAL-WARNING-COUNT
+               END-IF
+            END-IF.
+
+       800-WRITE-SUMMARY-REPORT.
+
+            PERFORM VARYING PC-IDX FROM 1 BY 1
+                     UNTIL PC-IDX > WS-PROGRAM-COUNT
+               MOVE PCE-PROGRAM-ID (PC-IDX) TO SD-PROGRAM-ID
+               MOVE PCE-ERROR-COUNT (PC-IDX) TO SD-ERROR-COUNT
+               MOVE PCE-WARNING-COUNT (PC-IDX) TO SD-WARNING-COUNT
+               WRITE SUMMARY-LINE FROM SUMMARY-DETAIL-LINE
+            END-PERFORM
+
+            MOVE WS-TOTAL-ERROR-COUNT TO ST-ERROR-COUNT
+            MOVE WS-TOTAL-WARNING-COUNT TO ST-WARNING-COUNT
+            WRITE SUMMARY-LINE FROM SUMMARY-TOTALS-LINE.
+
+       900-CLOSE-FILES.
+
+            IF EXCP-LOG-WAS-OPENED
+               CLOSE EXCEPTION-LOG-FILE
+            END-IF
+            CLOSE SUMMARY-REPORT-FILE.
+
+       END PROGRAM EXCEPTION-SUMMARY-REPORT.
