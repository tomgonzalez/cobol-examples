@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Class statistics report - see req 040. None of the
+      *           grading programs compute anything beyond individual
+      *           letter grades, so this program reads STUGRADE.DAT and
+      *           reports the mean, median, and standard deviation of
+      *           the numeric GRADE field across the whole class, using
+      *           the same kind of COMPUTE arithmetic COMPUTE-EXAMPLES
+      *           already demonstrates.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-STATISTICS-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADE-FILE ASSIGN TO "STUGRADE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-FILE-STATUS.
+
+           SELECT STATS-REPORT-FILE ASSIGN TO "GRDSTATS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADE-FILE.
+       01  STUDENT-GRADE-RECORD.
+           05  SG-STUDENT-ID       PIC X(9).
+           05  SG-GRADE            PIC 9(3).
+
+       FD  STATS-REPORT-FILE.
+       01  STATS-LINE               PIC X(80).
+
+           COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+       01  WS-GRADE-FILE-STATUS    PIC XX.
+       01  WS-REPORT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-GRADE-FILE       VALUE 'Y'.
+
+      * Grade table - one entry per student, loaded from STUGRADE.DAT
+      * the same file-driven-table pattern EXCEPTION-SUMMARY-REPORT
+      * uses for PROGRAM-COUNT-TABLE. Sorted in place afterwards (no
+      * SORT verb exists in this codebase yet - see req 043) so the
+      * median can be picked out of the middle of the table.
+       01  WS-GRADE-COUNT-MAX      PIC 9(4) VALUE 1000.
+       01  WS-GRADE-COUNT          PIC 9(4) VALUE 0.
+       01  GRADE-TABLE.
+           05  GRADE-ENTRY OCCURS 1000 TIMES
+                                   INDEXED BY GT-IDX.
+               10  GT-GRADE            PIC 9(3).
+
+       01  WS-SWAP-GRADE            PIC 9(3).
+       01  WS-SORT-SWITCH           PIC X.
+           88  SORT-MADE-A-SWAP        VALUE 'Y'.
+
+       01  WS-GRADE-SUM             PIC 9(7).
+       01  WS-MEAN                  PIC 9(3)V9(2).
+       01  WS-DEVIATION             PIC S9(3)V9(2).
+       01  WS-DEVIATION-SQUARED     PIC 9(6)V9(4).
+       01  WS-SUM-SQUARED-DEV       PIC 9(9)V9(4).
+       01  WS-VARIANCE              PIC 9(7)V9(4).
+       01  WS-STD-DEV               PIC 9(3)V9(4).
+
+       01  WS-MEDIAN                PIC 9(3)V9(2).
+       01  WS-MIDDLE-IDX-1          PIC 9(4).
+       01  WS-MIDDLE-IDX-2          PIC 9(4).
+
+       01  STATS-HEADING-1.
+           05  FILLER          PIC X(40) VALUE
+               "CLASS GRADE STATISTICS REPORT".
+       01  STATS-COUNT-LINE.
+           05  FILLER          PIC X(20) VALUE "STUDENTS INCLUDED: ".
+           05  SL-COUNT        PIC ZZZ9.
+       01  STATS-MEAN-LINE.
+           05  FILLER          PIC X(20) VALUE "MEAN GRADE:         ".
+           05  SL-MEAN         PIC ZZ9.99.
+       01  STATS-MEDIAN-LINE.
+           05  FILLER          PIC X(20) VALUE "MEDIAN GRADE:       ".
+           05  SL-MEDIAN       PIC ZZ9.99.
+       01  STATS-STDDEV-LINE.
+           05  FILLER          PIC X(20) VALUE "STANDARD DEVIATION: ".
+           05  SL-STDDEV       PIC ZZ9.9999.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-GRADE-RECORD
+
+            PERFORM UNTIL END-OF-GRADE-FILE
+               PERFORM 200-ADD-GRADE-TO-TABLE
+               PERFORM 100-READ-GRADE-RECORD
+            END-PERFORM
+
+            IF WS-GRADE-COUNT > 0
+               PERFORM 300-COMPUTE-MEAN
+               PERFORM 400-SORT-GRADE-TABLE
+               PERFORM 500-COMPUTE-MEDIAN
+               PERFORM 600-COMPUTE-STD-DEV
+            END-IF
+
+            PERFORM 800-WRITE-STATS-REPORT
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-GRADE-FILE
+            IF WS-GRADE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-GRADE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-GRADE-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "STUDENT-GRADE-FILE" TO EL-MESSAGE
+               MOVE "GRADE-STATISTICS-REPORT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            END-IF
+
+            OPEN OUTPUT STATS-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STATS-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               MOVE "STATS-REPORT-FILE" TO EL-MESSAGE
+               MOVE "GRADE-STATISTICS-REPORT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ELSE
+               WRITE STATS-LINE FROM STATS-HEADING-1
+            END-IF.
+
+       100-READ-GRADE-RECORD.
+
+            READ STUDENT-GRADE-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-ADD-GRADE-TO-TABLE.
+
+            IF WS-GRADE-COUNT < WS-GRADE-COUNT-MAX
+               ADD 1 TO WS-GRADE-COUNT
+               MOVE WS-GRADE-COUNT TO GT-IDX
+               MOVE SG-GRADE TO GT-GRADE (GT-IDX)
+            ELSE
+               DISPLAY "WARNING: GRADE TABLE FULL, IGNORING GRADE "
+                  "FOR ", SG-STUDENT-ID
+            END-IF.
+
+       300-COMPUTE-MEAN.
+
+            MOVE 0 TO WS-GRADE-SUM
+            PERFORM VARYING GT-IDX FROM 1 BY 1
+                     UNTIL GT-IDX > WS-GRADE-COUNT
+               ADD GT-GRADE (GT-IDX) TO WS-GRADE-SUM
+            END-PERFORM
+
+            COMPUTE WS-MEAN ROUNDED = WS-GRADE-SUM / WS-GRADE-COUNT.
+
+      * A plain ascending bubble sort - there's no SORT verb anywhere
+      * in this codebase (see req 043), and a table of at most 1000
+      * grades doesn't need one.
+       400-SORT-GRADE-TABLE.
+
+            MOVE 'Y' TO WS-SORT-SWITCH
+            PERFORM UNTIL NOT SORT-MADE-A-SWAP
+               MOVE 'N' TO WS-SORT-SWITCH
+               PERFORM VARYING GT-IDX FROM 1 BY 1
+                        UNTIL GT-IDX > WS-GRADE-COUNT - 1
+                  IF GT-GRADE (GT-IDX) > GT-GRADE (GT-IDX + 1)
+                     MOVE GT-GRADE (GT-IDX) TO WS-SWAP-GRADE
+                     MOVE GT-GRADE (GT-IDX + 1) TO GT-GRADE (GT-IDX)
+                     MOVE WS-SWAP-GRADE TO GT-GRADE (GT-IDX + 1)
+                     MOVE 'Y' TO WS-SORT-SWITCH
+                  END-IF
+               END-PERFORM
+            END-PERFORM.
+
+       500-COMPUTE-MEDIAN.
+
+            DIVIDE WS-GRADE-COUNT BY 2 GIVING WS-MIDDLE-IDX-1
+            IF FUNCTION MOD (WS-GRADE-COUNT, 2) = 0
+               MOVE WS-MIDDLE-IDX-1 TO WS-MIDDLE-IDX-2
+               ADD 1 TO WS-MIDDLE-IDX-1
+               COMPUTE WS-MEDIAN ROUNDED =
+                  (GT-GRADE (WS-MIDDLE-IDX-1) +
+                   GT-GRADE (WS-MIDDLE-IDX-2)) / 2
+            ELSE
+               ADD 1 TO WS-MIDDLE-IDX-1
+               MOVE GT-GRADE (WS-MIDDLE-IDX-1) TO WS-MEDIAN
+            END-IF.
+
+       600-COMPUTE-STD-DEV.
+
+            MOVE 0 TO WS-SUM-SQUARED-DEV
+            PERFORM VARYING GT-IDX FROM 1 BY 1
+                     UNTIL GT-IDX > WS-GRADE-COUNT
+               COMPUTE WS-DEVIATION = GT-GRADE (GT-IDX) - WS-MEAN
+               COMPUTE WS-DEVIATION-SQUARED =
+                  WS-DEVIATION * WS-DEVIATION
+               ADD WS-DEVIATION-SQUARED TO WS-SUM-SQUARED-DEV
+            END-PERFORM
+
+            COMPUTE WS-VARIANCE ROUNDED =
+               WS-SUM-SQUARED-DEV / WS-GRADE-COUNT
+            COMPUTE WS-STD-DEV ROUNDED = FUNCTION SQRT (WS-VARIANCE).
+
+       800-WRITE-STATS-REPORT.
+
+            IF WS-GRADE-COUNT = 0
+               MOVE "NO GRADE RECORDS FOUND - NO STATISTICS COMPUTED"
+                  TO STATS-LINE
+               WRITE STATS-LINE
+            ELSE
+               MOVE WS-GRADE-COUNT TO SL-COUNT
+               WRITE STATS-LINE FROM STATS-COUNT-LINE
+
+               MOVE WS-MEAN TO SL-MEAN
+               WRITE STATS-LINE FROM STATS-MEAN-LINE
+
+               MOVE WS-MEDIAN TO SL-MEDIAN
+               WRITE STATS-LINE FROM STATS-MEDIAN-LINE
+
+               MOVE WS-STD-DEV TO SL-STDDEV
+               WRITE STATS-LINE FROM STATS-STDDEV-LINE
+            END-IF.
+
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-GRADE-FILE
+            CLOSE STATS-REPORT-FILE.
+
+           COPY EXCPLOG.
+       END PROGRAM GRADE-STATISTICS-REPORT.
