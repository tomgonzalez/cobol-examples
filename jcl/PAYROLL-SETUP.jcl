@@ -0,0 +1,25 @@
+//PAYSETUP JOB (ACCTNO),'PAYROLL GDG SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* One-time setup for the weekly PAYROLL deck (PAYROLL.jcl): defines
+//* the PAYROLL.YTD generation data group base that deck's PAYYTDO/
+//* PAYYTDN DD statements roll generations through.
+//*
+//* Run this job exactly once, before PAYROLL.jcl is ever scheduled.
+//* IDCAMS DEFINE fails a GDG base that already exists with a
+//* duplicate-base condition, so this step must NOT be part of the
+//* recurring weekly deck - an earlier draft of PAYROLL.jcl put it
+//* there and, guarded by COND=(0,NE,DEFGDG) on PAYSTEP, that made
+//* every run after the first silently bypass payroll the moment
+//* DEFGDG failed with its expected duplicate-base return code.
+//*****************************************************************
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE GDG (NAME(PAYROLL.YTD)   -
+              LIMIT(26)           -
+              EMPTY               -
+              SCRATCH)
+/*
