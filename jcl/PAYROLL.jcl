@@ -0,0 +1,66 @@
+//PAYROLL  JOB (ACCTNO),'PAYROLL RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* Weekly payroll run driving PROCEDURES-EXAMPLE.
+//*
+//* PAYROLL.YTD is defined as a generation data group (GDG) so each
+//* pay period's year-to-date accumulation is kept as its own
+//* generation instead of being overwritten in place - the same
+//* old-master/new-master roll this shop's GnuCOBOL build already
+//* does with PAYYTD.DAT/PAYYTD.NEW (see PROCEDURES-EXAMPLE and
+//* req 005), expressed here as the mainframe job-control artifact
+//* that was missing. The GDG base itself is defined once, by the
+//* separate PAYROLL-SETUP deck (PAYROLL-SETUP.jcl), before this
+//* recurring weekly deck is ever scheduled - IDCAMS DEFINE fails
+//* with a duplicate-base condition on every run after the first, so
+//* it cannot live in the deck that runs every week.
+//*
+//* Restart: if PAYSTEP abends or ends with a non-zero return code
+//* (see req 027's RETURN-CODE additions to PROCEDURES-EXAMPLE), the
+//* operator resubmits this same deck with RESTART=PAYSTEP on the JOB
+//* card. PAYYTDN's DISP=(NEW,CATLG,DELETE) only catalogs the new
+//* generation - making it the current one for next period's run - on
+//* a normal step completion; an abend or JCL-detected failure leaves
+//* it uncataloged (DELETE) and the prior generation stays current, so
+//* a restarted run reprocesses the pay period against the same
+//* current generation it started from rather than double-accumulating
+//* a partial run.
+//*****************************************************************
+//*
+//PAYSTEP  EXEC PGM=PROCEDURES-EXAMPLE
+//STEPLIB  DD  DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPMAST  DD  DSN=PAYROLL.EMPMAST,DISP=SHR
+//EMPHOURS DD  DSN=PAYROLL.EMPHOURS,DISP=SHR
+//EMPBANK  DD  DSN=PAYROLL.EMPBANK,DISP=SHR
+//PAYYTDO  DD  DSN=PAYROLL.YTD(0),DISP=SHR
+//PAYYTDN  DD  DSN=PAYROLL.YTD(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             LIKE=PAYROLL.YTD(0)
+//PAYREG   DD  SYSOUT=*
+//ACHDEP   DD  DSN=PAYROLL.ACHDEP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD  SYSOUT=*
+//*
+//* No separate "roll the new generation to current" step is needed
+//* here: PAYYTDN's own DISP=(NEW,CATLG,DELETE) above already catalogs
+//* PAYROLL.YTD(+1) as the GDG's new current (relative generation 0)
+//* the moment PAYSTEP ends normally, and leaves it uncataloged
+//* (DELETE) if PAYSTEP abends - there is no separate commit step for
+//* a restart to race against. (An earlier draft of this deck added a
+//* GDCLOSE step doing "ALTER ... ROLLIN" to try to do this
+//* explicitly; ROLLIN/ROLLOFF are VSAM alternate-index sphere
+//* operations, not a real IDCAMS GDG verb, and its COND also bypassed
+//* the step on a clean completion and ran it on failure - backwards
+//* from the intent - so it was removed rather than fixed in place.)
+//*
+//* NOTE: this GnuCOBOL build has no JES/GDG runtime to actually
+//* execute this deck against - PROCEDURES-EXAMPLE's SELECT clauses
+//* ASSIGN TO literal filenames (EMPMAST.DAT, PAYYTD.DAT, and so on)
+//* rather than DD names, and the repo's YTD generation history is
+//* carried entirely by the PAYYTD.DAT/PAYYTD.NEW sequential pair
+//* already in procedure_example.cbl. This job stream documents the
+//* production job-control shape (GDG allocation, condition-code
+//* gated steps, restart-by-step) that this ad hoc "compile and run
+//* with cobc" shop is missing; it is not compiled or run by cobc.
+//*****************************************************************
