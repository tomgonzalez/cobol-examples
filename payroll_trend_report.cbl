@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Read PAYHIST.DAT (one gross-pay record per employee
+      *           per run, written by PROCEDURES-EXAMPLE's
+      *           335-WRITE-PAYROLL-HISTORY - see req 036) and print a
+      *           period-over-period gross pay trend for each employee,
+      *           so a sudden jump or drop can be spotted before it
+      *           becomes a January surprise.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-TREND-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-HISTORY-FILE ASSIGN TO "PAYHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT TREND-REPORT-FILE ASSIGN TO "PAYTREND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-HISTORY-FILE.
+       01  PAYROLL-HISTORY-RECORD.
+           05  PH-EMP-ID           PIC X(6).
+           05  PH-EMP-NAME         PIC X(25).
+           05  PH-PERIOD-DATE      PIC X(8).
+           05  PH-GROSS-PAY        PIC 9(7)V9(2).
+
+       FD  TREND-REPORT-FILE.
+       01  TREND-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-HISTORY-FILE-STATUS      PIC XX.
+       01  WS-REPORT-FILE-STATUS       PIC XX.
+       01  WS-EOF-SWITCH                PIC X VALUE 'N'.
+           88  END-OF-HISTORY               VALUE 'Y'.
+       01  WS-HISTORY-OPENED-SWITCH    PIC X VALUE 'N'.
+           88  HISTORY-WAS-OPENED          VALUE 'Y'.
+
+      * Employee-by-period trend table - one entry per employee, each
+      * carrying its own OCCURS of periods, loaded from PAYHIST.DAT the
+      * same file-driven-table pattern EXCEPTION-SUMMARY-REPORT uses
+      * for PROGRAM-COUNT-TABLE.
+       01  WS-EMPLOYEE-COUNT-MAX        PIC 9(3) VALUE 100.
+       01  WS-EMPLOYEE-COUNT            PIC 9(3) VALUE 0.
+       01  WS-PERIOD-COUNT-MAX          PIC 9(3) VALUE 24.
+       01  EMPLOYEE-TREND-TABLE.
+           05  EMPLOYEE-TREND-ENTRY OCCURS 100 TIMES
+                                   INDEXED BY ET-IDX.
+               10  ETE-EMP-ID           PIC X(6).
+               10  ETE-EMP-NAME         PIC X(25).
+               10  ETE-PERIOD-COUNT     PIC 9(3) VALUE 0.
+               10  ETE-PERIOD OCCURS 24 TIMES
+                                   INDEXED BY PR-IDX.
+                   15  ETP-PERIOD-DATE      PIC X(8).
+                   15  ETP-GROSS-PAY        PIC 9(7)V9(2).
+
+       01  WS-SEARCH-IDX                PIC 9(3).
+       01  WS-FOUND-SWITCH              PIC X.
+           88  EMPLOYEE-FOUND               VALUE 'Y'.
+       01  WS-PERIOD-CHANGE             PIC S9(7)V9(2).
+       01  WS-PERIOD-CHANGE-ABS         PIC 9(7)V9(2).
+
+      * GnuCOBOL's numeric-edited PICTUREs mis-render the sign when a
+      * fixed sign character (+ or -) is combined with a floating $
+      * string in the same clause - always showing the sign character
+      * no matter the true sign, verified with an isolated test case.
+      * Built as a separate literal character with MOVE instead, the
+      * same "no STRING, fixed-position MOVE" convention already used
+      * for WS-EXCP-MESSAGE-BUILD and friends.
+       01  WS-CHANGE-SIGN-CHAR          PIC X VALUE SPACE.
+
+       01  TREND-HEADING-1.
+           05  FILLER              PIC X(50)
+                   VALUE "PAYROLL TREND REPORT - GROSS PAY BY PERIOD".
+       01  TREND-HEADING-2.
+           05  FILLER              PIC X(10) VALUE "EMP ID".
+           05  FILLER              PIC X(25) VALUE "NAME".
+       01  TREND-EMPLOYEE-LINE.
+           05  TEL-EMP-ID          PIC X(6).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  TEL-EMP-NAME        PIC X(25).
+       01  TREND-PERIOD-LINE.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE "PERIOD  ".
+           05  TPL-PERIOD-DATE     PIC X(8).
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  TPL-GROSS           PIC $$$,$$9.99.
+           05  FILLER              PIC X(3)  VALUE SPACES.
+           05  TPL-CHANGE-GROUP.
+               10  TPL-CHANGE-SIGN     PIC X.
+               10  TPL-CHANGE          PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-HISTORY
+
+            PERFORM UNTIL END-OF-HISTORY
+               PERFORM 200-ADD-HISTORY-RECORD
+               PERFORM 100-READ-HISTORY
+            END-PERFORM
+
+            PERFORM 800-WRITE-TREND-REPORT
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT PAYROLL-HISTORY-FILE
+            IF WS-HISTORY-FILE-STATUS NOT = "00"
+               DISPLAY "NO PAYROLL HISTORY - PAYHIST.DAT NOT FOUND, "
+                  "STATUS = ", WS-HISTORY-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            ELSE
+               MOVE 'Y' TO WS-HISTORY-OPENED-SWITCH
+            END-IF
+
+            OPEN OUTPUT TREND-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: TREND-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+            ELSE
+               WRITE TREND-LINE FROM TREND-HEADING-1
+               WRITE TREND-LINE FROM TREND-HEADING-2
+            END-IF.
+
+       100-READ-HISTORY.
+
+            READ PAYROLL-HISTORY-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-ADD-HISTORY-RECORD.
+
+            MOVE 'N' TO WS-FOUND-SWITCH
+            PERFORM VARYING ET-IDX FROM 1 BY 1
+                     UNTIL ET-IDX > WS-EMPLOYEE-COUNT
+               IF ETE-EMP-ID (ET-IDX) = PH-EMP-ID
+                  MOVE 'Y' TO WS-FOUND-SWITCH
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF NOT EMPLOYEE-FOUND
+               IF WS-EMPLOYEE-COUNT < WS-EMPLOYEE-COUNT-MAX
+                  ADD 1 TO WS-EMPLOYEE-COUNT
+                  MOVE WS-EMPLOYEE-COUNT TO ET-IDX
+                  MOVE PH-EMP-ID TO ETE-EMP-ID (ET-IDX)
+                  MOVE PH-EMP-NAME TO ETE-EMP-NAME (ET-IDX)
+                  MOVE 0 TO ETE-PERIOD-COUNT (ET-IDX)
+               ELSE
+                  DISPLAY "WARNING: EMPLOYEE TABLE FULL, IGNORING "
+                     "HISTORY FOR ", PH-EMP-ID
+                  EXIT PARAGRAPH
+               END-IF
+            END-IF
+
+            IF ETE-PERIOD-COUNT (ET-IDX) < WS-PERIOD-COUNT-MAX
+               ADD 1 TO ETE-PERIOD-COUNT (ET-IDX)
+               MOVE ETE-PERIOD-COUNT (ET-IDX) TO PR-IDX
+               MOVE PH-PERIOD-DATE TO
+                  ETP-PERIOD-DATE (ET-IDX, PR-IDX)
+               MOVE PH-GROSS-PAY TO
+                  ETP-GROSS-PAY (ET-IDX, PR-IDX)
+            ELSE
+               DISPLAY "WARNING: PERIOD TABLE FULL FOR EMPLOYEE ",
+                  PH-EMP-ID, ", IGNORING PERIOD ", PH-PERIOD-DATE
+            END-IF.
+
+       800-WRITE-TREND-REPORT.
+
+            PERFORM VARYING ET-IDX FROM 1 BY 1
+                     UNTIL ET-IDX > WS-EMPLOYEE-COUNT
+               MOVE ETE-EMP-ID (ET-IDX) TO TEL-EMP-ID
+               MOVE ETE-EMP-NAME (ET-IDX) TO TEL-EMP-NAME
+               WRITE TREND-LINE FROM TREND-EMPLOYEE-LINE
+
+               PERFORM VARYING PR-IDX FROM 1 BY 1
+                        UNTIL PR-IDX > ETE-PERIOD-COUNT (ET-IDX)
+                  MOVE ETP-PERIOD-DATE (ET-IDX, PR-IDX) TO
+                     TPL-PERIOD-DATE
+                  MOVE ETP-GROSS-PAY (ET-IDX, PR-IDX) TO TPL-GROSS
+
+                  IF PR-IDX = 1
+                     MOVE SPACES TO TPL-CHANGE-GROUP
+                  ELSE
+                     COMPUTE WS-PERIOD-CHANGE =
+                        ETP-GROSS-PAY (ET-IDX, PR-IDX) -
+                        ETP-GROSS-PAY (ET-IDX, PR-IDX - 1)
+                     IF WS-PERIOD-CHANGE < 0
+                        MOVE '-' TO WS-CHANGE-SIGN-CHAR
+                        COMPUTE WS-PERIOD-CHANGE-ABS =
+                           WS-PERIOD-CHANGE * -1
+                     ELSE
+                        MOVE '+' TO WS-CHANGE-SIGN-CHAR
+                        MOVE WS-PERIOD-CHANGE TO
+                           WS-PERIOD-CHANGE-ABS
+                     END-IF
+                     MOVE WS-CHANGE-SIGN-CHAR TO TPL-CHANGE-SIGN
+                     MOVE WS-PERIOD-CHANGE-ABS TO TPL-CHANGE
+                  END-IF
+
+                  WRITE TREND-LINE FROM TREND-PERIOD-LINE
+               END-PERFORM
+            END-PERFORM.
+
+       900-CLOSE-FILES.
+
+            IF HISTORY-WAS-OPENED
+               CLOSE PAYROLL-HISTORY-FILE
+            END-IF
+            CLOSE TREND-REPORT-FILE.
+
+       END PROGRAM PAYROLL-TREND-REPORT.
