@@ -0,0 +1,329 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Read a day's GL transaction file, ADD debits and
+      *           credits into running totals using the ADD ... GIVING
+      *           pattern from ADD-EXAMPLES Example 3, and report any
+      *           difference against a supplied control total instead
+      *           of just trusting the batch balanced.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-RECONCILIATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GL-TRANSACTION-FILE ASSIGN TO "GLTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT GL-CONTROL-FILE ASSIGN TO "GLCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+           SELECT GL-RECONCILE-REPORT-FILE ASSIGN TO "GLRECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GL-TRANSACTION-FILE.
+       01  GL-TRANSACTION-RECORD.
+           05  TX-ACCOUNT          PIC X(6).
+           05  TX-TYPE             PIC X.
+               88  TX-IS-DEBIT         VALUE "D".
+               88  TX-IS-CREDIT        VALUE "C".
+           05  TX-AMOUNT           PIC 9(7)V9(2).
+
+       FD  GL-CONTROL-FILE.
+      * One control record supplied by whoever balanced the batch
+      * manually, so this run can prove (or disprove) it.
+       01  GL-CONTROL-RECORD.
+           05  CT-DEBIT-TOTAL      PIC 9(7)V9(2).
+           05  CT-CREDIT-TOTAL     PIC 9(7)V9(2).
+
+       FD  GL-RECONCILE-REPORT-FILE.
+       01  RECONCILE-LINE          PIC X(80).
+
+           COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+
+      * End-of-job run statistics - see req 047 and copybooks/
+      * RUNSTAT.cpy/RUNSTWS.cpy.
+           COPY RUNSTWS.
+       01  WS-TRANSACTION-FILE-STATUS PIC XX.
+       01  WS-CONTROL-FILE-STATUS     PIC XX.
+       01  WS-REPORT-FILE-STATUS      PIC XX.
+
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  END-OF-TRANSACTIONS         VALUE 'Y'.
+
+       01  WS-CONTROL-FILE-OPEN-SWITCH PIC X VALUE 'N'.
+           88  CONTROL-FILE-IS-OPEN        VALUE 'Y'.
+
+      * Declared via the shared money-field copybook (req 029) rather
+      * than a hand-written PIC clause, so this scale can't drift from
+      * the other production programs built on the same pattern.
+       COPY MONEYFLD REPLACING MONEY-NAME BY WS-RUNNING-DEBIT-TOTAL
+                               MONEY-DIGITS BY 7.
+       COPY MONEYFLD REPLACING MONEY-NAME BY WS-RUNNING-CREDIT-TOTAL
+                               MONEY-DIGITS BY 7.
+
+      * Shared balancing-routine working storage - see req 029 and
+      * copybooks/MONEYBAL.cpy. 950-CHECK-MONEY-BALANCE is PERFORMed
+      * once for debits and once for credits below.
+       01  WS-BALANCE-COMPUTED         PIC S9(9)V9(2).
+       01  WS-BALANCE-CONTROL          PIC S9(9)V9(2).
+       01  WS-BALANCE-DIFFERENCE       PIC S9(9)V9(2).
+       01  WS-BALANCE-STATUS           PIC X(20).
+       01  WS-DEBIT-STATUS             PIC X(20).
+       01  WS-CREDIT-STATUS            PIC X(20).
+
+      * Report pagination - see req 049 and copybooks/PAGCTL.cpy/
+      * PAGWS.cpy. This report is only 5 lines long, so in practice
+      * it will always fit on page 1 - the heading is added here for
+      * consistency with the other two reports named in req 049 and
+      * so this report also gets top-of-form carriage control if it
+      * ever grows past WS-PAGE-LINES-PER-PAGE lines.
+           COPY PAGWS.
+
+      * RH1-PAGE-NUMBER holds the current page - see req 049. Not
+      * paired with a total page count - see copybooks/PAGWS.cpy.
+       01  RECONCILE-HEADING-1.
+           05  FILLER          PIC X(24) VALUE
+               "GL RECONCILIATION REPORT".
+           05  FILLER          PIC X(46) VALUE SPACES.
+           05  FILLER          PIC X(5)  VALUE "PAGE ".
+           05  RH1-PAGE-NUMBER PIC ZZ9.
+
+       01  RECONCILE-DEBIT-LINE.
+           05  FILLER          PIC X(24) VALUE
+               "COMPUTED DEBIT TOTAL:  ".
+           05  RD-COMPUTED-DEBIT PIC $$,$$$,$$9.99.
+       01  RECONCILE-CREDIT-LINE.
+           05  FILLER          PIC X(24) VALUE
+               "COMPUTED CREDIT TOTAL: ".
+           05  RD-COMPUTED-CREDIT PIC $$,$$$,$$9.99.
+       01  RECONCILE-CONTROL-DEBIT-LINE.
+           05  FILLER          PIC X(24) VALUE
+               "CONTROL DEBIT TOTAL:   ".
+           05  RD-CONTROL-DEBIT PIC $$,$$$,$$9.99.
+       01  RECONCILE-CONTROL-CREDIT-LINE.
+           05  FILLER          PIC X(24) VALUE
+               "CONTROL CREDIT TOTAL:  ".
+           05  RD-CONTROL-CREDIT PIC $$,$$$,$$9.99.
+       01  RECONCILE-STATUS-LINE.
+           05  FILLER          PIC X(24) VALUE
+               "RECONCILIATION STATUS: ".
+           05  RD-STATUS       PIC X(20).
+       01  RECONCILE-NO-CONTROL-LINE.
+           05  FILLER          PIC X(46) VALUE
+               "NO CONTROL FILE - COMPARISON SKIPPED".
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 010-RECORD-RUN-START
+            PERFORM 050-OPEN-FILES
+            INITIALIZE WS-RUNNING-DEBIT-TOTAL WS-RUNNING-CREDIT-TOTAL
+            PERFORM 100-READ-TRANSACTION
+
+            PERFORM UNTIL END-OF-TRANSACTIONS
+               PERFORM 200-ACCUMULATE-TRANSACTION
+               PERFORM 100-READ-TRANSACTION
+            END-PERFORM
+
+            PERFORM 300-COMPARE-TO-CONTROL-TOTALS
+            PERFORM 900-CLOSE-FILES
+            PERFORM 970-DISPLAY-RUN-STATISTICS
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT GL-TRANSACTION-FILE
+            IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GL-TRANSACTION-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TRANSACTION-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "GL-TRANSACTION-FILE" TO EL-MESSAGE
+               MOVE "GL-RECONCILIATION" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            END-IF
+
+            OPEN INPUT GL-CONTROL-FILE
+            IF WS-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GL-CONTROL-FILE OPEN FAILED, "
+                  "STATUS = ", WS-CONTROL-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               MOVE "GL-CONTROL-FILE" TO EL-MESSAGE
+               MOVE "GL-RECONCILIATION" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            ELSE
+               MOVE 'Y' TO WS-CONTROL-FILE-OPEN-SWITCH
+               READ GL-CONTROL-FILE
+            END-IF
+
+            OPEN OUTPUT GL-RECONCILE-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GL-RECONCILE-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               MOVE "GL-RECONCILE-REPORT-FILE" TO EL-MESSAGE
+               MOVE "GL-RECONCILIATION" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            ELSE
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF.
+
+      * Report pagination (req 049): prints the reconciliation
+      * report's one-line heading, then resets the shared page
+      * counters in copybooks/PAGWS.cpy. Page 1 gets a plain WRITE so
+      * the report doesn't open with a leading form feed; every later
+      * page is preceded by AFTER ADVANCING PAGE (top-of-form
+      * carriage control).
+       080-WRITE-PAGE-HEADER.
+
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO RH1-PAGE-NUMBER
+            IF WS-PAGE-NUMBER = 1
+               WRITE RECONCILE-LINE FROM RECONCILE-HEADING-1
+            ELSE
+               WRITE RECONCILE-LINE FROM RECONCILE-HEADING-1
+                  AFTER ADVANCING PAGE
+            END-IF
+            MOVE 0 TO WS-PAGE-LINE-COUNT
+            MOVE 'N' TO WS-PAGE-BREAK-SWITCH.
+
+       100-READ-TRANSACTION.
+
+            READ GL-TRANSACTION-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                  ADD 1 TO WS-RUNSTAT-RECORDS-READ
+            END-READ.
+
+       200-ACCUMULATE-TRANSACTION.
+
+            IF TX-IS-DEBIT
+               ADD TX-AMOUNT, WS-RUNNING-DEBIT-TOTAL
+                  GIVING WS-RUNNING-DEBIT-TOTAL
+            ELSE
+               IF TX-IS-CREDIT
+                  ADD TX-AMOUNT, WS-RUNNING-CREDIT-TOTAL
+                     GIVING WS-RUNNING-CREDIT-TOTAL
+               ELSE
+                  DISPLAY "WARNING: TRANSACTION FOR ACCOUNT ",
+                     TX-ACCOUNT, " HAS AN UNKNOWN TYPE OF ", TX-TYPE
+                  MOVE "UNKNOWN TRANSACTION TYPE FOR ACCOUNT "
+                     TO EL-MESSAGE
+                  MOVE TX-ACCOUNT TO EL-MESSAGE (38:6)
+                  MOVE "GL-RECONCILIATION" TO EL-PROGRAM-ID
+                  MOVE "W" TO EL-SEVERITY
+                  PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+                  ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+               END-IF
+            END-IF.
+
+       300-COMPARE-TO-CONTROL-TOTALS.
+
+            MOVE WS-RUNNING-DEBIT-TOTAL TO RD-COMPUTED-DEBIT
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE RECONCILE-LINE FROM RECONCILE-DEBIT-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            MOVE WS-RUNNING-CREDIT-TOTAL TO RD-COMPUTED-CREDIT
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE RECONCILE-LINE FROM RECONCILE-CREDIT-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            ADD 2 TO WS-RUNSTAT-RECORDS-WRITTEN
+
+            IF CONTROL-FILE-IS-OPEN
+               PERFORM 310-COMPARE-CONTROL-TOTALS
+            ELSE
+               IF PAGE-BREAK-NEEDED
+                  PERFORM 080-WRITE-PAGE-HEADER
+               END-IF
+               WRITE RECONCILE-LINE FROM RECONCILE-NO-CONTROL-LINE
+               PERFORM 095-BUMP-PAGE-LINE-COUNT
+               ADD 1 TO WS-RUNSTAT-RECORDS-WRITTEN
+            END-IF.
+
+      * Only reached when GL-CONTROL-FILE actually opened and its one
+      * record was read - see 050-OPEN-FILES/WS-CONTROL-FILE-OPEN-
+      * SWITCH. Split out of 300-COMPARE-TO-CONTROL-TOTALS so a
+      * missing control file can never fall through into a BALANCED/
+      * OUT OF BALANCE verdict compared against zeroed-out
+      * CT-DEBIT-TOTAL/CT-CREDIT-TOTAL fields that were never read.
+       310-COMPARE-CONTROL-TOTALS.
+
+            MOVE WS-RUNNING-DEBIT-TOTAL TO WS-BALANCE-COMPUTED
+            MOVE CT-DEBIT-TOTAL TO WS-BALANCE-CONTROL
+            PERFORM 950-CHECK-MONEY-BALANCE
+            MOVE WS-BALANCE-STATUS TO WS-DEBIT-STATUS
+
+            MOVE WS-RUNNING-CREDIT-TOTAL TO WS-BALANCE-COMPUTED
+            MOVE CT-CREDIT-TOTAL TO WS-BALANCE-CONTROL
+            PERFORM 950-CHECK-MONEY-BALANCE
+            MOVE WS-BALANCE-STATUS TO WS-CREDIT-STATUS
+
+            MOVE CT-DEBIT-TOTAL TO RD-CONTROL-DEBIT
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE RECONCILE-LINE FROM RECONCILE-CONTROL-DEBIT-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            MOVE CT-CREDIT-TOTAL TO RD-CONTROL-CREDIT
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE RECONCILE-LINE FROM RECONCILE-CONTROL-CREDIT-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            IF WS-DEBIT-STATUS = "BALANCED"
+                  AND WS-CREDIT-STATUS = "BALANCED"
+               MOVE "BALANCED" TO RD-STATUS
+            ELSE
+               MOVE "OUT OF BALANCE" TO RD-STATUS
+            END-IF
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE RECONCILE-LINE FROM RECONCILE-STATUS-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            ADD 3 TO WS-RUNSTAT-RECORDS-WRITTEN.
+
+       900-CLOSE-FILES.
+
+            CLOSE GL-TRANSACTION-FILE
+            CLOSE GL-CONTROL-FILE
+            CLOSE GL-RECONCILE-REPORT-FILE.
+
+       COPY MONEYBAL.
+
+       COPY EXCPLOG.
+       COPY RUNSTAT.
+       COPY PAGCTL.
+       END PROGRAM GL-RECONCILIATION.
