@@ -1,16 +1,50 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-08-15
-      * Purpose: Give examples of PERFORM TIMES statements.
+      * Purpose: Give examples of PERFORM TIMES statements, including
+      *          the standard retry-loop pattern for reprocessing a
+      *          batch's rejected transactions up to a retry limit and
+      *          returning a non-zero exit status to the job step if
+      *          any transaction is still failing when the limit is
+      *          reached.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-TIMES-EXAMPLES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTED-TRANSACTION-FILE ASSIGN TO "RETRYTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * TX-SUCCEED-ON-ATTEMPT tells the demo which retry attempt a
+      * transaction will succeed on (0 means it never succeeds within
+      * the retry limit) - standing in for whatever made it fail the
+      * first time (a lock, a timeout, a downstream service).
+       FD  REJECTED-TRANSACTION-FILE.
+       01  REJECTED-TRANSACTION-RECORD.
+           05  TX-ID                   PIC X(6).
+           05  TX-SUCCEED-ON-ATTEMPT   PIC 9(1).
+
        WORKING-STORAGE SECTION.
        01 NUM      PIC 9(2) VALUE 3.
 
+       01  WS-REJECT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-REJECTS          VALUE 'Y'.
+
+       01  WS-MAX-RETRIES          PIC 9(1) VALUE 3.
+       01  WS-RETRY-COUNT          PIC 9(1).
+       01  WS-RETRY-SUCCESS-SWITCH PIC X.
+           88  RETRY-SUCCEEDED         VALUE 'Y'.
+       01  WS-SUCCESS-ATTEMPT      PIC 9(1).
+       01  WS-BATCH-FAILURE-SWITCH PIC X VALUE 'N'.
+           88  BATCH-HAS-FAILURES      VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -22,8 +56,30 @@
                DISPLAY "Here is a different line of text."
            END-PERFORM
 
+           DISPLAY " "
+
+      * Retry-Loop Version - reprocess each rejected transaction up to
+      * WS-MAX-RETRIES times before giving up on it.
+           PERFORM 200-OPEN-REJECT-FILE
+           PERFORM 300-READ-REJECTED-TRANSACTION
+
+           PERFORM UNTIL END-OF-REJECTS
+              PERFORM 400-RETRY-TRANSACTION
+              PERFORM 300-READ-REJECTED-TRANSACTION
+           END-PERFORM
+
+           CLOSE REJECTED-TRANSACTION-FILE
+
            DISPLAY "Ending the program."
 
+           IF BATCH-HAS-FAILURES
+              DISPLAY "One or more transactions failed after ",
+                 WS-MAX-RETRIES, " retries - notifying operations."
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
 
       * Inline CONVERSION
@@ -31,4 +87,44 @@
        100-DISPLAY-SOME-TEXT.
            DISPLAY "Hey, here is some text.".
 
+       200-OPEN-REJECT-FILE.
+
+           OPEN INPUT REJECTED-TRANSACTION-FILE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR: REJECTED-TRANSACTION-FILE OPEN FAILED, "
+                 "STATUS = ", WS-REJECT-FILE-STATUS
+              MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+
+       300-READ-REJECTED-TRANSACTION.
+
+           READ REJECTED-TRANSACTION-FILE
+              AT END
+                 MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       400-RETRY-TRANSACTION.
+
+           MOVE 'N' TO WS-RETRY-SUCCESS-SWITCH
+
+           PERFORM VARYING WS-RETRY-COUNT FROM 1 BY 1
+                 UNTIL WS-RETRY-COUNT > WS-MAX-RETRIES
+                 OR RETRY-SUCCEEDED
+              DISPLAY "Retrying transaction ", TX-ID, ", attempt ",
+                 WS-RETRY-COUNT, " of ", WS-MAX-RETRIES
+              IF WS-RETRY-COUNT = TX-SUCCEED-ON-ATTEMPT
+                 MOVE 'Y' TO WS-RETRY-SUCCESS-SWITCH
+                 MOVE WS-RETRY-COUNT TO WS-SUCCESS-ATTEMPT
+              END-IF
+           END-PERFORM
+
+           IF RETRY-SUCCEEDED
+              DISPLAY "Transaction ", TX-ID,
+                 " succeeded on retry ", WS-SUCCESS-ATTEMPT
+           ELSE
+              DISPLAY "Transaction ", TX-ID,
+                 " still failing after ", WS-MAX-RETRIES, " retries"
+              MOVE 'Y' TO WS-BATCH-FAILURE-SWITCH
+           END-IF.
+
        END PROGRAM PERFORM-TIMES-EXAMPLES.
