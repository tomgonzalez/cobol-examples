@@ -1,19 +1,38 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-01-23
-      * Purpose:  Give examples of PERFORM UNTIL statements.
+      * Purpose:  Give examples of PERFORM UNTIL statements, including
+      *           the standard end-of-file-driven read loop (SELECT/FD,
+      *           READ ... AT END, PERFORM UNTIL END-OF-FILE) that every
+      *           batch program processing a transaction file in this
+      *           shop should follow instead of looping on a counter.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PERFORM-UNTIL-EXAMPLES.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-TRANSACTION-FILE ASSIGN TO "PUTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SAMPLE-TRANSACTION-FILE.
+       01  SAMPLE-TRANSACTION-RECORD  PIC X(30).
+
        WORKING-STORAGE SECTION.
 
       * Declare and initialize variables that will control loops.
        01 NUM-1        PIC 9(2) VALUE 0.
        01 NUM-2        PIC 9(2) VALUE 4.
 
+       01  WS-TRANSACTION-FILE-STATUS PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE 'N'.
+           88  END-OF-FILE                 VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -33,6 +52,21 @@
       * The condition after the UNTIL involves the loop variable.
             PERFORM 100-PARAGRAPH-1 UNTIL NUM-2 < 1
 
+            DISPLAY " "
+
+      * File-Driven Version - the standard pattern for processing a
+      * transaction file: open, prime the read, then loop until the
+      * READ sets the end-of-file condition instead of a counter.
+            PERFORM 200-OPEN-SAMPLE-FILE
+            PERFORM 300-READ-SAMPLE-RECORD
+
+            PERFORM UNTIL END-OF-FILE
+               DISPLAY "Read record: ", SAMPLE-TRANSACTION-RECORD
+               PERFORM 300-READ-SAMPLE-RECORD
+            END-PERFORM
+
+            CLOSE SAMPLE-TRANSACTION-FILE
+
             DISPLAY "Ending now."
             STOP RUN.
 
@@ -43,4 +77,20 @@
             SUBTRACT 1 FROM NUM-2
             DISPLAY "The value of NUM-2 is now:  ", NUM-2.
 
+       200-OPEN-SAMPLE-FILE.
+
+            OPEN INPUT SAMPLE-TRANSACTION-FILE
+            IF WS-TRANSACTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: SAMPLE-TRANSACTION-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TRANSACTION-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF.
+
+       300-READ-SAMPLE-RECORD.
+
+            READ SAMPLE-TRANSACTION-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
        END PROGRAM PERFORM-UNTIL-EXAMPLES.
