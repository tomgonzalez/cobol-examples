@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Produce a per-employee W-2 summary report from the
+      *           payroll year-to-date file maintained by
+      *           PROCEDURES-EXAMPLE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. W2-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-YTD-FILE ASSIGN TO "PAYYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT W2-REPORT-FILE ASSIGN TO "W2SUMM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-YTD-FILE.
+       01  YTD-RECORD.
+           05  YTD-EMP-ID          PIC X(6).
+           05  YTD-NAME            PIC X(25).
+           05  YTD-GROSS           PIC 9(9)V9(2).
+           05  YTD-NET             PIC 9(9)V9(2).
+           05  YTD-FICA            PIC 9(9)V9(2).
+           05  YTD-FEDERAL         PIC 9(9)V9(2).
+
+       FD  W2-REPORT-FILE.
+       01  W2-LINE                 PIC X(96).
+
+       WORKING-STORAGE SECTION.
+       01  WS-YTD-FILE-STATUS      PIC XX.
+       01  WS-REPORT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-YTD-FILE         VALUE 'Y'.
+
+       01  W2-HEADING-1.
+           05  FILLER              PIC X(30) VALUE SPACES.
+           05  FILLER              PIC X(30) VALUE "W-2 WAGE AND TAX
+      -    "SUMMARY".
+       01  W2-HEADING-2.
+           05  FILLER              PIC X(6)  VALUE "EMP ID".
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(25) VALUE "NAME".
+           05  FILLER              PIC X(16) VALUE "TOTAL WAGES".
+           05  FILLER              PIC X(16) VALUE "FICA WITHHELD".
+           05  FILLER              PIC X(16) VALUE "FED WITHHELD".
+       01  W2-DETAIL-LINE.
+           05  W2D-EMP-ID          PIC X(6).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  W2D-NAME            PIC X(25).
+           05  W2D-WAGES           PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  W2D-FICA            PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  W2D-FEDERAL         PIC $$$,$$$,$$9.99.
+
+       01  W2-COMPANY-TOTALS-LINE.
+           05  FILLER              PIC X(35) VALUE "COMPANY TOTALS:".
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  W2T-WAGES           PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  W2T-FICA            PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(2)  VALUE SPACES.
+           05  W2T-FEDERAL         PIC $$$,$$$,$$9.99.
+
+       01  WS-TOTAL-WAGES           PIC 9(9)V9(2) VALUE 0.
+       01  WS-TOTAL-FICA            PIC 9(9)V9(2) VALUE 0.
+       01  WS-TOTAL-FEDERAL         PIC 9(9)V9(2) VALUE 0.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-YTD-RECORD
+
+            PERFORM UNTIL END-OF-YTD-FILE
+               PERFORM 200-WRITE-W2-DETAIL
+               PERFORM 100-READ-YTD-RECORD
+            END-PERFORM
+
+            PERFORM 800-WRITE-COMPANY-TOTALS
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT PAYROLL-YTD-FILE
+            IF WS-YTD-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: PAYROLL-YTD-FILE OPEN FAILED, "
+                  "STATUS = ", WS-YTD-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT W2-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: W2-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            ELSE
+               WRITE W2-LINE FROM W2-HEADING-1
+               WRITE W2-LINE FROM W2-HEADING-2
+            END-IF.
+
+       100-READ-YTD-RECORD.
+
+            READ PAYROLL-YTD-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-WRITE-W2-DETAIL.
+
+            MOVE YTD-EMP-ID TO W2D-EMP-ID
+            MOVE YTD-NAME TO W2D-NAME
+            MOVE YTD-GROSS TO W2D-WAGES
+            MOVE YTD-FICA TO W2D-FICA
+            MOVE YTD-FEDERAL TO W2D-FEDERAL
+            WRITE W2-LINE FROM W2-DETAIL-LINE
+
+            ADD YTD-GROSS TO WS-TOTAL-WAGES
+            ADD YTD-FICA TO WS-TOTAL-FICA
+            ADD YTD-FEDERAL TO WS-TOTAL-FEDERAL.
+
+       800-WRITE-COMPANY-TOTALS.
+
+            MOVE WS-TOTAL-WAGES TO W2T-WAGES
+            MOVE WS-TOTAL-FICA TO W2T-FICA
+            MOVE WS-TOTAL-FEDERAL TO W2T-FEDERAL
+            WRITE W2-LINE FROM W2-COMPANY-TOTALS-LINE.
+
+       900-CLOSE-FILES.
+
+            CLOSE PAYROLL-YTD-FILE
+            CLOSE W2-REPORT-FILE.
+
+       END PROGRAM W2-SUMMARY.
