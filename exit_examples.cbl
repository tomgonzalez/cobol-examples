@@ -1,16 +1,38 @@
       ******************************************************************
-      * Author:
+      * Author:  Tom Gonzalez
       * Date:
-      * Purpose:
+      * Purpose: Give examples of EXIT PERFORM, EXIT PERFORM CYCLE, and
+      *          EXIT PARAGRAPH, including the standard checkpoint/
+      *          restart pattern for a long PERFORM VARYING loop: a
+      *          checkpoint record is written after each iteration so a
+      *          job that abends partway through can be restarted and
+      *          pick NUM back up from the last committed checkpoint
+      *          instead of reprocessing everything from the beginning.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EXIT-EXAMPLES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "EXITCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-NUM            PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 NUM     PIC 9(2) VALUE 0.
 
+       01  WS-CHECKPOINT-FILE-STATUS  PIC XX.
+       01  NUM-3                      PIC 9(2).
+       01  WS-RESTART-NUM             PIC 9(2) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-SOME-PROCEDURE
@@ -31,6 +53,16 @@
                DISPLAY "Hey, the value of NUM is now:  ", NUM
             END-PERFORM
 
+      * Restart-From-Checkpoint Version - resumes NUM-3 from the last
+      * committed checkpoint instead of always starting over at 0.
+            PERFORM 200-READ-CHECKPOINT
+
+            PERFORM 300-CHECKPOINTED-STEP
+               VARYING NUM-3 FROM WS-RESTART-NUM BY 1
+               UNTIL NUM-3 > 10
+
+            PERFORM 400-CLEAR-CHECKPOINT
+
             DISPLAY "Ok, program is over."
 
             STOP RUN.
@@ -41,4 +73,47 @@
            END-IF
            DISPLAY "Here is a message.".
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       200-READ-CHECKPOINT.
+
+           MOVE 0 TO WS-RESTART-NUM
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    DISPLAY "Restarting from checkpoint, NUM was:  ",
+                       CKPT-NUM
+                    COMPUTE WS-RESTART-NUM = CKPT-NUM + 1
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       300-CHECKPOINTED-STEP.
+
+           DISPLAY "Processing checkpointed NUM:  ", NUM-3
+           PERFORM 350-WRITE-CHECKPOINT.
+
+       350-WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR: CHECKPOINT-FILE OPEN FAILED, STATUS = ",
+                 WS-CHECKPOINT-FILE-STATUS
+           ELSE
+              MOVE NUM-3 TO CKPT-NUM
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       400-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+              DISPLAY "ERROR: CHECKPOINT-FILE OPEN FAILED, STATUS = ",
+                 WS-CHECKPOINT-FILE-STATUS
+           ELSE
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       END PROGRAM EXIT-EXAMPLES.
