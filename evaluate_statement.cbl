@@ -1,23 +1,160 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-09-01
-      * Purpose:  Two examples of the EVALUATE statement.
+      * Purpose:  Two examples of the EVALUATE statement, run in batch
+      *           over an entire class's grade file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATE-GRADE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADE-FILE ASSIGN TO "STUGRADE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-FILE-STATUS.
+
+      * Fixed-width extract for upload into the registrar's student
+      * information system - see req 039.
+           SELECT GRADE-EXTRACT-FILE ASSIGN TO "SISGRADE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+      * Shared letter-grade cutoff control record - see req 048.
+           COPY GRDCSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADE-FILE.
+       01  STUDENT-GRADE-RECORD.
+           05  SG-STUDENT-ID       PIC X(9).
+           05  SG-GRADE            PIC 9(3).
+
+       FD  GRADE-EXTRACT-FILE.
+       01  EXTRACT-LINE            PIC X(40).
+
+           COPY EXCPFD.
+           COPY GRDCFD.
 
        WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+
+      * End-of-job run statistics - see req 047 and copybooks/
+      * RUNSTAT.cpy/RUNSTWS.cpy.
+           COPY RUNSTWS.
+       01  WS-GRADE-FILE-STATUS    PIC XX.
+       01  WS-EXTRACT-FILE-STATUS  PIC XX.
+
+      * Configurable letter-grade cutoffs - see req 048 and copybooks/
+      * GRDCTBL.cpy/GRDCWS.cpy.
+       01  WS-GRADE-CUTOFF-FILE-STATUS PIC XX.
+           COPY GRDCWS.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-GRADE-FILE       VALUE 'Y'.
+       01  WS-EXTRACT-OPEN-SWITCH  PIC X VALUE 'N'.
+           88  EXTRACT-FILE-OPEN-FAILED VALUE 'Y'.
+
        01 GRADE            PIC 9(3).
-       01 LETTER-GRADE-1   PIC X.
+       01 LETTER-GRADE-1   PIC XX.
        01 LETTER-GRADE-2   PIC X.
 
+      * SIS extract counters and record layouts - see req 039. One
+      * HDR record, one DTL record per student, one TRL record with
+      * the final count, all fixed at the same 40-byte width as
+      * EXTRACT-LINE so a fixed-width load program can rely on it.
+       01  WS-EXTRACT-RUN-DATE     PIC 9(8).
+       01  WS-EXTRACT-RECORD-COUNT PIC 9(5) VALUE 0.
+
+       01  EXTRACT-HEADER-LINE.
+           05  FILLER              PIC X(3)  VALUE "HDR".
+           05  EH-RUN-DATE         PIC 9(8).
+           05  FILLER              PIC X(29) VALUE SPACES.
+       01  EXTRACT-DETAIL-LINE.
+           05  FILLER              PIC X(3)  VALUE "DTL".
+           05  ED-STUDENT-ID       PIC X(9).
+           05  ED-LETTER-GRADE-1   PIC XX.
+           05  ED-LETTER-GRADE-2   PIC X.
+           05  FILLER              PIC X(25) VALUE SPACES.
+       01  EXTRACT-TRAILER-LINE.
+           05  FILLER              PIC X(3)  VALUE "TRL".
+           05  ET-RECORD-COUNT     PIC 9(5).
+           05  FILLER              PIC X(32) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "Enter your numerical grade."
-            ACCEPT GRADE
+            PERFORM 010-RECORD-RUN-START
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-GRADE-RECORD
+
+            PERFORM UNTIL END-OF-GRADE-FILE
+               MOVE SG-GRADE TO GRADE
+               PERFORM 200-EVALUATE-GRADE-TRUE
+               PERFORM 300-EVALUATE-GRADE-VALUE
+               DISPLAY "Student ", SG-STUDENT-ID,
+                  " letter grade 1 is ", LETTER-GRADE-1,
+                  ", letter grade 2 is ", LETTER-GRADE-2, "."
+               PERFORM 400-WRITE-EXTRACT-DETAIL
+               PERFORM 100-READ-GRADE-RECORD
+            END-PERFORM
+
+            PERFORM 800-WRITE-EXTRACT-TRAILER
+            PERFORM 900-CLOSE-FILES
+            PERFORM 970-DISPLAY-RUN-STATISTICS
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-GRADE-FILE
+            IF WS-GRADE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-GRADE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-GRADE-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "STUDENT-GRADE-FILE" TO EL-MESSAGE
+               MOVE "EVALUATE-GRADE" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            END-IF
+
+            OPEN OUTPUT GRADE-EXTRACT-FILE
+            IF WS-EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GRADE-EXTRACT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-EXTRACT-FILE-STATUS
+               MOVE 'Y' TO WS-EXTRACT-OPEN-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "GRADE-EXTRACT-FILE" TO EL-MESSAGE
+               MOVE "EVALUATE-GRADE" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            ELSE
+               ACCEPT WS-EXTRACT-RUN-DATE FROM DATE YYYYMMDD
+               MOVE WS-EXTRACT-RUN-DATE TO EH-RUN-DATE
+               WRITE EXTRACT-LINE FROM EXTRACT-HEADER-LINE
+            END-IF
+
+            OPEN INPUT GRADE-CUTOFF-FILE
+            PERFORM 070-LOAD-GRADE-CUTOFFS
+            IF WS-GRADE-CUTOFF-FILE-STATUS = "00"
+               CLOSE GRADE-CUTOFF-FILE
+            END-IF.
+
+       100-READ-GRADE-RECORD.
+
+            READ STUDENT-GRADE-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                  ADD 1 TO WS-RUNSTAT-RECORDS-READ
+            END-READ.
 
       * EVALUTE TRUE will look at the boolean expressions with each
       * WHEN clause until it finds one that is true.  The associated
@@ -26,18 +163,38 @@
       * expressions evaluate to true, the code block associated with
       * WHEN OTHER (if there is a WHEN OTHER) is executed.
 
+       200-EVALUATE-GRADE-TRUE.
+
+      * Plus/minus boundaries are three points wide at the top and
+      * bottom of each letter band (e.g. 97+ is A+, 90-92 is A-).
             EVALUATE TRUE
+               WHEN GRADE >= 97
+                   MOVE "A+" TO LETTER-GRADE-1
+               WHEN GRADE >= 93
+                   MOVE "A " TO LETTER-GRADE-1
                WHEN GRADE >= 90
-                   MOVE "A" TO LETTER-GRADE-1
+                   MOVE "A-" TO LETTER-GRADE-1
+               WHEN GRADE >= 87
+                   MOVE "B+" TO LETTER-GRADE-1
+               WHEN GRADE >= 83
+                   MOVE "B " TO LETTER-GRADE-1
                WHEN GRADE >= 80
-                   MOVE "B" TO LETTER-GRADE-1
+                   MOVE "B-" TO LETTER-GRADE-1
+               WHEN GRADE >= 77
+                   MOVE "C+" TO LETTER-GRADE-1
+               WHEN GRADE >= 73
+                   MOVE "C " TO LETTER-GRADE-1
                WHEN GRADE >= 70
-                   MOVE "C" TO LETTER-GRADE-1
+                   MOVE "C-" TO LETTER-GRADE-1
+               WHEN GRADE >= 67
+                   MOVE "D+" TO LETTER-GRADE-1
+               WHEN GRADE >= 63
+                   MOVE "D " TO LETTER-GRADE-1
                WHEN GRADE >= 60
-                   MOVE "D" TO LETTER-GRADE-1
+                   MOVE "D-" TO LETTER-GRADE-1
                WHEN OTHER
-                   MOVE "F" TO LETTER-GRADE-1
-            END-EVALUATE
+                   MOVE "F " TO LETTER-GRADE-1
+            END-EVALUATE.
 
       * EVALUTE with a variable (in this case GRADE) will look at each
       * WHEN clause until it finds a value that matches the value in
@@ -46,23 +203,55 @@
       * If none of the boolean expressions evaluate to true, the code
       * block associated with WHEN OTHER (if there is a WHEN OTHER) is
       * executed.
+      *
+      * The A/B/C/D cutoffs used to be the literals 90/80/70/60 here,
+      * duplicated again in NESTED-IFS-EXAMPLE and MULTIPLE-IFS - see
+      * req 048. They are now the configurable WS-A-CUTOFF/-B-/-C-/
+      * -D-CUTOFF fields (copybooks/GRDCWS.cpy), which means this
+      * WHEN-a-range-of-values form has to become a WHEN-a-condition
+      * form instead, since EVALUATE's THRU ranges cannot be resized at
+      * runtime.
+       300-EVALUATE-GRADE-VALUE.
 
-            EVALUATE GRADE
-               WHEN 90 THRU 100
+            EVALUATE TRUE
+               WHEN GRADE >= WS-A-CUTOFF
                    MOVE "A" TO LETTER-GRADE-2
-               WHEN 80 THRU 89
+               WHEN GRADE >= WS-B-CUTOFF
                    MOVE "B" TO LETTER-GRADE-2
-               WHEN 70 THRU 79
+               WHEN GRADE >= WS-C-CUTOFF
                    MOVE "C" TO LETTER-GRADE-2
-               WHEN 60 THRU 69
+               WHEN GRADE >= WS-D-CUTOFF
                    MOVE "D" TO LETTER-GRADE-2
                WHEN OTHER
                    MOVE "F" TO LETTER-GRADE-2
-            END-EVALUATE
+            END-EVALUATE.
 
-            DISPLAY "Your letter grade 1 is ", LETTER-GRADE-1, "."
-            DISPLAY "Your letter grade 2 is ", LETTER-GRADE-2, "."
+      * One SIS extract detail record per student, in the same order
+      * as the register/console output above - see req 039.
+       400-WRITE-EXTRACT-DETAIL.
 
-            STOP RUN.
+            IF NOT EXTRACT-FILE-OPEN-FAILED
+               MOVE SG-STUDENT-ID TO ED-STUDENT-ID
+               MOVE LETTER-GRADE-1 TO ED-LETTER-GRADE-1
+               MOVE LETTER-GRADE-2 TO ED-LETTER-GRADE-2
+               WRITE EXTRACT-LINE FROM EXTRACT-DETAIL-LINE
+               ADD 1 TO WS-EXTRACT-RECORD-COUNT
+               ADD 1 TO WS-RUNSTAT-RECORDS-WRITTEN
+            END-IF.
+
+       800-WRITE-EXTRACT-TRAILER.
+
+            IF NOT EXTRACT-FILE-OPEN-FAILED
+               MOVE WS-EXTRACT-RECORD-COUNT TO ET-RECORD-COUNT
+               WRITE EXTRACT-LINE FROM EXTRACT-TRAILER-LINE
+            END-IF.
+
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-GRADE-FILE
+            CLOSE GRADE-EXTRACT-FILE.
 
+           COPY EXCPLOG.
+           COPY RUNSTAT.
+           COPY GRDCTBL.
        END PROGRAM EVALUATE-GRADE.
