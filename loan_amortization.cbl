@@ -0,0 +1,294 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Turn the COMPUTE-EXAMPLES arithmetic pattern (mixed
+      *           operator precedence, exponentiation, ROUNDED) into a
+      *           real loan amortization program.  Reads loan records
+      *           (principal, annual rate, term in months) and prints
+      *           a payment schedule with interest and principal
+      *           broken out per period.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOAN-AMORTIZATION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE ASSIGN TO "AMORTLN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-FILE-STATUS.
+
+           SELECT AMORTIZATION-REPORT-FILE ASSIGN TO "AMORT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT AMORTIZATION-EXCEPTION-FILE ASSIGN TO "AMORTEXC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-RECORD.
+           05  LN-LOAN-ID          PIC X(6).
+           05  LN-PRINCIPAL        PIC 9(7)V9(2).
+           05  LN-ANNUAL-RATE      PIC 9V9(5).
+           05  LN-TERM-MONTHS      PIC 9(3).
+
+       FD  AMORTIZATION-REPORT-FILE.
+       01  AMORTIZATION-LINE       PIC X(96).
+
+       FD  AMORTIZATION-EXCEPTION-FILE.
+       01  AMORTIZATION-EXCEPTION-LINE  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOAN-FILE-STATUS     PIC XX.
+       01  WS-REPORT-FILE-STATUS   PIC XX.
+       01  WS-EXCEPTION-FILE-STATUS PIC XX.
+
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-LOANS            VALUE 'Y'.
+
+       01  WS-BAD-LOAN-SWITCH      PIC X VALUE 'N'.
+           88  BAD-LOAN-RECORD         VALUE 'Y'.
+
+       01  WS-MONTHLY-RATE         PIC 9V9(8).
+       01  WS-RATE-BASE            PIC 9V9(8).
+       01  WS-RATE-FACTOR          PIC 9(3)V9(10).
+       01  WS-PAYMENT-NUMERATOR    PIC 9(9)V9(10).
+       01  WS-PAYMENT-DENOMINATOR  PIC 9(3)V9(10).
+       01  WS-MONTHLY-PAYMENT      PIC 9(7)V9(2).
+      * Precision-drift check (req 021): the naive one-shot COMPUTE
+      * below re-creates the truncated intermediate-result path this
+      * program used to take before WS-RATE-BASE/WS-PAYMENT-NUMERATOR/
+      * WS-PAYMENT-DENOMINATOR were split out (see req 019/req 016).
+      * Comparing it against the real, high-precision WS-MONTHLY-PAYMENT
+      * catches a future edit that re-collapses those COMPUTEs back into
+      * one statement before it ever reaches an amortization schedule.
+       01  WS-MONTHLY-PAYMENT-CHECK PIC 9(7)V9(2).
+       01  WS-PAYMENT-DRIFT        PIC S9(7)V9(2).
+       01  WS-PENNY                PIC 9V9(2) VALUE 0.01.
+       01  WS-BALANCE              PIC S9(7)V9(2).
+       01  WS-INTEREST-PORTION     PIC 9(7)V9(2).
+       01  WS-PRINCIPAL-PORTION    PIC S9(7)V9(2).
+       01  WS-PERIOD               PIC 9(3).
+
+       01  AMORT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               "LOAN AMORTIZATION SCHEDULE".
+       01  AMORT-LOAN-LINE.
+           05  FILLER          PIC X(10) VALUE "LOAN ID: ".
+           05  AL-LOAN-ID      PIC X(6).
+           05  FILLER          PIC X(16) VALUE "  MONTHLY PMT: ".
+           05  AL-PAYMENT      PIC $$,$$$,$$9.99.
+       01  AMORT-HEADING-2.
+           05  FILLER          PIC X(8)  VALUE "PERIOD".
+           05  FILLER          PIC X(16) VALUE "BEGIN BALANCE".
+           05  FILLER          PIC X(12) VALUE "INTEREST".
+           05  FILLER          PIC X(12) VALUE "PRINCIPAL".
+           05  FILLER          PIC X(14) VALUE "END BALANCE".
+       01  AMORT-DETAIL-LINE.
+           05  AD-PERIOD       PIC ZZ9.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  AD-BEGIN-BALANCE PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  AD-INTEREST     PIC $$,$$9.99.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  AD-PRINCIPAL    PIC $$,$$9.99.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  AD-END-BALANCE  PIC $$,$$$,$$9.99.
+
+       01  AMORT-EXCEPTION-LINE.
+           05  FILLER          PIC X(10) VALUE "LOAN ID: ".
+           05  AE-LOAN-ID      PIC X(6).
+           05  FILLER          PIC X(45) VALUE
+               " REJECTED - ZERO PAYMENT DENOMINATOR, LOAN ".
+           05  FILLER          PIC X(13) VALUE "NOT AMORTIZED".
+
+       01  AMORT-DRIFT-LINE.
+           05  FILLER          PIC X(10) VALUE "LOAN ID: ".
+           05  ADR-LOAN-ID     PIC X(6).
+           05  FILLER          PIC X(30) VALUE
+               " PRECISION DRIFT OF ".
+           05  ADR-DRIFT       PIC $$9.99.
+           05  FILLER          PIC X(30) VALUE
+               " EXCEEDS ONE PENNY - REVIEW.".
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-LOAN-RECORD
+
+            PERFORM UNTIL END-OF-LOANS
+               PERFORM 200-COMPUTE-MONTHLY-PAYMENT
+               IF BAD-LOAN-RECORD
+                  PERFORM 250-WRITE-EXCEPTION
+               ELSE
+                  PERFORM 260-CHECK-PAYMENT-DRIFT
+                  PERFORM 300-PRINT-SCHEDULE
+               END-IF
+               PERFORM 100-READ-LOAN-RECORD
+            END-PERFORM
+
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT LOAN-FILE
+            IF WS-LOAN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: LOAN-FILE OPEN FAILED, STATUS = ",
+                  WS-LOAN-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT AMORTIZATION-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: AMORTIZATION-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+            ELSE
+               WRITE AMORTIZATION-LINE FROM AMORT-HEADING-1
+            END-IF
+
+            OPEN OUTPUT AMORTIZATION-EXCEPTION-FILE
+            IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: AMORTIZATION-EXCEPTION-FILE OPEN "
+                  "FAILED, STATUS = ", WS-EXCEPTION-FILE-STATUS
+            END-IF.
+
+       100-READ-LOAN-RECORD.
+
+            READ LOAN-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-COMPUTE-MONTHLY-PAYMENT.
+
+            MOVE 'N' TO WS-BAD-LOAN-SWITCH
+
+            COMPUTE WS-MONTHLY-RATE = LN-ANNUAL-RATE / 12
+
+            IF WS-MONTHLY-RATE = 0
+      * Promotional/zero-interest financing - no compounding to
+      * amortize, so the standard payment formula's 0/0 does not
+      * apply; just spread the principal evenly over the term.
+               MOVE 1 TO WS-RATE-FACTOR
+               COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                  LN-PRINCIPAL / LN-TERM-MONTHS
+                  ON SIZE ERROR
+                     MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+               END-COMPUTE
+               MOVE LN-PRINCIPAL TO WS-BALANCE
+            ELSE
+               COMPUTE WS-RATE-BASE = 1 + WS-MONTHLY-RATE
+                  ON SIZE ERROR
+                     MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+               END-COMPUTE
+
+               IF NOT BAD-LOAN-RECORD
+                  COMPUTE WS-RATE-FACTOR =
+                     WS-RATE-BASE ** LN-TERM-MONTHS
+                     ON SIZE ERROR
+                        MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+                  END-COMPUTE
+               END-IF
+
+               IF NOT BAD-LOAN-RECORD
+                  COMPUTE WS-PAYMENT-NUMERATOR =
+                     LN-PRINCIPAL * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                     ON SIZE ERROR
+                        MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+                  END-COMPUTE
+               END-IF
+
+               IF NOT BAD-LOAN-RECORD
+                  COMPUTE WS-PAYMENT-DENOMINATOR = WS-RATE-FACTOR - 1
+                     ON SIZE ERROR
+                        MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+                  END-COMPUTE
+               END-IF
+
+               IF NOT BAD-LOAN-RECORD
+                  IF WS-PAYMENT-DENOMINATOR = 0
+                     MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+                  ELSE
+                     COMPUTE WS-MONTHLY-PAYMENT ROUNDED =
+                        WS-PAYMENT-NUMERATOR / WS-PAYMENT-DENOMINATOR
+                        ON SIZE ERROR
+                           MOVE 'Y' TO WS-BAD-LOAN-SWITCH
+                     END-COMPUTE
+                     MOVE LN-PRINCIPAL TO WS-BALANCE
+                  END-IF
+               END-IF
+            END-IF.
+
+       250-WRITE-EXCEPTION.
+
+            MOVE LN-LOAN-ID TO AE-LOAN-ID
+            WRITE AMORTIZATION-EXCEPTION-LINE FROM AMORT-EXCEPTION-LINE.
+
+       260-CHECK-PAYMENT-DRIFT.
+
+      * Recompute the payment the naive, single-COMPUTE way (the same
+      * chained multiply-then-divide expression this program used
+      * before req 019/req 016 split it into separate high-precision
+      * intermediate fields) and compare it against the real result.
+      * GnuCOBOL's arithmetic-osvs intermediate rounding can silently
+      * truncate that chained expression, so this is the regression
+      * check that catches it before a bad payment reaches a schedule.
+      * A zero-rate loan has no compounding for this chained expression
+      * to truncate in the first place - 200-COMPUTE-MONTHLY-PAYMENT
+      * already took the straight-line branch for it - so there is
+      * nothing to re-derive here.
+            IF WS-MONTHLY-RATE NOT = 0
+               COMPUTE WS-MONTHLY-PAYMENT-CHECK ROUNDED =
+                  LN-PRINCIPAL * WS-MONTHLY-RATE * WS-RATE-FACTOR
+                     / (WS-RATE-FACTOR - 1)
+
+               COMPUTE WS-PAYMENT-DRIFT =
+                  WS-MONTHLY-PAYMENT - WS-MONTHLY-PAYMENT-CHECK
+
+               IF WS-PAYMENT-DRIFT > WS-PENNY
+                     OR WS-PAYMENT-DRIFT < 0 - WS-PENNY
+                  MOVE LN-LOAN-ID TO ADR-LOAN-ID
+                  MOVE WS-PAYMENT-DRIFT TO ADR-DRIFT
+                  WRITE AMORTIZATION-EXCEPTION-LINE
+                     FROM AMORT-DRIFT-LINE
+               END-IF
+            END-IF.
+
+       300-PRINT-SCHEDULE.
+
+            MOVE LN-LOAN-ID TO AL-LOAN-ID
+            MOVE WS-MONTHLY-PAYMENT TO AL-PAYMENT
+            WRITE AMORTIZATION-LINE FROM AMORT-LOAN-LINE
+            WRITE AMORTIZATION-LINE FROM AMORT-HEADING-2
+
+            PERFORM VARYING WS-PERIOD FROM 1 BY 1
+                  UNTIL WS-PERIOD > LN-TERM-MONTHS
+               MOVE WS-BALANCE TO AD-BEGIN-BALANCE
+
+               COMPUTE WS-INTEREST-PORTION ROUNDED =
+                  WS-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-PRINCIPAL-PORTION =
+                  WS-MONTHLY-PAYMENT - WS-INTEREST-PORTION
+               SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+
+               MOVE WS-PERIOD TO AD-PERIOD
+               MOVE WS-INTEREST-PORTION TO AD-INTEREST
+               MOVE WS-PRINCIPAL-PORTION TO AD-PRINCIPAL
+               MOVE WS-BALANCE TO AD-END-BALANCE
+               WRITE AMORTIZATION-LINE FROM AMORT-DETAIL-LINE
+            END-PERFORM.
+
+       900-CLOSE-FILES.
+
+            CLOSE LOAN-FILE
+            CLOSE AMORTIZATION-REPORT-FILE
+            CLOSE AMORTIZATION-EXCEPTION-FILE.
+
+       END PROGRAM LOAN-AMORTIZATION.
