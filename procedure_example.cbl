@@ -1,60 +1,1223 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-09-01
-      * Purpose:
+      * Purpose:  Run an hourly payroll batch from an employee master
+      *           file and a matching hours file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCEDURES-EXAMPLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+      * Base hours feed - see req 044. Read only by the MERGE step
+      * below now, never opened directly; must already be in
+      * ascending EMP-ID order for MERGE to work, the same
+      * pre-sorted-input assumption req 034 already documented for
+      * its own file-arrival-order feed.
+           SELECT EMPLOYEE-HOURS-FILE ASSIGN TO "EMPHOURS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOURS-FILE-STATUS.
+
+      * One-time bonus/correction feed, keyed by employee ID like the
+      * base hours file - see req 044. Also must already be in
+      * ascending EMP-ID order.
+           SELECT PAY-ADJUSTMENT-FILE ASSIGN TO "PAYADJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADJUSTMENT-FILE-STATUS.
+
+           SELECT HOURS-MERGE-WORK-FILE ASSIGN TO "HOURSMRG.TMP".
+
+      * MERGE's combined output - one record per base-hours or
+      * adjustment record, in ascending EMP-ID order, loaded into
+      * WS-HOURS-TABLE by 067-LOAD-MERGED-HOURS-TABLE before
+      * 200-PROCESS-ROUTINE ever runs.
+           SELECT MERGED-HOURS-FILE ASSIGN TO "EMPHOURS.MRG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MERGED-HOURS-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTER-FILE-STATUS.
+
+      * Year-to-date pay is carried forward as an old-master/new-master
+      * pair of sequential files, the same "same order as the
+      * employee master" convention already used for the hours file.
+      * Each run reads last period's snapshot, adds this period's pay,
+      * and writes this period's snapshot; the operator promotes
+      * PAYYTD.NEW to PAYYTD.DAT before the next pay period runs (see
+      * the GDG generation handling in the JCL wrapper).
+           SELECT PAYROLL-YTD-OLD-FILE ASSIGN TO "PAYYTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-OLD-STATUS.
+
+           SELECT PAYROLL-YTD-NEW-FILE ASSIGN TO "PAYYTD.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-NEW-STATUS.
+
+           SELECT EMPLOYEE-BANKING-FILE ASSIGN TO "EMPBANK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANK-FILE-STATUS.
+
+           SELECT DIRECT-DEPOSIT-FILE ASSIGN TO "ACHDEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACH-FILE-STATUS.
+
+      * Authorized-operator reference file for the sign-on check - see
+      * req 032. Anyone running this program has to ID themselves
+      * against this list before HOURS-WORKED/HOURLY-RATE processing
+      * starts, so a given pay run can be tied back to who executed it.
+           SELECT AUTHORIZED-OPERATOR-FILE ASSIGN TO "OPRUSERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-FILE-STATUS.
+
+      * Period-over-period gross pay history - see req 036. PAYYTD.DAT/
+      * PAYYTD.NEW only ever hold the current and prior generation, so
+      * they can't feed a report of every past period; this file is
+      * opened EXTEND (append) every run, the same fallback-to-OUTPUT-
+      * on-first-write pattern as EXCPLOG.cpy, so it accumulates one
+      * gross-pay record per employee per run for PAYROLL-TREND-REPORT
+      * to read back across every run that ever happened.
+           SELECT PAYROLL-HISTORY-FILE ASSIGN TO "PAYHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+      * Pay-period control record - see req 037. Sets the pay
+      * frequency and the overtime threshold that goes with it (a
+      * weekly pay group is over 40 hours, a biweekly one 80) so
+      * 200-PROCESS-ROUTINE isn't stuck with one hardcoded threshold
+      * that's wrong for half the pay groups running through here.
+           SELECT PAY-CONTROL-FILE ASSIGN TO "PAYCTRL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAY-CONTROL-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+      * Shared currency conversion-rate table - see req 033.
+           COPY CURRSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC X(6).
+           05  EMP-NAME            PIC X(25).
+           05  EMP-DEPARTMENT      PIC X(4).
+           05  EMP-HOURLY-RATE     PIC 9(2)V9(3).
+      * Currency to display this employee's gross pay in - see req
+      * 033. EMP-HOURLY-RATE and every payroll computation stay in USD
+      * regardless (same as always); for the handful of contractors we
+      * pay outside the US, this drives an extra converted-gross-pay
+      * line on the register, the same way INVOICE-PROCESSING adds a
+      * converted-total line for a non-USD invoice.
+           05  EMP-CURRENCY-CODE   PIC X(3).
+
+      * Hours are kept on a separate timesheet file so a bonus or
+      * correction can later be merged in ahead of this file without
+      * touching the employee master.
+       FD  EMPLOYEE-HOURS-FILE.
+       01  HOURS-RECORD.
+           05  HRS-EMP-ID          PIC X(6).
+      * Signed - see req 035. An hours-correction feed can carry a
+      * negative adjustment; 120-VALIDATE-INPUT rejects it rather than
+      * letting it reach 200-PROCESS-ROUTINE's gross pay math.
+           05  HRS-HOURS-WORKED    PIC S9(3)V9(2) SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+      * Mid-period proration - see req 042. HRS-DAYS-IN-PERIOD of 0
+      * means "not a partial period" so existing feeds with nothing
+      * in these columns still process exactly as before.
+           05  HRS-DAYS-WORKED     PIC 9(2).
+           05  HRS-DAYS-IN-PERIOD  PIC 9(2).
+
+      * One-time bonus/correction feed - see req 044. Same 16-byte
+      * layout as HOURS-RECORD (EMP-ID + signed hours) so it lines up
+      * byte-for-byte with the MERGE work record below; the trailing
+      * 4 bytes have no meaning for an adjustment record.
+       FD  PAY-ADJUSTMENT-FILE.
+       01  PAY-ADJUSTMENT-RECORD.
+           05  ADJ-EMP-ID          PIC X(6).
+           05  ADJ-HOURS           PIC S9(3)V9(2) SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+           05  FILLER              PIC X(4).
+
+       SD  HOURS-MERGE-WORK-FILE.
+       01  HOURS-MERGE-WORK-RECORD.
+           05  HMW-EMP-ID          PIC X(6).
+           05  HMW-HOURS           PIC S9(3)V9(2) SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+           05  HMW-DAYS-WORKED     PIC 9(2).
+           05  HMW-DAYS-IN-PERIOD  PIC 9(2).
+
+       FD  MERGED-HOURS-FILE.
+       01  MERGED-HOURS-RECORD.
+           05  MH-EMP-ID           PIC X(6).
+           05  MH-HOURS            PIC S9(3)V9(2) SIGN IS TRAILING
+                                    SEPARATE CHARACTER.
+           05  MH-DAYS-WORKED      PIC 9(2).
+           05  MH-DAYS-IN-PERIOD   PIC 9(2).
+
+       FD  PAYROLL-REGISTER-FILE.
+       01  REGISTER-LINE           PIC X(96).
+
+       FD  PAYROLL-YTD-OLD-FILE.
+       01  YTD-OLD-RECORD.
+           05  YTD-OLD-EMP-ID      PIC X(6).
+           05  YTD-OLD-NAME        PIC X(25).
+           05  YTD-OLD-GROSS       PIC 9(9)V9(2).
+           05  YTD-OLD-NET         PIC 9(9)V9(2).
+           05  YTD-OLD-FICA        PIC 9(9)V9(2).
+           05  YTD-OLD-FEDERAL     PIC 9(9)V9(2).
+
+      * Bank routing/account references are kept out of the employee
+      * master for the same reason hours are: this is sensitive data
+      * that a payroll clerk should be able to correct independently
+      * of the master file.
+       FD  EMPLOYEE-BANKING-FILE.
+       01  BANKING-RECORD.
+           05  BANK-EMP-ID         PIC X(6).
+           05  BANK-ROUTING-NUMBER PIC X(9).
+           05  BANK-ACCOUNT-NUMBER PIC X(17).
+
+       FD  DIRECT-DEPOSIT-FILE.
+       01  DIRECT-DEPOSIT-RECORD.
+           05  DD-EMP-ID           PIC X(6).
+           05  DD-ROUTING-NUMBER   PIC X(9).
+           05  DD-ACCOUNT-NUMBER   PIC X(17).
+           05  DD-NET-PAY-AMOUNT   PIC 9(9)V9(2).
+
+       FD  PAYROLL-YTD-NEW-FILE.
+       01  YTD-NEW-RECORD.
+           05  YTD-NEW-EMP-ID      PIC X(6).
+           05  YTD-NEW-NAME        PIC X(25).
+           05  YTD-NEW-GROSS       PIC 9(9)V9(2).
+           05  YTD-NEW-NET         PIC 9(9)V9(2).
+           05  YTD-NEW-FICA        PIC 9(9)V9(2).
+           05  YTD-NEW-FEDERAL     PIC 9(9)V9(2).
+
+       FD  AUTHORIZED-OPERATOR-FILE.
+       01  AUTHORIZED-OPERATOR-RECORD.
+           05  AO-OPERATOR-ID      PIC X(10).
+           05  AO-OPERATOR-NAME    PIC X(25).
+
+       FD  PAYROLL-HISTORY-FILE.
+       01  PAYROLL-HISTORY-RECORD.
+           05  PH-EMP-ID           PIC X(6).
+           05  PH-EMP-NAME         PIC X(25).
+           05  PH-PERIOD-DATE      PIC X(8).
+           05  PH-GROSS-PAY        PIC 9(7)V9(2).
+
+      * One control record per run - see req 037.
+       FD  PAY-CONTROL-FILE.
+       01  PAY-CONTROL-RECORD.
+           05  PC-PAY-PERIOD-TYPE  PIC X.
+               88  PC-PERIOD-IS-WEEKLY     VALUE "W".
+               88  PC-PERIOD-IS-BIWEEKLY   VALUE "B".
+               88  PC-PERIOD-IS-MONTHLY    VALUE "M".
+           05  PC-OVERTIME-THRESHOLD PIC 9(3)V9(2).
+
+           COPY EXCPFD.
+           COPY CURRFD.
+
        WORKING-STORAGE SECTION.
-       01  HOURS-WORKED        PIC 9(2).
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+       01  WS-CURRENCY-RATE-FILE-STATUS PIC XX.
+           COPY CURRWS.
+
+      * End-of-job run statistics - see req 047 and copybooks/
+      * RUNSTAT.cpy/RUNSTWS.cpy.
+           COPY RUNSTWS.
+
+      * Report pagination - see req 049 and copybooks/PAGCTL.cpy/
+      * PAGWS.cpy.
+           COPY PAGWS.
+       01  WS-LOG-FILE-NAME        PIC X(30).
+       01  WS-LOG-FILE-STATUS      PIC XX.
+       01  WS-EXCP-MESSAGE-BUILD.
+           05  WS-EXCP-MSG-FILE-NAME   PIC X(24).
+           05  WS-EXCP-MSG-LITERAL     PIC X(24)
+                   VALUE " OPEN FAILED, STATUS = ".
+           05  WS-EXCP-MSG-STATUS      PIC XX.
+      * Rejected-input message for 120-VALIDATE-INPUT - see req 035.
+      * Built with MOVE against this fixed-position group rather than
+      * STRING, for the same reason WS-EXCP-MESSAGE-BUILD above is.
+       01  WS-VALIDATION-MSG-BUILD.
+           05  WS-VAL-MSG-LITERAL-1    PIC X(9) VALUE "EMPLOYEE ".
+           05  WS-VAL-MSG-EMP-ID       PIC X(6).
+           05  WS-VAL-MSG-LITERAL-2    PIC X(45).
+      * Operator sign-on check - see req 032. WS-OPERATOR-ID is
+      * ACCEPTed from the operator running the job and looked up in
+      * AUTHORIZED-OPERATOR-TABLE, loaded from OPRUSERS.DAT the same
+      * way invoice_processing.cbl loads TAX-RATE-TABLE from
+      * TAX-RATE-FILE (see 060-LOAD-TAX-RATE-TABLE there).
+       01  WS-OPERATOR-FILE-STATUS      PIC XX.
+       01  WS-HISTORY-FILE-STATUS       PIC XX.
+       01  WS-HISTORY-FILE-OPENED-SWITCH PIC X VALUE 'N'.
+           88  HISTORY-FILE-WAS-OPENED     VALUE 'Y'.
+       01  WS-OPERATOR-EOF-SWITCH       PIC X VALUE 'N'.
+           88  END-OF-AUTHORIZED-OPERATORS  VALUE 'Y'.
+       01  WS-OPERATOR-COUNT-MAX         PIC 9(3) VALUE 50.
+       01  WS-OPERATOR-COUNT             PIC 9(3) VALUE 0.
+       01  AUTHORIZED-OPERATOR-TABLE.
+           05  AUTHORIZED-OPERATOR-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY AO-IDX.
+               10  AOE-OPERATOR-ID       PIC X(10).
+               10  AOE-OPERATOR-NAME     PIC X(25).
+
+       01  WS-OPERATOR-ID                PIC X(10).
+       01  WS-OPERATOR-NAME              PIC X(25).
+       01  WS-OPERATOR-VALID-SWITCH      PIC X VALUE 'N'.
+           88  OPERATOR-IS-AUTHORIZED       VALUE 'Y'.
+       01  WS-SIGNON-DATE-TIME.
+           05  WS-SIGNON-DATE            PIC 9(8).
+           05  WS-SIGNON-TIME            PIC 9(6).
+
+      * Built with MOVE, not STRING, against fixed-position sub-fields
+      * for the same reason WS-EXCP-MESSAGE-BUILD above is - see the
+      * note in copybooks/EXCPLOG.cpy.
+       01  WS-SIGNON-MESSAGE-BUILD.
+           05  WS-SIGNON-MSG-LITERAL     PIC X(30).
+           05  WS-SIGNON-MSG-OPERATOR    PIC X(10).
+           05  WS-SIGNON-MSG-LITERAL-2   PIC X(7).
+           05  WS-SIGNON-MSG-NAME        PIC X(13).
+
+       01  WS-PAY-CONTROL-STATUS   PIC XX.
+       01  WS-EMP-FILE-STATUS      PIC XX.
+       01  WS-HOURS-FILE-STATUS    PIC XX.
+       01  WS-ADJUSTMENT-FILE-STATUS PIC XX.
+       01  WS-MERGED-HOURS-STATUS  PIC XX.
+       01  WS-REGISTER-FILE-STATUS PIC XX.
+       01  WS-YTD-OLD-STATUS       PIC XX.
+       01  WS-YTD-NEW-STATUS       PIC XX.
+       01  WS-BANK-FILE-STATUS     PIC XX.
+       01  WS-ACH-FILE-STATUS      PIC XX.
+       01  WS-YTD-OLD-EOF          PIC X VALUE 'N'.
+           88  YTD-OLD-EOF             VALUE 'Y'.
+       01  YTD-GROSS-OUT           PIC $$$,$$$,$$9.99.
+       01  YTD-NET-OUT             PIC $$$,$$$,$$9.99.
+
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-EMPLOYEES        VALUE 'Y'.
+
+       01  WS-VALID-RECORD-SWITCH  PIC X VALUE 'Y'.
+           88  VALID-INPUT-RECORD      VALUE 'Y'.
+
+      * Dry-run mode - see req 046. A 'Y' answer at 056-GET-RUN-MODE
+      * lets an operator see the full payroll register a run would
+      * produce without PAYROLL-YTD-NEW-FILE or DIRECT-DEPOSIT-FILE
+      * ever being opened, so nothing is posted until the run is
+      * repeated for real.
+       01  WS-DRY-RUN-FLAG         PIC X VALUE 'N'.
+       01  WS-DRY-RUN-SWITCH       PIC X VALUE 'N'.
+           88  DRY-RUN-MODE            VALUE 'Y'.
+
+      * Batch/chained mode - see req 027. BATCH-DRIVER runs this
+      * program unattended via CALL "SYSTEM" with no operator at the
+      * console, so 056-GET-RUN-MODE and 054-OPERATOR-SIGNON check
+      * these environment variables first and only fall back to an
+      * interactive ACCEPT when a value isn't supplied - the same
+      * "non-fatal default" shape every control-record copybook in
+      * this shop already uses (PAYCTRL.DAT, GL-CONTROL-FILE, etc.)
+      * for "no configuration supplied, behave as before."
+       01  WS-ENV-OPERATOR-ID      PIC X(10).
+       01  WS-ENV-DRY-RUN-FLAG     PIC X.
+
+      * Sane bounds for a single pay period: nobody legitimately
+      * works more than 80 hours, and an hourly rate of zero or an
+      * implausibly large rate almost always means a bad data entry.
+       01  MINIMUM-HOURS           PIC 9(3)V9(2) VALUE 0.00.
+       01  MAXIMUM-HOURS           PIC 9(3)V9(2) VALUE 80.00.
+       01  MINIMUM-RATE            PIC 9(3)V9(3) VALUE 0.010.
+       01  MAXIMUM-RATE            PIC 9(3)V9(3) VALUE 250.000.
+
+       01  HOURS-WORKED        PIC S9(3)V9(2) SIGN IS TRAILING
+                                 SEPARATE CHARACTER.
       * Note: Added an extra decimal place or USAGE clause to
       * to the PIC clause for HOURLY-RATE to prevent the ACCEPT
       * statement from converting the rightmost digit to zero.  Tested
       * on AS/400 and could not reproduce the issue.
        01  HOURLY-RATE         PIC 9(2)V9(3).
-       01  HOURS-WORKED-OUT    PIC Z9.
+
+      * Mid-period proration - see req 042. WS-DAYS-IN-PERIOD of 0
+      * means the employee's hours record didn't carry a partial-
+      * period indicator, so 200-PROCESS-ROUTINE skips proration
+      * entirely and behaves exactly as it always did.
+       01  WS-DAYS-WORKED          PIC 9(2).
+       01  WS-DAYS-IN-PERIOD       PIC 9(2).
+       01  WS-PRORATION-FACTOR     PIC 9V9(4).
+
+      * Merged hours table - see req 044. Loaded from
+      * MERGED-HOURS-FILE by 067-LOAD-MERGED-HOURS-TABLE before the
+      * main employee loop starts, one entry per distinct EMP-ID, with
+      * every base-hours or adjustment record for that ID summed into
+      * HTE-HOURS - the same file-driven-table-with-find-or-add
+      * pattern PAYROLL-TREND-REPORT uses for its employee table.
+      * 110-GET-HOURS-FOR-EMPLOYEE looks this table up by EMP-ID
+      * instead of reading EMPLOYEE-HOURS-FILE sequentially, since the
+      * MERGE step needs both input feeds in ascending EMP-ID order
+      * and that order no longer necessarily matches EMPLOYEE-MASTER-
+      * FILE's own record order.
+       01  WS-HOURS-TABLE-MAX      PIC 9(3) VALUE 100.
+       01  WS-HOURS-TABLE-COUNT    PIC 9(3) VALUE 0.
+       01  HOURS-TABLE.
+           05  HOURS-TABLE-ENTRY OCCURS 100 TIMES
+                                   INDEXED BY HT-IDX.
+               10  HTE-EMP-ID          PIC X(6).
+               10  HTE-HOURS           PIC S9(3)V9(2).
+               10  HTE-DAYS-WORKED     PIC 9(2).
+               10  HTE-DAYS-IN-PERIOD  PIC 9(2).
+
+       01  WS-MERGED-HOURS-EOF-SWITCH PIC X VALUE 'N'.
+           88  END-OF-MERGED-HOURS        VALUE 'Y'.
+       01  WS-HOURS-FOUND-SWITCH   PIC X VALUE 'N'.
+           88  HOURS-ENTRY-FOUND       VALUE 'Y'.
+
+       01  HOURS-WORKED-OUT    PIC ZZ9.99.
        01  HOURLY-RATE-OUT     PIC $$9.99.
       * Note: Added an extra place to the left of the decimal point to
       * prevent size errors.  Possibly related to the issue with
       * ACCEPT above.  Tested on AS/400 and could not reproduce the
       * issue.
+       01  GROSS-PAY           PIC 9(7)V9(2).
        01  GROSS-PAY-OUT       PIC $$$,$$9.9(2).
+      * Foreign-currency equivalent of GROSS-PAY for a contractor with
+      * an EMP-CURRENCY-CODE other than USD - see req 033.
+       01  GROSS-PAY-CONVERTED PIC 9(7)V9(2).
+       01  GROSS-PAY-CONVERTED-OUT PIC $$$,$$9.9(2).
+
+      * Overtime is paid at 1.5x the regular rate for hours over the
+      * standard 40 hour week.
+       01  REGULAR-HOURS       PIC 9(3)V9(2).
+       01  OVERTIME-HOURS      PIC 9(3)V9(2).
+       01  OVERTIME-RATE       PIC 9(3)V9(3).
+       01  REGULAR-PAY         PIC 9(7)V9(2).
+       01  OVERTIME-PAY        PIC 9(7)V9(2).
+       01  STANDARD-HOURS-LIMIT PIC 9(3)V9(2) VALUE 40.00.
+       01  OVERTIME-FACTOR     PIC 9V9(1) VALUE 1.5.
+
+      * Withholding rates.  FICA is Social Security (6.2%) plus
+      * Medicare (1.45%); federal withholding and the benefits
+      * deduction are flat percentages for this simplified example.
+       01  FICA-RATE           PIC 9V9(5) VALUE 0.07650.
+       01  FEDERAL-RATE        PIC 9V9(5) VALUE 0.12000.
+       01  BENEFITS-RATE       PIC 9V9(5) VALUE 0.03000.
+
+       01  FICA-WITHHOLDING    PIC 9(7)V9(2).
+       01  FEDERAL-WITHHOLDING PIC 9(7)V9(2).
+       01  BENEFITS-DEDUCTION  PIC 9(7)V9(2).
+       01  TOTAL-DEDUCTIONS    PIC 9(7)V9(2).
+       01  NET-PAY             PIC 9(7)V9(2).
+       01  NET-PAY-OUT         PIC $$$,$$9.9(2).
+
+       01  GRAND-TOTAL-GROSS   PIC 9(9)V9(2) VALUE 0.
+       01  GRAND-TOTAL-NET     PIC 9(9)V9(2) VALUE 0.
+       01  GRAND-TOTAL-GROSS-OUT PIC $$$,$$$,$$9.99.
+       01  GRAND-TOTAL-NET-OUT   PIC $$$,$$$,$$9.99.
+
+      * Department control-break fields - see req 034. The employee
+      * master file is maintained in department order, the same way
+      * every other control-break report in this shop expects its
+      * input pre-sorted.
+       01  WS-FIRST-DETAIL-SWITCH PIC X VALUE 'Y'.
+           88  FIRST-DETAIL-LINE      VALUE 'Y'.
+       01  WS-PREV-DEPARTMENT  PIC X(4).
+       01  WS-DEPT-TOTAL-GROSS PIC 9(9)V9(2) VALUE 0.
+       01  WS-DEPT-TOTAL-NET   PIC 9(9)V9(2) VALUE 0.
+       01  WS-DEPT-TOTAL-GROSS-OUT PIC $$$,$$$,$$9.99.
+       01  WS-DEPT-TOTAL-NET-OUT   PIC $$$,$$$,$$9.99.
+
+      * RH1-PAGE-NUMBER holds the current page - see req 049. Not
+      * paired with a total page count - see copybooks/PAGWS.cpy.
+       01  REGISTER-HEADING-1.
+           05  FILLER          PIC X(20) VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "PAYROLL REGISTER".
+           05  FILLER          PIC X(35) VALUE SPACES.
+           05  FILLER          PIC X(5)  VALUE "PAGE ".
+           05  RH1-PAGE-NUMBER PIC ZZ9.
+       01  REGISTER-HEADING-2.
+           05  FILLER          PIC X(6)  VALUE "EMP ID".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE "NAME".
+           05  FILLER          PIC X(9)  VALUE "HOURS".
+           05  FILLER          PIC X(9)  VALUE "RATE".
+           05  FILLER          PIC X(12) VALUE "GROSS PAY".
+           05  FILLER          PIC X(12) VALUE "NET PAY".
+       01  REGISTER-DETAIL-LINE.
+           05  RD-EMP-ID       PIC X(6).
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  RD-EMP-NAME     PIC X(25).
+           05  RD-HOURS        PIC ZZ9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RD-RATE         PIC $$9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RD-GROSS        PIC $$$,$$9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RD-NET          PIC $$$,$$9.99.
+      * Foreign-currency equivalent of gross pay - see req 033. Only
+      * written for an employee whose EMP-CURRENCY-CODE isn't USD.
+       01  REGISTER-CONVERTED-LINE.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(17) VALUE "GROSS PAY EQUIV: ".
+           05  RC-CURRENCY     PIC X(3).
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  RC-GROSS        PIC $$$,$$9.99.
+      * Department subtotal line - see req 034. Written whenever the
+      * department code changes, plus once more for the final
+      * department when the employee list runs out.
+       01  REGISTER-DEPT-TOTAL-LINE.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  FILLER          PIC X(11) VALUE "DEPT TOTAL ".
+           05  RDT-DEPARTMENT  PIC X(4).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RDT-GROSS       PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RDT-NET         PIC $$$,$$$,$$9.99.
+       01  REGISTER-TOTAL-LINE.
+           05  FILLER          PIC X(35) VALUE "GRAND TOTALS:".
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  RT-GROSS        PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  RT-NET          PIC $$$,$$$,$$9.99.
 
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
 
-            PERFORM 100-GET-USER-INPUT
-            PERFORM 200-PROCESS-ROUTINE
-            PERFORM 300-PREPARE-OUTPUT
-            PERFORM 400-DISPLAY-OUTPUT
+            PERFORM 010-RECORD-RUN-START
+
+      * Merge the one-time bonus/correction feed into the base hours
+      * feed ahead of everything else - see req 044. Both
+      * EMPLOYEE-HOURS-FILE and PAY-ADJUSTMENT-FILE are opened and
+      * closed by the MERGE statement itself.
+            MERGE HOURS-MERGE-WORK-FILE
+               ON ASCENDING KEY HMW-EMP-ID
+               USING EMPLOYEE-HOURS-FILE, PAY-ADJUSTMENT-FILE
+               GIVING MERGED-HOURS-FILE
+
+            PERFORM 056-GET-RUN-MODE
+            PERFORM 050-OPEN-FILES
+            PERFORM 052-LOAD-AUTHORIZED-OPERATORS
+            PERFORM 054-OPERATOR-SIGNON
+            PERFORM 065-LOAD-CURRENCY-RATE-TABLE
+            PERFORM 067-LOAD-MERGED-HOURS-TABLE
+
+            IF OPERATOR-IS-AUTHORIZED
+               PERFORM 100-GET-USER-INPUT
+
+               PERFORM UNTIL END-OF-EMPLOYEES
+                  IF VALID-INPUT-RECORD
+                     PERFORM 200-PROCESS-ROUTINE
+                     PERFORM 300-PREPARE-OUTPUT
+                     PERFORM 400-DISPLAY-OUTPUT
+                  END-IF
+                  PERFORM 100-GET-USER-INPUT
+               END-PERFORM
+
+               IF NOT FIRST-DETAIL-LINE
+                  PERFORM 395-WRITE-DEPARTMENT-SUBTOTAL
+               END-IF
+
+               PERFORM 800-WRITE-REGISTER-TOTALS
+            ELSE
+               DISPLAY "PAYROLL RUN ABORTED - OPERATOR NOT AUTHORIZED."
+            END-IF
+
+            PERFORM 900-CLOSE-FILES
+            PERFORM 970-DISPLAY-RUN-STATISTICS
 
             STOP RUN.
 
+      * Dry-run mode - see req 046. Asked before 050-OPEN-FILES so the
+      * answer can decide whether PAYROLL-YTD-NEW-FILE and
+      * DIRECT-DEPOSIT-FILE get opened at all.
+       056-GET-RUN-MODE.
+
+            DISPLAY "PAYROLL_DRY_RUN" UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-DRY-RUN-FLAG FROM ENVIRONMENT-VALUE
+            IF WS-ENV-DRY-RUN-FLAG = "Y" OR WS-ENV-DRY-RUN-FLAG = "N"
+               DISPLAY "BATCH MODE: DRY-RUN FLAG SUPPLIED VIA "
+                  "PAYROLL_DRY_RUN ENVIRONMENT VARIABLE."
+               MOVE WS-ENV-DRY-RUN-FLAG TO WS-DRY-RUN-FLAG
+            ELSE
+               DISPLAY "Run in DRY-RUN mode? Enter Y to compute and "
+                  "print the payroll register without updating the "
+                  "YTD or direct-deposit files, or N for a live run."
+               ACCEPT WS-DRY-RUN-FLAG
+            END-IF
+            IF WS-DRY-RUN-FLAG = "Y"
+               MOVE 'Y' TO WS-DRY-RUN-SWITCH
+               DISPLAY "*** DRY RUN - NO YTD OR DIRECT-DEPOSIT FILES "
+                  "WILL BE UPDATED ***"
+            END-IF.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT EMPLOYEE-MASTER-FILE
+            IF WS-EMP-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: EMPLOYEE-MASTER-FILE OPEN FAILED, "
+                  "STATUS = ", WS-EMP-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "EMPLOYEE-MASTER-FILE" TO WS-LOG-FILE-NAME
+               MOVE WS-EMP-FILE-STATUS TO WS-LOG-FILE-STATUS
+               PERFORM 955-LOG-FILE-OPEN-ERROR
+            END-IF
+
+      * EMPLOYEE-HOURS-FILE and PAY-ADJUSTMENT-FILE were already
+      * opened, read, and closed by the MERGE statement in
+      * 000-MAIN-PROCEDURE - see req 044. This program now reads the
+      * merged result instead.
+            OPEN INPUT MERGED-HOURS-FILE
+            IF WS-MERGED-HOURS-STATUS NOT = "00"
+               DISPLAY "ERROR: MERGED-HOURS-FILE OPEN FAILED, "
+                  "STATUS = ", WS-MERGED-HOURS-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "MERGED-HOURS-FILE" TO WS-LOG-FILE-NAME
+               MOVE WS-MERGED-HOURS-STATUS TO WS-LOG-FILE-STATUS
+               PERFORM 955-LOG-FILE-OPEN-ERROR
+            END-IF
+
+            OPEN OUTPUT PAYROLL-REGISTER-FILE
+            IF WS-REGISTER-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: PAYROLL-REGISTER-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REGISTER-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "PAYROLL-REGISTER-FILE" TO WS-LOG-FILE-NAME
+               MOVE WS-REGISTER-FILE-STATUS TO WS-LOG-FILE-STATUS
+               PERFORM 955-LOG-FILE-OPEN-ERROR
+            ELSE
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+
+      * The YTD file will not exist on the very first pay period of
+      * the year; treat that as everyone starting the year at zero.
+            OPEN INPUT PAYROLL-YTD-OLD-FILE
+            IF WS-YTD-OLD-STATUS = "35"
+               MOVE 'Y' TO WS-YTD-OLD-EOF
+            ELSE
+               IF WS-YTD-OLD-STATUS NOT = "00"
+                  DISPLAY "ERROR: PAYROLL-YTD-OLD-FILE OPEN FAILED, "
+                     "STATUS = ", WS-YTD-OLD-STATUS
+                  MOVE 'Y' TO WS-EOF-SWITCH
+                  MOVE 'Y' TO WS-YTD-OLD-EOF
+                  MOVE 1 TO RETURN-CODE
+                  MOVE "PAYROLL-YTD-OLD-FILE" TO WS-LOG-FILE-NAME
+                  MOVE WS-YTD-OLD-STATUS TO WS-LOG-FILE-STATUS
+                  PERFORM 955-LOG-FILE-OPEN-ERROR
+               ELSE
+                  PERFORM 060-READ-YTD-OLD
+               END-IF
+            END-IF
+
+      * Not opened at all in dry-run mode - see req 046 - so there is
+      * no way this run could leave behind a PAYYTD.NEW an operator
+      * might mistake for a posted result.
+            IF NOT DRY-RUN-MODE
+               OPEN OUTPUT PAYROLL-YTD-NEW-FILE
+               IF WS-YTD-NEW-STATUS NOT = "00"
+                  DISPLAY "ERROR: PAYROLL-YTD-NEW-FILE OPEN FAILED, "
+                     "STATUS = ", WS-YTD-NEW-STATUS
+                  MOVE 'Y' TO WS-EOF-SWITCH
+                  MOVE 1 TO RETURN-CODE
+                  MOVE "PAYROLL-YTD-NEW-FILE" TO WS-LOG-FILE-NAME
+                  MOVE WS-YTD-NEW-STATUS TO WS-LOG-FILE-STATUS
+                  PERFORM 955-LOG-FILE-OPEN-ERROR
+               END-IF
+            END-IF
+
+            OPEN INPUT EMPLOYEE-BANKING-FILE
+            IF WS-BANK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: EMPLOYEE-BANKING-FILE OPEN FAILED, "
+                  "STATUS = ", WS-BANK-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "EMPLOYEE-BANKING-FILE" TO WS-LOG-FILE-NAME
+               MOVE WS-BANK-FILE-STATUS TO WS-LOG-FILE-STATUS
+               PERFORM 955-LOG-FILE-OPEN-ERROR
+            END-IF
+
+      * Not opened at all in dry-run mode - see req 046 - so ACHDEP.DAT
+      * is left exactly as the last real run produced it.
+            IF NOT DRY-RUN-MODE
+               OPEN OUTPUT DIRECT-DEPOSIT-FILE
+               IF WS-ACH-FILE-STATUS NOT = "00"
+                  DISPLAY "ERROR: DIRECT-DEPOSIT-FILE OPEN FAILED, "
+                     "STATUS = ", WS-ACH-FILE-STATUS
+                  MOVE 'Y' TO WS-EOF-SWITCH
+                  MOVE 1 TO RETURN-CODE
+                  MOVE "DIRECT-DEPOSIT-FILE" TO WS-LOG-FILE-NAME
+                  MOVE WS-ACH-FILE-STATUS TO WS-LOG-FILE-STATUS
+                  PERFORM 955-LOG-FILE-OPEN-ERROR
+               END-IF
+            END-IF
+
+            OPEN INPUT AUTHORIZED-OPERATOR-FILE
+            IF WS-OPERATOR-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: AUTHORIZED-OPERATOR-FILE OPEN FAILED, "
+                  "STATUS = ", WS-OPERATOR-FILE-STATUS
+               MOVE 'Y' TO WS-OPERATOR-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "AUTHORIZED-OPERATOR-FILE" TO WS-LOG-FILE-NAME
+               MOVE WS-OPERATOR-FILE-STATUS TO WS-LOG-FILE-STATUS
+               PERFORM 955-LOG-FILE-OPEN-ERROR
+            END-IF
+
+      * Not fatal to the run if missing - 460-LOOKUP-CURRENCY-RATE
+      * falls back to a rate of 1 (no conversion) when a code isn't
+      * found, same as invoice_processing.cbl.
+            OPEN INPUT CURRENCY-RATE-FILE
+            IF WS-CURRENCY-RATE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: CURRENCY-RATE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-CURRENCY-RATE-FILE-STATUS
+               MOVE 'Y' TO WS-CURRENCY-RATE-EOF-SWITCH
+            END-IF
+
+      * Pay-period control record - see req 037. Not fatal if missing;
+      * STANDARD-HOURS-LIMIT keeps its VALUE-clause default of 40.00
+      * (a weekly threshold) so an unconfigured run behaves exactly
+      * as it always did.
+            OPEN INPUT PAY-CONTROL-FILE
+            IF WS-PAY-CONTROL-STATUS NOT = "00"
+               DISPLAY "WARNING: PAY-CONTROL-FILE NOT FOUND, STATUS = ",
+                  WS-PAY-CONTROL-STATUS, ", USING DEFAULT OVERTIME "
+                  "THRESHOLD OF ", STANDARD-HOURS-LIMIT
+            ELSE
+               READ PAY-CONTROL-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE PC-OVERTIME-THRESHOLD TO STANDARD-HOURS-LIMIT
+               END-READ
+            END-IF
+
+      * Gross-pay history for PAYROLL-TREND-REPORT - see req 036. Not
+      * fatal if it can't be opened; a missing history simply means
+      * the trend report has one less run to show, not a failed
+      * payroll. Opened EXTEND, same as EXCPLOG.cpy, so it accumulates
+      * across every run rather than being overwritten by this one.
+            OPEN EXTEND PAYROLL-HISTORY-FILE
+            IF WS-HISTORY-FILE-STATUS NOT = "00"
+               OPEN OUTPUT PAYROLL-HISTORY-FILE
+            END-IF
+            IF WS-HISTORY-FILE-STATUS NOT = "00"
+               DISPLAY "WARNING: PAYROLL-HISTORY-FILE OPEN FAILED, "
+                  "STATUS = ", WS-HISTORY-FILE-STATUS
+            ELSE
+               MOVE 'Y' TO WS-HISTORY-FILE-OPENED-SWITCH
+            END-IF.
+
+      * Report pagination (req 049): prints the register's two-line
+      * heading, then resets the shared page counters in copybooks/
+      * PAGWS.cpy. Page 1 gets a plain WRITE so the report doesn't
+      * open with a leading form feed; every later page is preceded
+      * by AFTER ADVANCING PAGE (top-of-form carriage control).
+       080-WRITE-PAGE-HEADER.
+
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO RH1-PAGE-NUMBER
+            IF WS-PAGE-NUMBER = 1
+               WRITE REGISTER-LINE FROM REGISTER-HEADING-1
+            ELSE
+               WRITE REGISTER-LINE FROM REGISTER-HEADING-1
+                  AFTER ADVANCING PAGE
+            END-IF
+            WRITE REGISTER-LINE FROM REGISTER-HEADING-2
+            MOVE 0 TO WS-PAGE-LINE-COUNT
+            MOVE 'N' TO WS-PAGE-BREAK-SWITCH.
+
+      * Shared batch exception log (req 031): builds one EL-MESSAGE
+      * from whichever file just failed to open and appends it to
+      * EXCPLOG.DAT via copybooks/EXCPLOG.cpy, alongside the existing
+      * DISPLAY so an operator watching SYSOUT still sees it live.
+      * EL-MESSAGE is built with MOVE against the fixed-position
+      * WS-EXCP-MESSAGE-BUILD group rather than STRING - see the note
+      * in copybooks/EXCPLOG.cpy.
+       955-LOG-FILE-OPEN-ERROR.
+
+            MOVE WS-LOG-FILE-NAME TO WS-EXCP-MSG-FILE-NAME
+            MOVE WS-LOG-FILE-STATUS TO WS-EXCP-MSG-STATUS
+            MOVE WS-EXCP-MESSAGE-BUILD TO EL-MESSAGE
+            MOVE "PROCEDURES-EXAMPLE" TO EL-PROGRAM-ID
+            MOVE "E" TO EL-SEVERITY
+            PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED.
+
+      * Loaded into memory once at startup and searched by
+      * 054-OPERATOR-SIGNON - see req 032. Follows the same
+      * load-table-then-search pattern invoice_processing.cbl uses for
+      * TAX-RATE-TABLE (060-LOAD-TAX-RATE-TABLE/450-LOOKUP-TAX-RATE).
+       052-LOAD-AUTHORIZED-OPERATORS.
+
+            PERFORM UNTIL END-OF-AUTHORIZED-OPERATORS
+               READ AUTHORIZED-OPERATOR-FILE
+                  AT END
+                     MOVE 'Y' TO WS-OPERATOR-EOF-SWITCH
+                  NOT AT END
+                     IF WS-OPERATOR-COUNT < WS-OPERATOR-COUNT-MAX
+                        ADD 1 TO WS-OPERATOR-COUNT
+                        MOVE AO-OPERATOR-ID TO
+                           AOE-OPERATOR-ID (WS-OPERATOR-COUNT)
+                        MOVE AO-OPERATOR-NAME TO
+                           AOE-OPERATOR-NAME (WS-OPERATOR-COUNT)
+                     ELSE
+                        DISPLAY "WARNING: AUTHORIZED OPERATOR TABLE "
+                           "FULL, IGNORING OPERATOR ", AO-OPERATOR-ID
+                     END-IF
+               END-READ
+            END-PERFORM.
+
+      * Prompts for and validates the operator running this payroll
+      * job against AUTHORIZED-OPERATOR-TABLE, and logs the outcome
+      * (who, and when) to the shared exception log - see req 032.
+      * A successful sign-on is logged EL-IS-INFO rather than
+      * EL-IS-ERROR/EL-IS-WARNING, since it isn't an exception, just
+      * an audit trail entry; an unrecognized operator ID is logged
+      * EL-IS-ERROR and aborts the run the same way a file-open
+      * failure does (DISPLAY plus MOVE 1 TO RETURN-CODE).
+       054-OPERATOR-SIGNON.
+
+            DISPLAY "PAYROLL_OPERATOR_ID" UPON ENVIRONMENT-NAME
+            ACCEPT WS-ENV-OPERATOR-ID FROM ENVIRONMENT-VALUE
+            IF WS-ENV-OPERATOR-ID NOT = SPACES
+               DISPLAY "BATCH MODE: OPERATOR ID SUPPLIED VIA "
+                  "PAYROLL_OPERATOR_ID ENVIRONMENT VARIABLE."
+               MOVE WS-ENV-OPERATOR-ID TO WS-OPERATOR-ID
+            ELSE
+               DISPLAY "Enter your operator ID for this payroll run."
+               ACCEPT WS-OPERATOR-ID
+            END-IF
+            ACCEPT WS-SIGNON-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-SIGNON-TIME FROM TIME
+
+            MOVE SPACES TO WS-OPERATOR-NAME
+            PERFORM VARYING AO-IDX FROM 1 BY 1
+                  UNTIL AO-IDX > WS-OPERATOR-COUNT
+               IF AOE-OPERATOR-ID (AO-IDX) = WS-OPERATOR-ID
+                  MOVE 'Y' TO WS-OPERATOR-VALID-SWITCH
+                  MOVE AOE-OPERATOR-NAME (AO-IDX) TO WS-OPERATOR-NAME
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF OPERATOR-IS-AUTHORIZED
+               DISPLAY "OPERATOR ", WS-OPERATOR-ID, " (",
+                  WS-OPERATOR-NAME, ") SIGNED ON FOR PAYROLL RUN."
+               MOVE "OPERATOR SIGN-ON: " TO WS-SIGNON-MSG-LITERAL
+               MOVE WS-OPERATOR-ID TO WS-SIGNON-MSG-OPERATOR
+               MOVE " NAME: " TO WS-SIGNON-MSG-LITERAL-2
+               MOVE WS-OPERATOR-NAME TO WS-SIGNON-MSG-NAME
+               MOVE WS-SIGNON-MESSAGE-BUILD TO EL-MESSAGE
+               MOVE "PROCEDURES-EXAMPLE" TO EL-PROGRAM-ID
+               MOVE "I" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ELSE
+               DISPLAY "ERROR: OPERATOR ID ", WS-OPERATOR-ID,
+                  " IS NOT AUTHORIZED TO RUN PAYROLL."
+               MOVE 1 TO RETURN-CODE
+               MOVE "UNAUTHORIZED SIGN-ON ATTEMPT: "
+                  TO WS-SIGNON-MSG-LITERAL
+               MOVE WS-OPERATOR-ID TO WS-SIGNON-MSG-OPERATOR
+               MOVE SPACES TO WS-SIGNON-MSG-LITERAL-2
+               MOVE SPACES TO WS-SIGNON-MSG-NAME
+               MOVE WS-SIGNON-MESSAGE-BUILD TO EL-MESSAGE
+               MOVE "PROCEDURES-EXAMPLE" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+               ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED
+            END-IF.
+
+       060-READ-YTD-OLD.
+
+            READ PAYROLL-YTD-OLD-FILE
+               AT END
+                  MOVE 'Y' TO WS-YTD-OLD-EOF
+            END-READ.
+
+      * Loads MERGED-HOURS-FILE (base hours plus one-time adjustment
+      * records, already combined and EMP-ID-ordered by the MERGE in
+      * 000-MAIN-PROCEDURE) into HOURS-TABLE - see req 044. A find-or-
+      * add lookup, the same style PAYROLL-TREND-REPORT's
+      * 200-ADD-HISTORY-RECORD uses for its own employee table: an
+      * EMP-ID already in the table has MH-HOURS added into its
+      * running total (so a base record and its adjustment record(s)
+      * sum together); an EMP-ID not yet in the table gets a new
+      * entry.
+       067-LOAD-MERGED-HOURS-TABLE.
+
+            PERFORM UNTIL END-OF-MERGED-HOURS
+               READ MERGED-HOURS-FILE
+                  AT END
+                     MOVE 'Y' TO WS-MERGED-HOURS-EOF-SWITCH
+                  NOT AT END
+                     PERFORM 068-FIND-OR-ADD-HOURS-ENTRY
+               END-READ
+            END-PERFORM.
+
+       068-FIND-OR-ADD-HOURS-ENTRY.
+
+            MOVE 'N' TO WS-HOURS-FOUND-SWITCH
+            PERFORM VARYING HT-IDX FROM 1 BY 1
+                     UNTIL HT-IDX > WS-HOURS-TABLE-COUNT
+               IF HTE-EMP-ID (HT-IDX) = MH-EMP-ID
+                  MOVE 'Y' TO WS-HOURS-FOUND-SWITCH
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF HOURS-ENTRY-FOUND
+               ADD MH-HOURS TO HTE-HOURS (HT-IDX)
+               IF HTE-DAYS-IN-PERIOD (HT-IDX) = 0
+                  MOVE MH-DAYS-WORKED TO HTE-DAYS-WORKED (HT-IDX)
+                  MOVE MH-DAYS-IN-PERIOD TO
+                     HTE-DAYS-IN-PERIOD (HT-IDX)
+               END-IF
+            ELSE
+               IF WS-HOURS-TABLE-COUNT < WS-HOURS-TABLE-MAX
+                  ADD 1 TO WS-HOURS-TABLE-COUNT
+                  MOVE WS-HOURS-TABLE-COUNT TO HT-IDX
+                  MOVE MH-EMP-ID TO HTE-EMP-ID (HT-IDX)
+                  MOVE MH-HOURS TO HTE-HOURS (HT-IDX)
+                  MOVE MH-DAYS-WORKED TO HTE-DAYS-WORKED (HT-IDX)
+                  MOVE MH-DAYS-IN-PERIOD TO HTE-DAYS-IN-PERIOD (HT-IDX)
+               ELSE
+                  DISPLAY "WARNING: HOURS TABLE FULL, IGNORING HOURS "
+                     "FOR ", MH-EMP-ID
+               END-IF
+            END-IF.
+
        100-GET-USER-INPUT.
 
-            DISPLAY "Enter the number of hours worked."
-            ACCEPT HOURS-WORKED
+            MOVE 'Y' TO WS-VALID-RECORD-SWITCH
+            READ EMPLOYEE-MASTER-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                  ADD 1 TO WS-RUNSTAT-RECORDS-READ
+                  MOVE EMP-HOURLY-RATE TO HOURLY-RATE
+                  PERFORM 110-GET-HOURS-FOR-EMPLOYEE
+                  PERFORM 115-GET-BANKING-FOR-EMPLOYEE
+                  PERFORM 120-VALIDATE-INPUT
+            END-READ.
+
+      * Looks up EMP-ID in HOURS-TABLE (loaded by
+      * 067-LOAD-MERGED-HOURS-TABLE from the base-hours-plus-
+      * adjustments merge) instead of reading EMPLOYEE-HOURS-FILE
+      * sequentially - see req 044. An employee with no entry in the
+      * table (no base hours record and no adjustment) gets 0 hours,
+      * the same as the old AT END case on a positional read.
+       110-GET-HOURS-FOR-EMPLOYEE.
+
+            MOVE 0 TO HOURS-WORKED
+            MOVE 0 TO WS-DAYS-WORKED
+            MOVE 0 TO WS-DAYS-IN-PERIOD
+
+            PERFORM VARYING HT-IDX FROM 1 BY 1
+                     UNTIL HT-IDX > WS-HOURS-TABLE-COUNT
+               IF HTE-EMP-ID (HT-IDX) = EMP-ID
+                  MOVE HTE-HOURS (HT-IDX) TO HOURS-WORKED
+                  MOVE HTE-DAYS-WORKED (HT-IDX) TO WS-DAYS-WORKED
+                  MOVE HTE-DAYS-IN-PERIOD (HT-IDX) TO
+                     WS-DAYS-IN-PERIOD
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM.
 
-            DISPLAY "Enter the hourly pay rate."
-            ACCEPT HOURLY-RATE.
+       115-GET-BANKING-FOR-EMPLOYEE.
+
+            READ EMPLOYEE-BANKING-FILE
+               AT END
+                  MOVE SPACES TO BANK-ROUTING-NUMBER
+                  MOVE SPACES TO BANK-ACCOUNT-NUMBER
+            END-READ.
+
+       120-VALIDATE-INPUT.
+
+      * A negative HOURS-WORKED (e.g. a bad correction record) is
+      * caught by this same range check now that the field is signed
+      * and can actually carry one - see req 035.
+            IF HOURS-WORKED < MINIMUM-HOURS
+                  OR HOURS-WORKED > MAXIMUM-HOURS
+               DISPLAY "REJECTED: Employee ", EMP-ID,
+                  " has hours worked of ", HOURS-WORKED,
+                  " outside the valid 0-80 range."
+               MOVE EMP-ID TO WS-VAL-MSG-EMP-ID
+               MOVE "HAS HOURS WORKED OUTSIDE THE VALID RANGE" TO
+                  WS-VAL-MSG-LITERAL-2
+               PERFORM 125-LOG-VALIDATION-REJECT
+               MOVE 'N' TO WS-VALID-RECORD-SWITCH
+            END-IF
+
+            IF HOURLY-RATE < MINIMUM-RATE
+                  OR HOURLY-RATE > MAXIMUM-RATE
+               DISPLAY "REJECTED: Employee ", EMP-ID,
+                  " has an hourly rate of ", HOURLY-RATE,
+                  " outside the valid pay range."
+               MOVE EMP-ID TO WS-VAL-MSG-EMP-ID
+               MOVE "HAS AN HOURLY RATE OUTSIDE THE VALID RANGE" TO
+                  WS-VAL-MSG-LITERAL-2
+               PERFORM 125-LOG-VALIDATION-REJECT
+               MOVE 'N' TO WS-VALID-RECORD-SWITCH
+            END-IF.
+
+      * Shared batch exception log (req 031) - a rejected input record
+      * is a data-quality warning, not a system failure, so it's
+      * logged EL-IS-WARNING rather than EL-IS-ERROR - see req 035.
+       125-LOG-VALIDATION-REJECT.
+
+            MOVE WS-VALIDATION-MSG-BUILD TO EL-MESSAGE
+            MOVE "PROCEDURES-EXAMPLE" TO EL-PROGRAM-ID
+            MOVE "W" TO EL-SEVERITY
+            PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ADD 1 TO WS-RUNSTAT-EXCEPTIONS-LOGGED.
 
        200-PROCESS-ROUTINE.
 
-            MULTIPLY HOURS-WORKED BY HOURLY-RATE GIVING
-               GROSS-PAY-OUT.
+            IF HOURS-WORKED > STANDARD-HOURS-LIMIT
+               MOVE STANDARD-HOURS-LIMIT TO REGULAR-HOURS
+               SUBTRACT STANDARD-HOURS-LIMIT FROM HOURS-WORKED
+                  GIVING OVERTIME-HOURS
+            ELSE
+               MOVE HOURS-WORKED TO REGULAR-HOURS
+               MOVE 0 TO OVERTIME-HOURS
+            END-IF
+
+            COMPUTE OVERTIME-RATE ROUNDED =
+               HOURLY-RATE * OVERTIME-FACTOR
+
+      * Standard rounding rule: every money computation in this shop
+      * rounds half-up to the penny (COBOL's default ROUNDED mode),
+      * never truncates - see req 020.
+            MULTIPLY REGULAR-HOURS BY HOURLY-RATE
+               GIVING REGULAR-PAY ROUNDED
+            MULTIPLY OVERTIME-HOURS BY OVERTIME-RATE
+               GIVING OVERTIME-PAY ROUNDED
+
+            ADD REGULAR-PAY OVERTIME-PAY GIVING GROSS-PAY
+
+      * Mid-period proration - see req 042. A partial pay period (an
+      * employee who started or left mid-period) carries a non-zero
+      * WS-DAYS-IN-PERIOD; the fraction of the period actually worked
+      * scales the HOURLY-RATE-based gross pay down to match, the
+      * same DIVIDE ... GIVING pattern DIVIDE-EXAMPLES demonstrates.
+            IF WS-DAYS-IN-PERIOD > 0
+               DIVIDE WS-DAYS-WORKED BY WS-DAYS-IN-PERIOD
+                  GIVING WS-PRORATION-FACTOR ROUNDED
+               COMPUTE GROSS-PAY ROUNDED =
+                  GROSS-PAY * WS-PRORATION-FACTOR
+            END-IF
+
+            COMPUTE FICA-WITHHOLDING ROUNDED = GROSS-PAY * FICA-RATE
+            COMPUTE FEDERAL-WITHHOLDING ROUNDED =
+               GROSS-PAY * FEDERAL-RATE
+            COMPUTE BENEFITS-DEDUCTION ROUNDED =
+               GROSS-PAY * BENEFITS-RATE
+
+            ADD FICA-WITHHOLDING FEDERAL-WITHHOLDING
+               BENEFITS-DEDUCTION GIVING TOTAL-DEDUCTIONS
+
+            SUBTRACT TOTAL-DEDUCTIONS FROM GROSS-PAY
+               GIVING NET-PAY.
 
        300-PREPARE-OUTPUT.
 
+            PERFORM 390-CHECK-DEPARTMENT-BREAK
+
             MOVE HOURS-WORKED TO HOURS-WORKED-OUT
-            MOVE HOURLY-RATE TO HOURLY-RATE-OUT.
+            MOVE HOURLY-RATE TO HOURLY-RATE-OUT
+            MOVE GROSS-PAY TO GROSS-PAY-OUT
+            MOVE NET-PAY TO NET-PAY-OUT
+            ADD GROSS-PAY TO GRAND-TOTAL-GROSS
+            ADD NET-PAY TO GRAND-TOTAL-NET
+            ADD GROSS-PAY TO WS-DEPT-TOTAL-GROSS
+            ADD NET-PAY TO WS-DEPT-TOTAL-NET
+
+      * Foreign-currency equivalent of gross pay - see req 033. Only
+      * a contractor with an EMP-CURRENCY-CODE other than USD gets
+      * this converted amount computed; GROSS-PAY itself stays USD.
+            IF EMP-CURRENCY-CODE NOT = "USD"
+               MOVE EMP-CURRENCY-CODE TO WS-LOOKUP-CURRENCY-CODE
+               PERFORM 460-LOOKUP-CURRENCY-RATE
+               COMPUTE GROSS-PAY-CONVERTED ROUNDED =
+                  GROSS-PAY * WS-CONVERSION-RATE
+               MOVE GROSS-PAY-CONVERTED TO GROSS-PAY-CONVERTED-OUT
+            END-IF
+
+            PERFORM 320-UPDATE-YTD
+            PERFORM 330-WRITE-DIRECT-DEPOSIT
+            PERFORM 335-WRITE-PAYROLL-HISTORY.
+
+       320-UPDATE-YTD.
+
+            IF NOT YTD-OLD-EOF AND YTD-OLD-EMP-ID = EMP-ID
+               MOVE YTD-OLD-GROSS TO YTD-NEW-GROSS
+               MOVE YTD-OLD-NET TO YTD-NEW-NET
+               MOVE YTD-OLD-FICA TO YTD-NEW-FICA
+               MOVE YTD-OLD-FEDERAL TO YTD-NEW-FEDERAL
+               PERFORM 060-READ-YTD-OLD
+            ELSE
+               MOVE 0 TO YTD-NEW-GROSS
+               MOVE 0 TO YTD-NEW-NET
+               MOVE 0 TO YTD-NEW-FICA
+               MOVE 0 TO YTD-NEW-FEDERAL
+            END-IF
+
+            MOVE EMP-ID TO YTD-NEW-EMP-ID
+            MOVE EMP-NAME TO YTD-NEW-NAME
+            ADD GROSS-PAY TO YTD-NEW-GROSS
+            ADD NET-PAY TO YTD-NEW-NET
+            ADD FICA-WITHHOLDING TO YTD-NEW-FICA
+            ADD FEDERAL-WITHHOLDING TO YTD-NEW-FEDERAL
+
+      * PAYROLL-YTD-NEW-FILE isn't even open in dry-run mode - see
+      * req 046 - so nothing is posted, but the projected YTD totals
+      * are still computed and displayed below for the operator to
+      * review.
+            IF NOT DRY-RUN-MODE
+               WRITE YTD-NEW-RECORD
+            END-IF
+
+            MOVE YTD-NEW-GROSS TO YTD-GROSS-OUT
+            MOVE YTD-NEW-NET TO YTD-NET-OUT
+            IF DRY-RUN-MODE
+               DISPLAY "  (DRY RUN) PROJECTED YTD FOR ", EMP-ID,
+                  ": gross ", YTD-GROSS-OUT, " net ", YTD-NET-OUT
+            ELSE
+               DISPLAY "  YTD for ", EMP-ID, ": gross ", YTD-GROSS-OUT,
+                  " net ", YTD-NET-OUT
+            END-IF.
+
+       330-WRITE-DIRECT-DEPOSIT.
+
+      * DIRECT-DEPOSIT-FILE isn't even open in dry-run mode - see
+      * req 046.
+            IF NOT DRY-RUN-MODE
+               MOVE EMP-ID TO DD-EMP-ID
+               MOVE BANK-ROUTING-NUMBER TO DD-ROUTING-NUMBER
+               MOVE BANK-ACCOUNT-NUMBER TO DD-ACCOUNT-NUMBER
+               MOVE NET-PAY TO DD-NET-PAY-AMOUNT
+               WRITE DIRECT-DEPOSIT-RECORD
+            END-IF.
+
+      * One gross-pay history record per employee per run - see req
+      * 036. Skipped if PAYROLL-HISTORY-FILE couldn't be opened.
+       335-WRITE-PAYROLL-HISTORY.
+
+            IF HISTORY-FILE-WAS-OPENED
+               MOVE EMP-ID TO PH-EMP-ID
+               MOVE EMP-NAME TO PH-EMP-NAME
+               MOVE WS-SIGNON-DATE TO PH-PERIOD-DATE
+               MOVE GROSS-PAY TO PH-GROSS-PAY
+               WRITE PAYROLL-HISTORY-RECORD
+            END-IF.
+
+      * Department control-break check - see req 034. Fires when the
+      * department changes from one detail record to the next, and is
+      * fired once more, from 000-MAIN-PROCEDURE, for the final
+      * department after the last employee record is processed.
+       390-CHECK-DEPARTMENT-BREAK.
+
+            IF NOT FIRST-DETAIL-LINE
+                  AND EMP-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+               PERFORM 395-WRITE-DEPARTMENT-SUBTOTAL
+            END-IF
+
+            MOVE 'N' TO WS-FIRST-DETAIL-SWITCH
+            MOVE EMP-DEPARTMENT TO WS-PREV-DEPARTMENT.
+
+       395-WRITE-DEPARTMENT-SUBTOTAL.
+
+            MOVE WS-PREV-DEPARTMENT TO RDT-DEPARTMENT
+            MOVE WS-DEPT-TOTAL-GROSS TO WS-DEPT-TOTAL-GROSS-OUT
+            MOVE WS-DEPT-TOTAL-NET TO WS-DEPT-TOTAL-NET-OUT
+            MOVE WS-DEPT-TOTAL-GROSS-OUT TO RDT-GROSS
+            MOVE WS-DEPT-TOTAL-NET-OUT TO RDT-NET
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE REGISTER-LINE FROM REGISTER-DEPT-TOTAL-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+
+            MOVE 0 TO WS-DEPT-TOTAL-GROSS
+            MOVE 0 TO WS-DEPT-TOTAL-NET.
 
        400-DISPLAY-OUTPUT.
 
-            DISPLAY "The gross pay due for working ", HOURS-WORKED-OUT,
+            DISPLAY "Employee ", EMP-ID, " ", EMP-NAME,
+               " - gross pay due for working ", HOURS-WORKED-OUT,
                " hours at an hourly rate of ", HOURLY-RATE-OUT,
-               " is ", GROSS-PAY-OUT, ".".
+               " is ", GROSS-PAY-OUT, ".  Net pay after FICA, "
+               "federal withholding and benefits is ", NET-PAY-OUT,
+               ".".
+
+            MOVE EMP-ID TO RD-EMP-ID
+            MOVE EMP-NAME TO RD-EMP-NAME
+            MOVE HOURS-WORKED-OUT TO RD-HOURS
+            MOVE HOURLY-RATE-OUT TO RD-RATE
+            MOVE GROSS-PAY-OUT TO RD-GROSS
+            MOVE NET-PAY-OUT TO RD-NET
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE REGISTER-LINE FROM REGISTER-DETAIL-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT
+            ADD 1 TO WS-RUNSTAT-RECORDS-WRITTEN.
+
+      * Extra converted-gross-pay line for a non-USD contractor - see
+      * req 033. USD employees (the majority) get just the line above.
+            IF EMP-CURRENCY-CODE NOT = "USD"
+               MOVE EMP-CURRENCY-CODE TO RC-CURRENCY
+               MOVE GROSS-PAY-CONVERTED-OUT TO RC-GROSS
+               IF PAGE-BREAK-NEEDED
+                  PERFORM 080-WRITE-PAGE-HEADER
+               END-IF
+               WRITE REGISTER-LINE FROM REGISTER-CONVERTED-LINE
+               PERFORM 095-BUMP-PAGE-LINE-COUNT
+            END-IF.
+
+       800-WRITE-REGISTER-TOTALS.
+
+            MOVE GRAND-TOTAL-GROSS TO GRAND-TOTAL-GROSS-OUT
+            MOVE GRAND-TOTAL-NET TO GRAND-TOTAL-NET-OUT
+            MOVE GRAND-TOTAL-GROSS-OUT TO RT-GROSS
+            MOVE GRAND-TOTAL-NET-OUT TO RT-NET
+            IF PAGE-BREAK-NEEDED
+               PERFORM 080-WRITE-PAGE-HEADER
+            END-IF
+            WRITE REGISTER-LINE FROM REGISTER-TOTAL-LINE
+            PERFORM 095-BUMP-PAGE-LINE-COUNT.
+
+       900-CLOSE-FILES.
+
+            CLOSE EMPLOYEE-MASTER-FILE
+            CLOSE MERGED-HOURS-FILE
+            CLOSE PAYROLL-REGISTER-FILE
+            CLOSE PAYROLL-YTD-OLD-FILE
+            CLOSE EMPLOYEE-BANKING-FILE
+            CLOSE AUTHORIZED-OPERATOR-FILE
+            CLOSE CURRENCY-RATE-FILE
+            CLOSE PAY-CONTROL-FILE
+
+      * PAYROLL-YTD-NEW-FILE and DIRECT-DEPOSIT-FILE were never opened
+      * in dry-run mode - see req 046.
+            IF NOT DRY-RUN-MODE
+               CLOSE PAYROLL-YTD-NEW-FILE
+               CLOSE DIRECT-DEPOSIT-FILE
+            END-IF
+
+            IF HISTORY-FILE-WAS-OPENED
+               CLOSE PAYROLL-HISTORY-FILE
+            END-IF.
+
+           COPY EXCPLOG.
+           COPY CURRTBL.
+           COPY RUNSTAT.
+           COPY PAGCTL.
 
        END PROGRAM PROCEDURES-EXAMPLE.
