@@ -0,0 +1,176 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Pre-run edit pass for STUGRADE.DAT - see req 038.
+      *           EVALUATE-GRADE, NESTED-IFS-EXAMPLE, and MULTIPLE-IFS
+      *           all just trust whatever numeric value lands in
+      *           GRADE PIC 9(3); this program checks every incoming
+      *           student grade record's ID format and grade range
+      *           ahead of time and writes a reject list the registrar
+      *           can fix before the actual grading logic ever sees
+      *           the file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-FILE-EDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-GRADE-FILE ASSIGN TO "STUGRADE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GRADE-FILE-STATUS.
+
+           SELECT GRADE-REJECT-FILE ASSIGN TO "GRDEDIT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+      * Shared batch exception log - see req 031.
+           COPY EXCPSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-GRADE-FILE.
+       01  STUDENT-GRADE-RECORD.
+           05  SG-STUDENT-ID       PIC X(9).
+           05  SG-GRADE            PIC 9(3).
+
+       FD  GRADE-REJECT-FILE.
+       01  REJECT-LINE             PIC X(80).
+
+           COPY EXCPFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXCEPTION-LOG-STATUS PIC XX.
+           COPY EXCPWS.
+       01  WS-GRADE-FILE-STATUS    PIC XX.
+       01  WS-REJECT-FILE-STATUS   PIC XX.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-GRADE-FILE       VALUE 'Y'.
+
+       01  WS-RECORD-VALID-SWITCH  PIC X VALUE 'Y'.
+           88  RECORD-IS-VALID         VALUE 'Y'.
+
+       01  WS-RECORDS-READ         PIC 9(5) VALUE 0.
+       01  WS-RECORDS-REJECTED     PIC 9(5) VALUE 0.
+       01  WS-RECORDS-READ-OUT     PIC ZZ,ZZ9.
+       01  WS-RECORDS-REJECTED-OUT PIC ZZ,ZZ9.
+
+       01  REJECT-HEADING-1.
+           05  FILLER          PIC X(40) VALUE
+               "STUDENT GRADE FILE EDIT - REJECT LIST".
+       01  REJECT-DETAIL-LINE.
+           05  FILLER          PIC X(11) VALUE "STUDENT ID ".
+           05  RJ-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  RJ-REASON       PIC X(50).
+       01  REJECT-SUMMARY-LINE.
+           05  FILLER          PIC X(20) VALUE "RECORDS READ:     ".
+           05  RS-RECORDS-READ PIC ZZ,ZZ9.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE "RECORDS REJECTED: ".
+           05  RS-RECORDS-REJECTED PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-GRADE-RECORD
+
+            PERFORM UNTIL END-OF-GRADE-FILE
+               ADD 1 TO WS-RECORDS-READ
+               PERFORM 200-VALIDATE-RECORD
+               PERFORM 100-READ-GRADE-RECORD
+            END-PERFORM
+
+            PERFORM 800-WRITE-SUMMARY
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-GRADE-FILE
+            IF WS-GRADE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-GRADE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-GRADE-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+               MOVE 1 TO RETURN-CODE
+               MOVE "STUDENT-GRADE-FILE" TO EL-MESSAGE
+               MOVE "GRADE-FILE-EDIT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            END-IF
+
+            OPEN OUTPUT GRADE-REJECT-FILE
+            IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GRADE-REJECT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REJECT-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               MOVE "GRADE-REJECT-FILE" TO EL-MESSAGE
+               MOVE "GRADE-FILE-EDIT" TO EL-PROGRAM-ID
+               MOVE "E" TO EL-SEVERITY
+               PERFORM 960-WRITE-EXCEPTION-LOG-ENTRY
+            ELSE
+               WRITE REJECT-LINE FROM REJECT-HEADING-1
+            END-IF.
+
+       100-READ-GRADE-RECORD.
+
+            READ STUDENT-GRADE-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+      * A properly formatted student ID is "STU" followed by a 5-digit
+      * number (see STUGRADE.DAT); a grade outside 0-100, or one that
+      * isn't even numeric to begin with, is the same bad-data case
+      * req 011's exception check in MULTIPLE-IFS already guards
+      * against for its own interactive ACCEPT.
+       200-VALIDATE-RECORD.
+
+            MOVE 'Y' TO WS-RECORD-VALID-SWITCH
+
+            IF SG-STUDENT-ID (1:3) NOT = "STU"
+                  OR SG-STUDENT-ID (4:5) NOT NUMERIC
+               MOVE 'N' TO WS-RECORD-VALID-SWITCH
+               MOVE "STUDENT ID IS NOT PROPERLY FORMATTED" TO
+                  RJ-REASON
+               PERFORM 250-WRITE-REJECT-DETAIL
+            END-IF
+
+            IF SG-GRADE NOT NUMERIC
+               MOVE 'N' TO WS-RECORD-VALID-SWITCH
+               MOVE "GRADE VALUE IS NOT NUMERIC" TO RJ-REASON
+               PERFORM 250-WRITE-REJECT-DETAIL
+            ELSE
+               IF SG-GRADE > 100
+                  MOVE 'N' TO WS-RECORD-VALID-SWITCH
+                  MOVE "GRADE IS OUTSIDE THE VALID 0-100 RANGE" TO
+                     RJ-REASON
+                  PERFORM 250-WRITE-REJECT-DETAIL
+               END-IF
+            END-IF
+
+            IF NOT RECORD-IS-VALID
+               ADD 1 TO WS-RECORDS-REJECTED
+            END-IF.
+
+       250-WRITE-REJECT-DETAIL.
+
+            MOVE SG-STUDENT-ID TO RJ-STUDENT-ID
+            WRITE REJECT-LINE FROM REJECT-DETAIL-LINE.
+
+       800-WRITE-SUMMARY.
+
+            MOVE WS-RECORDS-READ TO RS-RECORDS-READ
+            MOVE WS-RECORDS-REJECTED TO RS-RECORDS-REJECTED
+            WRITE REJECT-LINE FROM REJECT-SUMMARY-LINE.
+
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-GRADE-FILE
+            CLOSE GRADE-REJECT-FILE.
+
+           COPY EXCPLOG.
+       END PROGRAM GRADE-FILE-EDIT.
