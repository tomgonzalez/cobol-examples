@@ -2,44 +2,110 @@
       * Author:  Tom Gonzalez
       * Date:  2017-09-01
       * Purpose: An example of multiple IF statements with compound
-      *          boolean expressions.
+      *          boolean expressions.  Grades outside the legitimate
+      *          0-100 range are flagged to an exception report
+      *          instead of being run through the grading logic.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MULTIPLE-IFS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-EXCEPTION-FILE ASSIGN TO "GRADEXCP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+      * Shared letter-grade cutoff control record - see req 048.
+           COPY GRDCSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-EXCEPTION-FILE.
+       01  EXCEPTION-LINE          PIC X(80).
+
+           COPY GRDCFD.
 
        WORKING-STORAGE SECTION.
-       01 GRADE            PIC 9(3).
-       01 LETTER-GRADE   PIC X.
+       01  WS-EXCEPTION-FILE-STATUS PIC XX.
+
+      * Configurable letter-grade cutoffs - see req 048 and copybooks/
+      * GRDCTBL.cpy/GRDCWS.cpy.
+       01  WS-GRADE-CUTOFF-FILE-STATUS PIC XX.
+           COPY GRDCWS.
+       01  GRADE            PIC 9(3).
+       01  LETTER-GRADE   PIC X.
+       01  WS-VALID-GRADE-SWITCH PIC X VALUE 'Y'.
+           88  VALID-GRADE           VALUE 'Y'.
+       01  GRADE-OUT        PIC ZZ9.
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER          PIC X(21) VALUE
+               "INVALID GRADE VALUE: ".
+           05  ED-GRADE        PIC ZZ9.
+           05  FILLER          PIC X(29) VALUE
+               " IS OUTSIDE THE 0-100 RANGE.".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            OPEN OUTPUT GRADE-EXCEPTION-FILE
+            IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GRADE-EXCEPTION-FILE OPEN FAILED, "
+                  "STATUS = ", WS-EXCEPTION-FILE-STATUS
+            END-IF
+
+            OPEN INPUT GRADE-CUTOFF-FILE
+            PERFORM 070-LOAD-GRADE-CUTOFFS
+            IF WS-GRADE-CUTOFF-FILE-STATUS = "00"
+               CLOSE GRADE-CUTOFF-FILE
+            END-IF
+
             DISPLAY "Enter your numerical grade."
             ACCEPT GRADE
 
-            IF GRADE >=  90
-                MOVE "A" TO LETTER-GRADE
-            END-IF
+            PERFORM 100-VALIDATE-GRADE
 
-            IF GRADE >= 80 AND GRADE < 90
-                MOVE "B" TO LETTER-GRADE
-            END-IF
+      * Cutoffs are the configurable WS-A-CUTOFF/-B-/-C-/-D-CUTOFF
+      * fields (copybooks/GRDCWS.cpy) instead of the literals
+      * 90/80/70/60 - see req 048.
+            IF VALID-GRADE
+               IF GRADE >= WS-A-CUTOFF
+                   MOVE "A" TO LETTER-GRADE
+               END-IF
 
-            IF GRADE >= 70 AND GRADE < 80
-                MOVE "C" TO LETTER-GRADE
-            END-IF
+               IF GRADE >= WS-B-CUTOFF AND GRADE < WS-A-CUTOFF
+                   MOVE "B" TO LETTER-GRADE
+               END-IF
 
-            IF GRADE >= 60 AND GRADE < 70
-               MOVE "D" TO LETTER-GRADE
-            END-IF
+               IF GRADE >= WS-C-CUTOFF AND GRADE < WS-B-CUTOFF
+                   MOVE "C" TO LETTER-GRADE
+               END-IF
 
-            IF GRADE < 60
-               MOVE "F" TO LETTER-GRADE
+               IF GRADE >= WS-D-CUTOFF AND GRADE < WS-C-CUTOFF
+                  MOVE "D" TO LETTER-GRADE
+               END-IF
+
+               IF GRADE < WS-D-CUTOFF
+                  MOVE "F" TO LETTER-GRADE
+               END-IF
+
+               DISPLAY "Your letter grade is ", LETTER-GRADE, "."
+            ELSE
+               DISPLAY "Grade ", GRADE, " is invalid; see the "
+                  "exception report."
             END-IF
 
-            DISPLAY "Your letter grade is ", LETTER-GRADE, "."
+            CLOSE GRADE-EXCEPTION-FILE
 
             STOP RUN.
 
+       100-VALIDATE-GRADE.
+
+            IF GRADE > 100
+               MOVE 'N' TO WS-VALID-GRADE-SWITCH
+               MOVE GRADE TO ED-GRADE
+               WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE
+            END-IF.
+
+           COPY GRDCTBL.
        END PROGRAM MULTIPLE-IFS.
