@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:
+      * Purpose: Chain the payroll, grading, and GL reconciliation
+      *          batch steps in order, checking the return code after
+      *          each one, and stopping the chain rather than running a
+      *          later step (or a report built on top of it) against
+      *          bad data if an earlier step fails.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Each step compiles and runs one of this shop's standalone
+      * programs the same way its own header comment says to run it
+      * ("Tectonics: cobc") - there is no separate build step to keep
+      * in sync, so the driver always runs current source.
+       01  STEP-NAMES.
+           05  FILLER          PIC X(30) VALUE
+               "PAYROLL (PROCEDURES-EXAMPLE)".
+           05  FILLER          PIC X(30) VALUE
+               "GRADING (EVALUATE-GRADE)".
+           05  FILLER          PIC X(30) VALUE
+               "GL RECONCILIATION".
+
+       01  STEP-NAME-TABLE REDEFINES STEP-NAMES.
+           05  STEP-NAME       PIC X(30) OCCURS 3 TIMES
+                                    INDEXED BY STEP-IDX.
+
+      * Built at start-up by 050-BUILD-COMMANDS - kept as short STRING
+      * pieces below so no source line has to run past column 72.
+       01  STEP-COMMANDS.
+           05  STEP-COMMAND-1  PIC X(160).
+           05  STEP-COMMAND-2  PIC X(160).
+           05  STEP-COMMAND-3  PIC X(160).
+
+       01  STEP-COMMAND-TABLE REDEFINES STEP-COMMANDS.
+           05  STEP-COMMAND    PIC X(160) OCCURS 3 TIMES
+                                    INDEXED BY CMD-IDX.
+
+       01  WS-RAW-STATUS       PIC S9(9) VALUE 0.
+       01  WS-STEP-RC          PIC S9(4) VALUE 0.
+
+       01  WS-CHAIN-SWITCH     PIC X VALUE 'N'.
+           88  CHAIN-FAILED        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "BATCH DRIVER STARTING."
+
+           PERFORM 050-BUILD-COMMANDS
+
+           PERFORM 100-RUN-STEP
+              VARYING STEP-IDX FROM 1 BY 1
+              UNTIL STEP-IDX > 3 OR CHAIN-FAILED
+
+           IF CHAIN-FAILED
+              DISPLAY "BATCH DRIVER STOPPED - A STEP FAILED."
+              MOVE 1 TO RETURN-CODE
+           ELSE
+              DISPLAY "BATCH DRIVER COMPLETE - ALL STEPS SUCCEEDED."
+              MOVE 0 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       050-BUILD-COMMANDS.
+
+      * PAYROLL-OPERATOR-ID/PAYROLL-DRY-RUN let PROCEDURES-EXAMPLE's
+      * 054-OPERATOR-SIGNON/056-GET-RUN-MODE skip their interactive
+      * ACCEPT prompts - see req 027/req 032/req 046 there - so this
+      * unattended CALL "SYSTEM" step doesn't hang with no operator at
+      * the console. BATCHJOB is a standing entry in OPRUSERS.DAT.
+      * -I copybooks is required here, not optional: all three programs
+      * below COPY shared copybooks (EXCPSEL/EXCPFD/EXCPWS/... and
+      * friends) that only resolve via the copybooks/ directory, and
+      * compiling without it fails every one of these three steps.
+           STRING "cobc -x -std=ibm -I copybooks -o /tmp/bd_payroll "
+                  DELIMITED BY SIZE
+              "procedure_example.cbl && "  DELIMITED BY SIZE
+              "PAYROLL_OPERATOR_ID=BATCHJOB PAYROLL_DRY_RUN=N "
+                  DELIMITED BY SIZE
+              "/tmp/bd_payroll" DELIMITED BY SIZE
+              INTO STEP-COMMAND-1
+
+           STRING "cobc -x -std=ibm -I copybooks -o /tmp/bd_grading "
+                  DELIMITED BY SIZE
+              "evaluate_statement.cbl && /tmp/bd_grading" DELIMITED
+                  BY SIZE
+              INTO STEP-COMMAND-2
+
+           STRING "cobc -x -std=ibm -I copybooks -o /tmp/bd_glrecon "
+                  DELIMITED BY SIZE
+              "gl_reconciliation.cbl && /tmp/bd_glrecon" DELIMITED
+                  BY SIZE
+              INTO STEP-COMMAND-3.
+
+       100-RUN-STEP.
+
+           DISPLAY "STARTING STEP: ", STEP-NAME (STEP-IDX)
+
+           CALL "SYSTEM" USING STEP-COMMAND (STEP-IDX)
+
+           MOVE RETURN-CODE TO WS-RAW-STATUS
+           DIVIDE WS-RAW-STATUS BY 256 GIVING WS-STEP-RC
+
+           IF WS-STEP-RC = 0
+              DISPLAY "STEP COMPLETE: ", STEP-NAME (STEP-IDX)
+           ELSE
+              DISPLAY "STEP FAILED: ", STEP-NAME (STEP-IDX),
+                 " RETURN CODE = ", WS-STEP-RC
+              MOVE 'Y' TO WS-CHAIN-SWITCH
+           END-IF.
+
+       END PROGRAM BATCH-DRIVER.
