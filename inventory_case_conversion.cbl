@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Convert warehouse case quantities into eaches using
+      *           the DIVIDE ... GIVING ... REMAINDER pattern from
+      *           DIVIDE-EXAMPLES Example 6/7.  Any receipt whose
+      *           remainder isn't zero (a partial case) is flagged to
+      *           an exception report since that usually means a
+      *           miscount or a broken case.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-CASE-CONVERSION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENTORY-RECEIPT-FILE ASSIGN TO "INVRECPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-FILE-STATUS.
+
+           SELECT CASE-CONVERSION-REPORT-FILE ASSIGN TO "INVCASE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT PARTIAL-CASE-EXCEPTION-FILE ASSIGN TO "INVEXCP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY-RECEIPT-FILE.
+       01  INVENTORY-RECEIPT-RECORD.
+           05  IR-ITEM-ID          PIC X(6).
+           05  IR-EACHES-RECEIVED  PIC 9(6).
+           05  IR-EACHES-PER-CASE  PIC 9(3).
+
+       FD  CASE-CONVERSION-REPORT-FILE.
+       01  CASE-CONVERSION-LINE    PIC X(80).
+
+       FD  PARTIAL-CASE-EXCEPTION-FILE.
+       01  PARTIAL-CASE-LINE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RECEIPT-FILE-STATUS    PIC XX.
+       01  WS-REPORT-FILE-STATUS     PIC XX.
+       01  WS-EXCEPTION-FILE-STATUS  PIC XX.
+
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  END-OF-RECEIPTS            VALUE 'Y'.
+
+       01  WS-WHOLE-CASES           PIC 9(5).
+       01  WS-LEFTOVER-EACHES       PIC 9(3).
+       01  WS-ZERO-PER-CASE-SWITCH  PIC X VALUE 'N'.
+           88  ZERO-EACHES-PER-CASE     VALUE 'Y'.
+
+       01  CONVERSION-HEADING.
+           05  FILLER          PIC X(30) VALUE
+               "INVENTORY CASE CONVERSION".
+       01  CONVERSION-DETAIL-LINE.
+           05  CD-ITEM-ID      PIC X(6).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  CD-EACHES       PIC ZZZZZ9.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  CD-PER-CASE     PIC ZZ9.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  CD-CASES        PIC ZZZZ9.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  CD-LEFTOVER     PIC ZZ9.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  ED-ITEM-ID      PIC X(6).
+           05  FILLER          PIC X(22) VALUE
+               " HAS A PARTIAL CASE - ".
+           05  ED-LEFTOVER     PIC ZZ9.
+           05  FILLER          PIC X(8)  VALUE " EACHES.".
+
+       01  ZERO-PER-CASE-EXCEPTION-LINE.
+           05  FILLER          PIC X(6)  VALUE SPACES.
+           05  ZE-ITEM-ID      PIC X(6).
+           05  FILLER          PIC X(42) VALUE
+               " HAS ZERO EACHES-PER-CASE - SKIPPED, NOT ".
+           05  FILLER          PIC X(9)  VALUE "CONVERTED".
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-RECEIPT-RECORD
+
+            PERFORM UNTIL END-OF-RECEIPTS
+               PERFORM 200-CONVERT-TO-CASES
+               IF ZERO-EACHES-PER-CASE
+                  PERFORM 410-WRITE-ZERO-PER-CASE-EXCEPTION
+               ELSE
+                  PERFORM 300-WRITE-DETAIL-LINE
+                  IF WS-LEFTOVER-EACHES NOT = 0
+                     PERFORM 400-WRITE-EXCEPTION
+                  END-IF
+               END-IF
+               PERFORM 100-READ-RECEIPT-RECORD
+            END-PERFORM
+
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT INVENTORY-RECEIPT-FILE
+            IF WS-RECEIPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: INVENTORY-RECEIPT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-RECEIPT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT CASE-CONVERSION-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: CASE-CONVERSION-REPORT-FILE OPEN "
+                  "FAILED, STATUS = ", WS-REPORT-FILE-STATUS
+            ELSE
+               WRITE CASE-CONVERSION-LINE FROM CONVERSION-HEADING
+            END-IF
+
+            OPEN OUTPUT PARTIAL-CASE-EXCEPTION-FILE
+            IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: PARTIAL-CASE-EXCEPTION-FILE OPEN "
+                  "FAILED, STATUS = ", WS-EXCEPTION-FILE-STATUS
+            END-IF.
+
+       100-READ-RECEIPT-RECORD.
+
+            READ INVENTORY-RECEIPT-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-CONVERT-TO-CASES.
+
+            MOVE 'N' TO WS-ZERO-PER-CASE-SWITCH
+
+            IF IR-EACHES-PER-CASE = 0
+               MOVE 'Y' TO WS-ZERO-PER-CASE-SWITCH
+            ELSE
+               DIVIDE IR-EACHES-PER-CASE INTO IR-EACHES-RECEIVED
+                  GIVING WS-WHOLE-CASES
+                  REMAINDER WS-LEFTOVER-EACHES
+                  ON SIZE ERROR
+                     MOVE 'Y' TO WS-ZERO-PER-CASE-SWITCH
+               END-DIVIDE
+            END-IF.
+
+       300-WRITE-DETAIL-LINE.
+
+            MOVE IR-ITEM-ID TO CD-ITEM-ID
+            MOVE IR-EACHES-RECEIVED TO CD-EACHES
+            MOVE IR-EACHES-PER-CASE TO CD-PER-CASE
+            MOVE WS-WHOLE-CASES TO CD-CASES
+            MOVE WS-LEFTOVER-EACHES TO CD-LEFTOVER
+            WRITE CASE-CONVERSION-LINE FROM CONVERSION-DETAIL-LINE.
+
+       400-WRITE-EXCEPTION.
+
+            MOVE IR-ITEM-ID TO ED-ITEM-ID
+            MOVE WS-LEFTOVER-EACHES TO ED-LEFTOVER
+            WRITE PARTIAL-CASE-LINE FROM EXCEPTION-DETAIL-LINE.
+
+       410-WRITE-ZERO-PER-CASE-EXCEPTION.
+
+            MOVE IR-ITEM-ID TO ZE-ITEM-ID
+            WRITE PARTIAL-CASE-LINE FROM ZERO-PER-CASE-EXCEPTION-LINE.
+
+       900-CLOSE-FILES.
+
+            CLOSE INVENTORY-RECEIPT-FILE
+            CLOSE CASE-CONVERSION-REPORT-FILE
+            CLOSE PARTIAL-CASE-EXCEPTION-FILE.
+
+       END PROGRAM INVENTORY-CASE-CONVERSION.
