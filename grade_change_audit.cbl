@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Compare the prior run's student transcript file
+      *           against today's and log any grade that was changed
+      *           after initial entry, so an academic-integrity review
+      *           can answer "who changed this and when."  Both
+      *           snapshots are raw, file-arrival-order feeds - the
+      *           same assumption CLASS-ROSTER-REPORT documents for
+      *           STUTRAN.DAT (req 043) - so each is put through its
+      *           own SORT into ascending student/course key order
+      *           before the compare; the balanced-line match-merge
+      *           below then advances whichever side is behind so an
+      *           inserted or deleted course record between snapshots
+      *           doesn't desync the comparison.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-CHANGE-AUDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Raw, file-arrival-order feeds - read only by the SORT steps
+      * below, never opened directly by this program's own code.
+           SELECT RAW-OLD-TRANSCRIPT-FILE ASSIGN TO "STUTRANO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAW-OLD-FILE-STATUS.
+
+           SELECT RAW-NEW-TRANSCRIPT-FILE ASSIGN TO "STUTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAW-NEW-FILE-STATUS.
+
+           SELECT OLD-SORT-WORK-FILE ASSIGN TO "OLDSORT.TMP".
+           SELECT NEW-SORT-WORK-FILE ASSIGN TO "NEWSORT.TMP".
+
+      * SORT's GIVING output - ordered by student/course ID, this is
+      * what 100-READ-OLD-RECORD/110-READ-NEW-RECORD actually read.
+           SELECT OLD-TRANSCRIPT-FILE ASSIGN TO "STUTRANO.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW-TRANSCRIPT-FILE ASSIGN TO "STUTRAN.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+           SELECT GRADE-CHANGE-LOG-FILE ASSIGN TO "GRADECHG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+      * Rolls today's STUTRAN.DAT forward to become tomorrow's "old"
+      * snapshot once a compare has actually run to completion - see
+      * 910-ROLL-FORWARD-SNAPSHOT.
+           SELECT SNAPSHOT-ROLL-IN-FILE ASSIGN TO "STUTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLL-IN-FILE-STATUS.
+
+           SELECT SNAPSHOT-ROLL-OUT-FILE ASSIGN TO "STUTRANO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROLL-OUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-OLD-TRANSCRIPT-FILE.
+       01  RAW-OLD-TRANSCRIPT-RECORD.
+           05  RO-STUDENT-ID       PIC X(9).
+           05  RO-STUDENT-NAME     PIC X(25).
+           05  RO-COURSE-ID        PIC X(8).
+           05  RO-GRADE            PIC 9(3).
+
+       FD  RAW-NEW-TRANSCRIPT-FILE.
+       01  RAW-NEW-TRANSCRIPT-RECORD.
+           05  RN-STUDENT-ID       PIC X(9).
+           05  RN-STUDENT-NAME     PIC X(25).
+           05  RN-COURSE-ID        PIC X(8).
+           05  RN-GRADE            PIC 9(3).
+
+       SD  OLD-SORT-WORK-FILE.
+       01  OLD-SORT-WORK-RECORD.
+           05  OSW-STUDENT-ID      PIC X(9).
+           05  OSW-STUDENT-NAME    PIC X(25).
+           05  OSW-COURSE-ID       PIC X(8).
+           05  OSW-GRADE           PIC 9(3).
+
+       SD  NEW-SORT-WORK-FILE.
+       01  NEW-SORT-WORK-RECORD.
+           05  NSW-STUDENT-ID      PIC X(9).
+           05  NSW-STUDENT-NAME    PIC X(25).
+           05  NSW-COURSE-ID       PIC X(8).
+           05  NSW-GRADE           PIC 9(3).
+
+       FD  OLD-TRANSCRIPT-FILE.
+       01  OLD-TRANSCRIPT-RECORD.
+           05  OT-STUDENT-ID       PIC X(9).
+           05  OT-STUDENT-NAME     PIC X(25).
+           05  OT-COURSE-ID        PIC X(8).
+           05  OT-GRADE            PIC 9(3).
+
+       FD  NEW-TRANSCRIPT-FILE.
+       01  NEW-TRANSCRIPT-RECORD.
+           05  NT-STUDENT-ID       PIC X(9).
+           05  NT-STUDENT-NAME     PIC X(25).
+           05  NT-COURSE-ID        PIC X(8).
+           05  NT-GRADE            PIC 9(3).
+
+       FD  GRADE-CHANGE-LOG-FILE.
+       01  GRADE-CHANGE-LOG-LINE   PIC X(96).
+
+       FD  SNAPSHOT-ROLL-IN-FILE.
+       01  SNAPSHOT-ROLL-IN-RECORD PIC X(45).
+
+       FD  SNAPSHOT-ROLL-OUT-FILE.
+       01  SNAPSHOT-ROLL-OUT-RECORD PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  WS-RAW-OLD-FILE-STATUS  PIC XX.
+       01  WS-RAW-NEW-FILE-STATUS  PIC XX.
+       01  WS-OLD-FILE-STATUS      PIC XX.
+       01  WS-NEW-FILE-STATUS      PIC XX.
+       01  WS-LOG-FILE-STATUS      PIC XX.
+       01  WS-ROLL-IN-FILE-STATUS  PIC XX.
+       01  WS-ROLL-OUT-FILE-STATUS PIC XX.
+
+       01  WS-OLD-EOF-SWITCH       PIC X VALUE 'N'.
+           88  OLD-TRANSCRIPT-EOF      VALUE 'Y'.
+       01  WS-NEW-EOF-SWITCH       PIC X VALUE 'N'.
+           88  NEW-TRANSCRIPT-EOF      VALUE 'Y'.
+       01  WS-ROLL-EOF-SWITCH      PIC X VALUE 'N'.
+           88  ROLL-FORWARD-EOF         VALUE 'Y'.
+
+      * Only roll today's STUTRAN.DAT forward to STUTRANO.DAT when
+      * both snapshots actually opened and a real compare ran - see
+      * 910-ROLL-FORWARD-SNAPSHOT.
+       01  WS-COMPARE-OK-SWITCH    PIC X VALUE 'Y'.
+           88  COMPARE-SUCCEEDED        VALUE 'Y'.
+
+       01  WS-CHANGED-BY-ID        PIC X(10).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE     PIC 9(8).
+           05  WS-CURRENT-TIME     PIC 9(6).
+
+       01  GRADE-CHANGE-LOG-HEADING.
+           05  FILLER          PIC X(46) VALUE
+               "STUDENT ID COURSE   OLD NEW CHANGED BY  WHEN".
+
+       01  GRADE-CHANGE-LOG-DETAIL.
+           05  GC-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  GC-COURSE-ID    PIC X(8).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  GC-OLD-GRADE    PIC ZZ9.
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  GC-NEW-GRADE    PIC ZZ9.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  GC-CHANGED-BY   PIC X(10).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  GC-CHANGE-DATE  PIC 9(8).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  GC-CHANGE-TIME  PIC 9(6).
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            DISPLAY "Enter your operator ID for this audit run."
+            ACCEPT WS-CHANGED-BY-ID
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-CURRENT-TIME FROM TIME
+
+      * Sort each raw snapshot ahead of the compare - see req 043's
+      * SORT SORT-WORK-FILE pattern in CLASS-ROSTER-REPORT. Neither
+      * STUTRANO.DAT nor STUTRAN.DAT is otherwise guaranteed to be in
+      * student/course key order.
+            SORT OLD-SORT-WORK-FILE
+               ON ASCENDING KEY OSW-STUDENT-ID OSW-COURSE-ID
+               USING RAW-OLD-TRANSCRIPT-FILE
+               GIVING OLD-TRANSCRIPT-FILE
+
+            SORT NEW-SORT-WORK-FILE
+               ON ASCENDING KEY NSW-STUDENT-ID NSW-COURSE-ID
+               USING RAW-NEW-TRANSCRIPT-FILE
+               GIVING NEW-TRANSCRIPT-FILE
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-OLD-RECORD
+            PERFORM 110-READ-NEW-RECORD
+
+            PERFORM UNTIL OLD-TRANSCRIPT-EOF OR NEW-TRANSCRIPT-EOF
+               IF OT-STUDENT-ID = NT-STUDENT-ID
+                     AND OT-COURSE-ID = NT-COURSE-ID
+                  IF OT-GRADE NOT = NT-GRADE
+                     PERFORM 200-WRITE-CHANGE-RECORD
+                  END-IF
+                  PERFORM 100-READ-OLD-RECORD
+                  PERFORM 110-READ-NEW-RECORD
+               ELSE
+                  IF OT-STUDENT-ID < NT-STUDENT-ID
+                        OR (OT-STUDENT-ID = NT-STUDENT-ID
+                            AND OT-COURSE-ID < NT-COURSE-ID)
+                     PERFORM 100-READ-OLD-RECORD
+                  ELSE
+                     PERFORM 110-READ-NEW-RECORD
+                  END-IF
+               END-IF
+            END-PERFORM
+
+            PERFORM 900-CLOSE-FILES
+
+            IF COMPARE-SUCCEEDED
+               PERFORM 910-ROLL-FORWARD-SNAPSHOT
+            END-IF
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT OLD-TRANSCRIPT-FILE
+            IF WS-OLD-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: OLD-TRANSCRIPT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-OLD-FILE-STATUS
+               MOVE 'Y' TO WS-OLD-EOF-SWITCH
+               MOVE 'N' TO WS-COMPARE-OK-SWITCH
+            END-IF
+
+            OPEN INPUT NEW-TRANSCRIPT-FILE
+            IF WS-NEW-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: NEW-TRANSCRIPT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-NEW-FILE-STATUS
+               MOVE 'Y' TO WS-NEW-EOF-SWITCH
+               MOVE 'N' TO WS-COMPARE-OK-SWITCH
+            END-IF
+
+            OPEN OUTPUT GRADE-CHANGE-LOG-FILE
+            IF WS-LOG-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: GRADE-CHANGE-LOG-FILE OPEN FAILED, "
+                  "STATUS = ", WS-LOG-FILE-STATUS
+            ELSE
+               WRITE GRADE-CHANGE-LOG-LINE FROM GRADE-CHANGE-LOG-HEADING
+            END-IF.
+
+       100-READ-OLD-RECORD.
+
+            READ OLD-TRANSCRIPT-FILE
+               AT END
+                  MOVE 'Y' TO WS-OLD-EOF-SWITCH
+            END-READ.
+
+       110-READ-NEW-RECORD.
+
+            READ NEW-TRANSCRIPT-FILE
+               AT END
+                  MOVE 'Y' TO WS-NEW-EOF-SWITCH
+            END-READ.
+
+       200-WRITE-CHANGE-RECORD.
+
+            MOVE NT-STUDENT-ID TO GC-STUDENT-ID
+            MOVE NT-COURSE-ID TO GC-COURSE-ID
+            MOVE OT-GRADE TO GC-OLD-GRADE
+            MOVE NT-GRADE TO GC-NEW-GRADE
+            MOVE WS-CHANGED-BY-ID TO GC-CHANGED-BY
+            MOVE WS-CURRENT-DATE TO GC-CHANGE-DATE
+            MOVE WS-CURRENT-TIME TO GC-CHANGE-TIME
+            WRITE GRADE-CHANGE-LOG-LINE FROM GRADE-CHANGE-LOG-DETAIL.
+
+       900-CLOSE-FILES.
+
+            CLOSE OLD-TRANSCRIPT-FILE
+            CLOSE NEW-TRANSCRIPT-FILE
+            CLOSE GRADE-CHANGE-LOG-FILE.
+
+      * Today's STUTRAN.DAT becomes tomorrow's "old" snapshot once a
+      * compare has actually run to completion, so the next run isn't
+      * left comparing against the same stale STUTRANO.DAT forever.
+       910-ROLL-FORWARD-SNAPSHOT.
+
+            OPEN INPUT SNAPSHOT-ROLL-IN-FILE
+            IF WS-ROLL-IN-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: COULD NOT REOPEN STUTRAN.DAT TO ROLL "
+                  "THE SNAPSHOT FORWARD, STATUS = ",
+                  WS-ROLL-IN-FILE-STATUS
+            ELSE
+               OPEN OUTPUT SNAPSHOT-ROLL-OUT-FILE
+               IF WS-ROLL-OUT-FILE-STATUS NOT = "00"
+                  DISPLAY "ERROR: COULD NOT OPEN STUTRANO.DAT TO ROLL "
+                     "THE SNAPSHOT FORWARD, STATUS = ",
+                     WS-ROLL-OUT-FILE-STATUS
+               ELSE
+                  PERFORM UNTIL ROLL-FORWARD-EOF
+                     READ SNAPSHOT-ROLL-IN-FILE
+                        AT END
+                           MOVE 'Y' TO WS-ROLL-EOF-SWITCH
+                        NOT AT END
+                           WRITE SNAPSHOT-ROLL-OUT-RECORD
+                              FROM SNAPSHOT-ROLL-IN-RECORD
+                     END-READ
+                  END-PERFORM
+                  CLOSE SNAPSHOT-ROLL-OUT-FILE
+               END-IF
+               CLOSE SNAPSHOT-ROLL-IN-FILE
+            END-IF.
+
+       END PROGRAM GRADE-CHANGE-AUDIT.
