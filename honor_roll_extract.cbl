@@ -0,0 +1,336 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Scan the student transcript file used by
+      *           CLASS-ROSTER-REPORT, roll each student's courses up
+      *           into a term GPA on the same A/B/C/D/F point scale
+      *           NESTED-IFS-EXAMPLE encodes, and extract every student
+      *           at or above 3.5, sorted by GPA descending.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HONOR-ROLL-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-TRANSCRIPT-FILE ASSIGN TO "STUTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSCRIPT-FILE-STATUS.
+
+           SELECT WORK-GPA-FILE ASSIGN TO "STUGPA.WRK"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-FILE-STATUS.
+
+           SELECT HONOR-ROLL-FILE ASSIGN TO "HONORS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HONOR-FILE-STATUS.
+
+      * Shared letter-grade cutoff control record - see req 048. This
+      * program's 200-DERIVE-LETTER-GRADE duplicates NESTED-IFS-
+      * EXAMPLE's cutoff literals by design (see the header comment
+      * above), so it shares that program's control record too.
+           COPY GRDCSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * The transcript file is expected to be sorted by student ID so
+      * courses for the same student are grouped together for the GPA
+      * control break, the same assumption NESTED-IFS-EXAMPLE makes.
+       FD  STUDENT-TRANSCRIPT-FILE.
+       01  TRANSCRIPT-RECORD.
+           05  TR-STUDENT-ID       PIC X(9).
+           05  TR-STUDENT-NAME     PIC X(25).
+           05  TR-COURSE-ID        PIC X(8).
+           05  TR-GRADE            PIC 9(3).
+
+      * Scratch file holding one summarized GPA record per student,
+      * written in student-ID order and re-read for the descending
+      * GPA extract below.
+       FD  WORK-GPA-FILE.
+       01  WORK-GPA-RECORD.
+           05  WG-STUDENT-ID       PIC X(9).
+           05  WG-STUDENT-NAME     PIC X(25).
+           05  WG-GPA              PIC 9V99.
+
+       FD  HONOR-ROLL-FILE.
+       01  HONOR-ROLL-LINE         PIC X(80).
+
+           COPY GRDCFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANSCRIPT-FILE-STATUS PIC XX.
+       01  WS-WORK-FILE-STATUS       PIC XX.
+       01  WS-HONOR-FILE-STATUS      PIC XX.
+
+      * Configurable letter-grade cutoffs - see req 048 and copybooks/
+      * GRDCTBL.cpy/GRDCWS.cpy.
+       01  WS-GRADE-CUTOFF-FILE-STATUS PIC XX.
+           COPY GRDCWS.
+
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  END-OF-TRANSCRIPT-FILE     VALUE 'Y'.
+       01  WS-WORK-EOF-SWITCH         PIC X VALUE 'N'.
+           88  END-OF-WORK-FILE           VALUE 'Y'.
+       01  WS-FIRST-RECORD-SWITCH     PIC X VALUE 'Y'.
+           88  FIRST-RECORD               VALUE 'Y'.
+
+       01  GRADE                PIC 9(3).
+       01  LETTER-GRADE         PIC X.
+       01  GPA-POINTS           PIC 9V9.
+
+       01  WS-CURRENT-STUDENT-ID   PIC X(9).
+       01  WS-CURRENT-STUDENT-NAME PIC X(25).
+       01  WS-STUDENT-QUALITY-PTS  PIC 9(4)V99 VALUE 0.
+       01  WS-STUDENT-CREDIT-HRS   PIC 9(3)V9  VALUE 0.
+       01  WS-STUDENT-GPA          PIC 9V99.
+
+       01  HONOR-ROLL-THRESHOLD    PIC 9V99 VALUE 3.50.
+
+      * The honor roll table is loaded from the work file and sorted
+      * in-memory by GPA descending using a straightforward bubble
+      * exchange, matching the modest table sizes these grading
+      * programs already deal with (one class at a time).
+       01  WS-TABLE-COUNT          PIC 9(4) VALUE 0.
+       01  WS-MAX-STUDENTS         PIC 9(4) VALUE 500.
+       01  HONOR-ROLL-TABLE.
+           05  HONOR-ROLL-ENTRY OCCURS 500 TIMES
+                   INDEXED BY HR-IDX.
+               10  HR-STUDENT-ID   PIC X(9).
+               10  HR-STUDENT-NAME PIC X(25).
+               10  HR-GPA          PIC 9V99.
+
+       01  WS-SWAP-STUDENT-ID      PIC X(9).
+       01  WS-SWAP-STUDENT-NAME    PIC X(25).
+       01  WS-SWAP-GPA             PIC 9V99.
+       01  WS-OUTER-SUB            PIC 9(4).
+       01  WS-INNER-SUB            PIC 9(4).
+
+       01  HONOR-ROLL-HEADING.
+           05  FILLER          PIC X(30) VALUE "HONOR ROLL - GPA 3.5 OR
+      -    " ABOVE".
+       01  HONOR-ROLL-DETAIL-LINE.
+           05  HD-STUDENT-ID   PIC X(9).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  HD-STUDENT-NAME PIC X(25).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  HD-GPA          PIC 9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-SUMMARIZE-FILES
+            PERFORM 100-READ-TRANSCRIPT-RECORD
+
+            PERFORM UNTIL END-OF-TRANSCRIPT-FILE
+               IF NOT FIRST-RECORD
+                     AND TR-STUDENT-ID NOT = WS-CURRENT-STUDENT-ID
+                  PERFORM 500-WRITE-STUDENT-GPA
+               END-IF
+
+               IF FIRST-RECORD OR
+                     TR-STUDENT-ID NOT = WS-CURRENT-STUDENT-ID
+                  MOVE TR-STUDENT-ID TO WS-CURRENT-STUDENT-ID
+                  MOVE TR-STUDENT-NAME TO WS-CURRENT-STUDENT-NAME
+                  MOVE 0 TO WS-STUDENT-QUALITY-PTS
+                  MOVE 0 TO WS-STUDENT-CREDIT-HRS
+                  MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               END-IF
+
+               MOVE TR-GRADE TO GRADE
+               PERFORM 200-DERIVE-LETTER-GRADE
+               PERFORM 300-CONVERT-TO-GPA-POINTS
+               PERFORM 400-ACCUMULATE-STUDENT-GPA
+
+               PERFORM 100-READ-TRANSCRIPT-RECORD
+            END-PERFORM
+
+            IF NOT FIRST-RECORD
+               PERFORM 500-WRITE-STUDENT-GPA
+            END-IF
+
+            CLOSE STUDENT-TRANSCRIPT-FILE
+            CLOSE WORK-GPA-FILE
+
+            PERFORM 600-LOAD-HONOR-ROLL-TABLE
+            PERFORM 700-SORT-TABLE-BY-GPA-DESCENDING
+            PERFORM 800-WRITE-HONOR-ROLL-REPORT
+
+            CLOSE HONOR-ROLL-FILE
+
+            STOP RUN.
+
+       050-OPEN-SUMMARIZE-FILES.
+
+            OPEN INPUT STUDENT-TRANSCRIPT-FILE
+            IF WS-TRANSCRIPT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-TRANSCRIPT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TRANSCRIPT-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT WORK-GPA-FILE
+            IF WS-WORK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: WORK-GPA-FILE OPEN FAILED, STATUS = ",
+                  WS-WORK-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN INPUT GRADE-CUTOFF-FILE
+            PERFORM 070-LOAD-GRADE-CUTOFFS
+            IF WS-GRADE-CUTOFF-FILE-STATUS = "00"
+               CLOSE GRADE-CUTOFF-FILE
+            END-IF.
+
+       100-READ-TRANSCRIPT-RECORD.
+
+            READ STUDENT-TRANSCRIPT-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+      * Cutoffs are the configurable WS-A-CUTOFF/-B-/-C-/-D-CUTOFF
+      * fields (copybooks/GRDCWS.cpy) instead of the literals
+      * 90/80/70/60 - see req 048.
+       200-DERIVE-LETTER-GRADE.
+
+            IF GRADE >= WS-A-CUTOFF
+                MOVE "A" TO LETTER-GRADE
+            ELSE
+                IF GRADE >= WS-B-CUTOFF
+                    MOVE "B" TO LETTER-GRADE
+                ELSE
+                    IF GRADE >= WS-C-CUTOFF
+                        MOVE "C" TO LETTER-GRADE
+                    ELSE
+                        IF GRADE >= WS-D-CUTOFF
+                            MOVE "D" TO LETTER-GRADE
+                        ELSE
+                            MOVE "F" TO LETTER-GRADE
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+       300-CONVERT-TO-GPA-POINTS.
+
+            IF LETTER-GRADE = "A"
+                MOVE 4.0 TO GPA-POINTS
+            ELSE
+                IF LETTER-GRADE = "B"
+                    MOVE 3.0 TO GPA-POINTS
+                ELSE
+                    IF LETTER-GRADE = "C"
+                        MOVE 2.0 TO GPA-POINTS
+                    ELSE
+                        IF LETTER-GRADE = "D"
+                            MOVE 1.0 TO GPA-POINTS
+                        ELSE
+                            MOVE 0.0 TO GPA-POINTS
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+       400-ACCUMULATE-STUDENT-GPA.
+
+            ADD 1 TO WS-STUDENT-CREDIT-HRS
+            COMPUTE WS-STUDENT-QUALITY-PTS =
+               WS-STUDENT-QUALITY-PTS + GPA-POINTS.
+
+       500-WRITE-STUDENT-GPA.
+
+            IF WS-STUDENT-CREDIT-HRS > 0
+               COMPUTE WS-STUDENT-GPA ROUNDED =
+                  WS-STUDENT-QUALITY-PTS / WS-STUDENT-CREDIT-HRS
+            ELSE
+               MOVE 0 TO WS-STUDENT-GPA
+            END-IF
+
+            MOVE WS-CURRENT-STUDENT-ID TO WG-STUDENT-ID
+            MOVE WS-CURRENT-STUDENT-NAME TO WG-STUDENT-NAME
+            MOVE WS-STUDENT-GPA TO WG-GPA
+            WRITE WORK-GPA-RECORD.
+
+       600-LOAD-HONOR-ROLL-TABLE.
+
+            OPEN INPUT WORK-GPA-FILE
+            IF WS-WORK-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: WORK-GPA-FILE REOPEN FAILED, STATUS = ",
+                  WS-WORK-FILE-STATUS
+            ELSE
+               PERFORM 610-READ-WORK-RECORD
+               PERFORM UNTIL END-OF-WORK-FILE
+                  IF WG-GPA >= HONOR-ROLL-THRESHOLD
+                        AND WS-TABLE-COUNT < WS-MAX-STUDENTS
+                     ADD 1 TO WS-TABLE-COUNT
+                     MOVE WG-STUDENT-ID
+                        TO HR-STUDENT-ID (WS-TABLE-COUNT)
+                     MOVE WG-STUDENT-NAME
+                        TO HR-STUDENT-NAME (WS-TABLE-COUNT)
+                     MOVE WG-GPA TO HR-GPA (WS-TABLE-COUNT)
+                  END-IF
+                  PERFORM 610-READ-WORK-RECORD
+               END-PERFORM
+               CLOSE WORK-GPA-FILE
+            END-IF.
+
+       610-READ-WORK-RECORD.
+
+            READ WORK-GPA-FILE
+               AT END
+                  MOVE 'Y' TO WS-WORK-EOF-SWITCH
+            END-READ.
+
+       700-SORT-TABLE-BY-GPA-DESCENDING.
+
+            IF WS-TABLE-COUNT > 1
+               PERFORM VARYING WS-OUTER-SUB FROM 1 BY 1
+                     UNTIL WS-OUTER-SUB > WS-TABLE-COUNT - 1
+                  PERFORM VARYING WS-INNER-SUB FROM 1 BY 1
+                        UNTIL WS-INNER-SUB >
+                           WS-TABLE-COUNT - WS-OUTER-SUB
+                     IF HR-GPA (WS-INNER-SUB) <
+                           HR-GPA (WS-INNER-SUB + 1)
+                        MOVE HR-STUDENT-ID (WS-INNER-SUB)
+                           TO WS-SWAP-STUDENT-ID
+                        MOVE HR-STUDENT-NAME (WS-INNER-SUB)
+                           TO WS-SWAP-STUDENT-NAME
+                        MOVE HR-GPA (WS-INNER-SUB) TO WS-SWAP-GPA
+
+                        MOVE HR-STUDENT-ID (WS-INNER-SUB + 1)
+                           TO HR-STUDENT-ID (WS-INNER-SUB)
+                        MOVE HR-STUDENT-NAME (WS-INNER-SUB + 1)
+                           TO HR-STUDENT-NAME (WS-INNER-SUB)
+                        MOVE HR-GPA (WS-INNER-SUB + 1)
+                           TO HR-GPA (WS-INNER-SUB)
+
+                        MOVE WS-SWAP-STUDENT-ID
+                           TO HR-STUDENT-ID (WS-INNER-SUB + 1)
+                        MOVE WS-SWAP-STUDENT-NAME
+                           TO HR-STUDENT-NAME (WS-INNER-SUB + 1)
+                        MOVE WS-SWAP-GPA TO HR-GPA (WS-INNER-SUB + 1)
+                     END-IF
+                  END-PERFORM
+               END-PERFORM
+            END-IF.
+
+       800-WRITE-HONOR-ROLL-REPORT.
+
+            OPEN OUTPUT HONOR-ROLL-FILE
+            IF WS-HONOR-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: HONOR-ROLL-FILE OPEN FAILED, STATUS = ",
+                  WS-HONOR-FILE-STATUS
+            ELSE
+               WRITE HONOR-ROLL-LINE FROM HONOR-ROLL-HEADING
+               PERFORM VARYING WS-OUTER-SUB FROM 1 BY 1
+                     UNTIL WS-OUTER-SUB > WS-TABLE-COUNT
+                  MOVE HR-STUDENT-ID (WS-OUTER-SUB) TO HD-STUDENT-ID
+                  MOVE HR-STUDENT-NAME (WS-OUTER-SUB) TO HD-STUDENT-NAME
+                  MOVE HR-GPA (WS-OUTER-SUB) TO HD-GPA
+                  WRITE HONOR-ROLL-LINE FROM HONOR-ROLL-DETAIL-LINE
+               END-PERFORM
+            END-IF.
+
+           COPY GRDCTBL.
+       END PROGRAM HONOR-ROLL-EXTRACT.
