@@ -26,6 +26,9 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE 8 INTO NUM1
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE 8 INTO NUM1"
+            END-DIVIDE
             DISPLAY "DIVIDE 8 INTO NUM1"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -41,6 +44,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE NUM2 INTO NUM3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM2 INTO NUM3 - "
+                     "NUM2 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM2 INTO NUM3"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -56,6 +63,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE NUM4 INTO NUM3 GIVING NUM5
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM4 INTO NUM3 "
+                     "GIVING NUM5 - NUM4 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM4 INTO NUM3 GIVING NUM5"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -71,6 +82,9 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE 3 INTO NUM1, NUM3
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE 3 INTO NUM1, NUM3"
+            END-DIVIDE
             DISPLAY "DIVIDE 3 INTO NUM1, NUM3"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -86,6 +100,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE NUM2 INTO NUM3 GIVING NUM4, NUM5
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM2 INTO NUM3 "
+                     "GIVING NUM4, NUM5 - NUM2 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM2 BY NUM3 GIVING NUM4, NUM5"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -101,6 +119,10 @@
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
             DIVIDE NUM5 BY NUM4 GIVING NUM1, NUM5
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM5 BY NUM4 "
+                     "GIVING NUM1, NUM5 - NUM4 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM5 BY NUM4 GIVING NUM1, NUM5"
             DISPLAY "NUM1: ", NUM1, " NUM2: ", NUM2, " NUM3: ", NUM3,
                " NUM4: ", NUM4, " NUM5: ", NUM5
@@ -112,6 +134,10 @@
             DISPLAY "NUM6: ", NUM6, " NUM7: ", NUM7, " Q: ", Q,
                " R: ", R
             DIVIDE NUM6 BY NUM7 GIVING Q REMAINDER R
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM6 BY NUM7 "
+                     "GIVING Q REMAINDER R - NUM7 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM7 INTO NUM6 GIVING Q REMAINDER R"
             DISPLAY "NUM6: ", NUM6, " NUM7: ", NUM7, " Q: ", Q,
                " R: ", R
@@ -126,6 +152,10 @@
             DISPLAY "NUM6: ", NUM6, " NUM7: ", NUM7, " Q: ", Q,
                " R: ", R
             DIVIDE NUM7 INTO NUM6 GIVING Q REMAINDER R
+               ON SIZE ERROR
+                  DISPLAY "SIZE ERROR ON DIVIDE NUM7 INTO NUM6 "
+                     "GIVING Q REMAINDER R - NUM7 MAY BE ZERO"
+            END-DIVIDE
             DISPLAY "DIVIDE NUM7 INTO NUM6 GIVING Q REMAINDER R"
             DISPLAY "NUM6: ", NUM6, " NUM7: ", NUM7, " Q: ", Q,
                " R: ", R
