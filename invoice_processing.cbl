@@ -0,0 +1,319 @@
+      ******************************************************************
+      * Author:  Tom Gonzalez
+      * Date:  2026-08-08
+      * Purpose:  Extend invoice line items using the MULTIPLY ...
+      *           GIVING pattern from MULTIPLY-EXAMPLES, accumulate an
+      *           invoice subtotal, and apply a sales-tax rate to
+      *           produce the invoice total.  Line items are expected
+      *           to be sorted by invoice ID so items for the same
+      *           invoice are grouped together for the control break.
+      *           The tax rate is looked up from TAXRATE.DAT by the
+      *           line items' jurisdiction code (req 030) rather than
+      *           hardcoded, since we bill more than one tax
+      *           jurisdiction and rates change periodically.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVOICE-PROCESSING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-LINE-ITEM-FILE ASSIGN TO "INVLINE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINE-ITEM-FILE-STATUS.
+
+           SELECT INVOICE-REPORT-FILE ASSIGN TO "INVOICE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT TAX-RATE-FILE ASSIGN TO "TAXRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAX-RATE-FILE-STATUS.
+
+      * Shared currency conversion-rate table - see req 033.
+           COPY CURRSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-LINE-ITEM-FILE.
+       01  INVOICE-LINE-ITEM-RECORD.
+           05  LI-INVOICE-ID       PIC X(6).
+           05  LI-ITEM-ID          PIC X(6).
+           05  LI-QUANTITY         PIC 9(5).
+           05  LI-UNIT-PRICE       PIC 9(5)V9(2).
+           05  LI-JURISDICTION-CODE PIC X(2).
+      * Currency the unit price above is denominated in - see req 033.
+      * Almost everything we bill is USD; a handful of overseas
+      * customers are billed (and this report displays a converted
+      * total) in their own currency instead.
+           05  LI-CURRENCY-CODE    PIC X(3).
+
+       FD  INVOICE-REPORT-FILE.
+       01  INVOICE-LINE            PIC X(80).
+
+      * One rate per taxing jurisdiction, maintained independently of
+      * this program so rates can change without a recompile.
+       FD  TAX-RATE-FILE.
+       01  TAX-RATE-RECORD.
+           05  TR-JURISDICTION-CODE PIC X(2).
+           05  TR-TAX-RATE          PIC 9V9(5).
+
+           COPY CURRFD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LINE-ITEM-FILE-STATUS  PIC XX.
+       01  WS-REPORT-FILE-STATUS     PIC XX.
+       01  WS-TAX-RATE-FILE-STATUS   PIC XX.
+       01  WS-CURRENCY-RATE-FILE-STATUS PIC XX.
+           COPY CURRWS.
+
+       01  WS-EOF-SWITCH              PIC X VALUE 'N'.
+           88  END-OF-LINE-ITEMS          VALUE 'Y'.
+       01  WS-TAX-RATE-EOF-SWITCH     PIC X VALUE 'N'.
+           88  END-OF-TAX-RATES           VALUE 'Y'.
+       01  WS-FIRST-RECORD-SWITCH     PIC X VALUE 'Y'.
+           88  FIRST-RECORD               VALUE 'Y'.
+
+       01  WS-CURRENT-INVOICE-ID      PIC X(6).
+       01  WS-CURRENT-JURISDICTION-CODE PIC X(2).
+       01  WS-CURRENT-CURRENCY-CODE   PIC X(3).
+       01  WS-EXTENDED-AMOUNT         PIC 9(9)V9(2).
+       01  WS-INVOICE-SUBTOTAL        PIC 9(9)V9(2) VALUE 0.
+       01  WS-INVOICE-TOTAL-CONVERTED PIC 9(9)V9(2).
+
+      * Rate table loaded from TAX-RATE-FILE at startup and searched by
+      * jurisdiction code for each invoice - see req 030.  WS-TAX-RATE-
+      * COUNT-MAX bounds the table the same way this shop's other
+      * OCCURS tables are sized (PERFORM-VARY-EX's twelve-month table).
+       01  WS-TAX-RATE-COUNT-MAX      PIC 9(3) VALUE 50.
+       01  WS-TAX-RATE-COUNT          PIC 9(3) VALUE 0.
+       01  TAX-RATE-TABLE.
+           05  TAX-RATE-ENTRY OCCURS 50 TIMES INDEXED BY TR-IDX.
+               10  TRE-JURISDICTION-CODE PIC X(2).
+               10  TRE-TAX-RATE          PIC 9V9(5).
+       01  WS-DEFAULT-TAX-RATE        PIC 9V9(5) VALUE 0.07250.
+       01  WS-SALES-TAX-RATE          PIC 9V9(5).
+       01  WS-SALES-TAX-AMOUNT        PIC 9(9)V9(2).
+       01  WS-INVOICE-TOTAL           PIC 9(9)V9(2).
+
+       01  INVOICE-HEADING.
+           05  FILLER          PIC X(30) VALUE
+               "INVOICE PROCESSING REGISTER".
+       01  INVOICE-NUMBER-LINE.
+           05  FILLER          PIC X(10) VALUE "INVOICE: ".
+           05  IL-INVOICE-ID   PIC X(6).
+           05  FILLER          PIC X(16) VALUE
+               "   JURISDICTION:".
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  IL-JURISDICTION PIC X(2).
+           05  FILLER          PIC X(11) VALUE "  CURRENCY:".
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  IL-CURRENCY     PIC X(3).
+       01  INVOICE-DETAIL-LINE.
+           05  FILLER          PIC X(4)  VALUE SPACES.
+           05  ID-ITEM-ID      PIC X(6).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  ID-QUANTITY     PIC ZZZZ9.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  ID-UNIT-PRICE   PIC $$$,$$9.99.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  ID-EXTENDED     PIC $$,$$$,$$9.99.
+       01  INVOICE-SUBTOTAL-LINE.
+           05  FILLER          PIC X(20) VALUE
+               "    SUBTOTAL:       ".
+           05  IS-SUBTOTAL     PIC $$,$$$,$$9.99.
+       01  INVOICE-TAX-LINE.
+           05  FILLER          PIC X(20) VALUE
+               "    SALES TAX:      ".
+           05  IT-TAX          PIC $$,$$$,$$9.99.
+       01  INVOICE-TOTAL-LINE.
+           05  FILLER          PIC X(20) VALUE
+               "    INVOICE TOTAL:  ".
+           05  ITL-TOTAL       PIC $$,$$$,$$9.99.
+      * Foreign-currency equivalent of the invoice total - see req
+      * 033. Only written for a non-USD invoice; USD-billed invoices
+      * (the vast majority) skip this line entirely.
+       01  INVOICE-CONVERTED-TOTAL-LINE.
+           05  FILLER          PIC X(20) VALUE
+               "    CONVERTED TO:   ".
+           05  ICT-CURRENCY    PIC X(3).
+           05  FILLER          PIC X(1)  VALUE SPACE.
+           05  ICT-TOTAL       PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+
+            PERFORM 050-OPEN-FILES
+            PERFORM 060-LOAD-TAX-RATE-TABLE
+            PERFORM 065-LOAD-CURRENCY-RATE-TABLE
+            PERFORM 100-READ-LINE-ITEM
+
+            PERFORM UNTIL END-OF-LINE-ITEMS
+               IF NOT FIRST-RECORD
+                     AND LI-INVOICE-ID NOT = WS-CURRENT-INVOICE-ID
+                  PERFORM 500-WRITE-INVOICE-TOTALS
+               END-IF
+
+               IF FIRST-RECORD OR
+                     LI-INVOICE-ID NOT = WS-CURRENT-INVOICE-ID
+                  MOVE LI-INVOICE-ID TO WS-CURRENT-INVOICE-ID
+                  MOVE LI-JURISDICTION-CODE TO
+                     WS-CURRENT-JURISDICTION-CODE
+                  MOVE LI-CURRENCY-CODE TO WS-CURRENT-CURRENCY-CODE
+                  MOVE 0 TO WS-INVOICE-SUBTOTAL
+                  MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+                  MOVE LI-INVOICE-ID TO IL-INVOICE-ID
+                  MOVE LI-JURISDICTION-CODE TO IL-JURISDICTION
+                  MOVE LI-CURRENCY-CODE TO IL-CURRENCY
+                  WRITE INVOICE-LINE FROM INVOICE-NUMBER-LINE
+               END-IF
+
+               PERFORM 200-EXTEND-LINE-ITEM
+               PERFORM 300-WRITE-DETAIL-LINE
+
+               PERFORM 100-READ-LINE-ITEM
+            END-PERFORM
+
+            IF NOT FIRST-RECORD
+               PERFORM 500-WRITE-INVOICE-TOTALS
+            END-IF
+
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT INVOICE-LINE-ITEM-FILE
+            IF WS-LINE-ITEM-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: INVOICE-LINE-ITEM-FILE OPEN FAILED, "
+                  "STATUS = ", WS-LINE-ITEM-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN OUTPUT INVOICE-REPORT-FILE
+            IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: INVOICE-REPORT-FILE OPEN FAILED, "
+                  "STATUS = ", WS-REPORT-FILE-STATUS
+            ELSE
+               WRITE INVOICE-LINE FROM INVOICE-HEADING
+            END-IF
+
+            OPEN INPUT TAX-RATE-FILE
+            IF WS-TAX-RATE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: TAX-RATE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-TAX-RATE-FILE-STATUS
+               MOVE 'Y' TO WS-TAX-RATE-EOF-SWITCH
+            END-IF
+
+            OPEN INPUT CURRENCY-RATE-FILE
+            IF WS-CURRENCY-RATE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: CURRENCY-RATE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-CURRENCY-RATE-FILE-STATUS
+               MOVE 'Y' TO WS-CURRENCY-RATE-EOF-SWITCH
+            END-IF.
+
+       060-LOAD-TAX-RATE-TABLE.
+
+            PERFORM UNTIL END-OF-TAX-RATES
+               READ TAX-RATE-FILE
+                  AT END
+                     MOVE 'Y' TO WS-TAX-RATE-EOF-SWITCH
+                  NOT AT END
+                     IF WS-TAX-RATE-COUNT < WS-TAX-RATE-COUNT-MAX
+                        ADD 1 TO WS-TAX-RATE-COUNT
+                        MOVE TR-JURISDICTION-CODE TO
+                           TRE-JURISDICTION-CODE (WS-TAX-RATE-COUNT)
+                        MOVE TR-TAX-RATE TO
+                           TRE-TAX-RATE (WS-TAX-RATE-COUNT)
+                     ELSE
+                        DISPLAY "WARNING: TAX RATE TABLE FULL, "
+                           "IGNORING JURISDICTION ",
+                           TR-JURISDICTION-CODE
+                     END-IF
+               END-READ
+            END-PERFORM.
+
+       100-READ-LINE-ITEM.
+
+            READ INVOICE-LINE-ITEM-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+       200-EXTEND-LINE-ITEM.
+
+      * Standard rounding rule: every money computation in this shop
+      * rounds half-up to the penny (COBOL's default ROUNDED mode),
+      * never truncates - see req 020.
+            MULTIPLY LI-QUANTITY BY LI-UNIT-PRICE
+               GIVING WS-EXTENDED-AMOUNT ROUNDED
+            ADD WS-EXTENDED-AMOUNT TO WS-INVOICE-SUBTOTAL.
+
+       300-WRITE-DETAIL-LINE.
+
+            MOVE LI-ITEM-ID TO ID-ITEM-ID
+            MOVE LI-QUANTITY TO ID-QUANTITY
+            MOVE LI-UNIT-PRICE TO ID-UNIT-PRICE
+            MOVE WS-EXTENDED-AMOUNT TO ID-EXTENDED
+            WRITE INVOICE-LINE FROM INVOICE-DETAIL-LINE.
+
+       450-LOOKUP-TAX-RATE.
+
+            PERFORM VARYING TR-IDX FROM 1 BY 1
+                  UNTIL TR-IDX > WS-TAX-RATE-COUNT
+               IF TRE-JURISDICTION-CODE (TR-IDX) =
+                     WS-CURRENT-JURISDICTION-CODE
+                  MOVE TRE-TAX-RATE (TR-IDX) TO WS-SALES-TAX-RATE
+                  EXIT PERFORM
+               END-IF
+            END-PERFORM
+
+            IF TR-IDX > WS-TAX-RATE-COUNT
+               DISPLAY "WARNING: NO TAX RATE FOR JURISDICTION ",
+                  WS-CURRENT-JURISDICTION-CODE, " ON INVOICE ",
+                  WS-CURRENT-INVOICE-ID, " - USING DEFAULT RATE"
+               MOVE WS-DEFAULT-TAX-RATE TO WS-SALES-TAX-RATE
+            END-IF.
+
+       500-WRITE-INVOICE-TOTALS.
+
+            PERFORM 450-LOOKUP-TAX-RATE
+
+            COMPUTE WS-SALES-TAX-AMOUNT ROUNDED =
+               WS-INVOICE-SUBTOTAL * WS-SALES-TAX-RATE
+            ADD WS-INVOICE-SUBTOTAL, WS-SALES-TAX-AMOUNT
+               GIVING WS-INVOICE-TOTAL
+
+            MOVE WS-INVOICE-SUBTOTAL TO IS-SUBTOTAL
+            WRITE INVOICE-LINE FROM INVOICE-SUBTOTAL-LINE
+
+            MOVE WS-SALES-TAX-AMOUNT TO IT-TAX
+            WRITE INVOICE-LINE FROM INVOICE-TAX-LINE
+
+            MOVE WS-INVOICE-TOTAL TO ITL-TOTAL
+            WRITE INVOICE-LINE FROM INVOICE-TOTAL-LINE
+
+      * Foreign-currency conversion - see req 033. USD invoices (the
+      * majority) are left with just the line above; only a non-USD
+      * invoice gets this extra converted-total line.
+            IF WS-CURRENT-CURRENCY-CODE NOT = "USD"
+               MOVE WS-CURRENT-CURRENCY-CODE TO WS-LOOKUP-CURRENCY-CODE
+               PERFORM 460-LOOKUP-CURRENCY-RATE
+               COMPUTE WS-INVOICE-TOTAL-CONVERTED ROUNDED =
+                  WS-INVOICE-TOTAL * WS-CONVERSION-RATE
+               MOVE WS-CURRENT-CURRENCY-CODE TO ICT-CURRENCY
+               MOVE WS-INVOICE-TOTAL-CONVERTED TO ICT-TOTAL
+               WRITE INVOICE-LINE FROM INVOICE-CONVERTED-TOTAL-LINE
+            END-IF.
+
+       900-CLOSE-FILES.
+
+            CLOSE INVOICE-LINE-ITEM-FILE
+            CLOSE INVOICE-REPORT-FILE
+            CLOSE TAX-RATE-FILE
+            CLOSE CURRENCY-RATE-FILE.
+
+           COPY CURRTBL.
+       END PROGRAM INVOICE-PROCESSING.
