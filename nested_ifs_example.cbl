@@ -1,42 +1,186 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-09-01
-      * Purpose: An example of nested IF statements.
+      * Purpose: An example of nested IF statements, extended to turn
+      *          each course grade into GPA quality points and roll
+      *          them up into a weighted GPA per student.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NESTED-IFS-EXAMPLE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-COURSE-FILE ASSIGN TO "STUCRSE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COURSE-FILE-STATUS.
+
+      * Shared letter-grade cutoff control record - see req 048.
+           COPY GRDCSEL.
+
        DATA DIVISION.
+       FILE SECTION.
+      * One record per course a student is enrolled in.  The file is
+      * expected to be sorted by student ID so courses for the same
+      * student are grouped together for the GPA control break.
+       FD  STUDENT-COURSE-FILE.
+       01  STUDENT-COURSE-RECORD.
+           05  SC-STUDENT-ID       PIC X(9).
+           05  SC-COURSE-ID        PIC X(8).
+           05  SC-CREDIT-HOURS     PIC 9V9.
+           05  SC-GRADE            PIC 9(3).
+
+           COPY GRDCFD.
 
        WORKING-STORAGE SECTION.
+       01  WS-COURSE-FILE-STATUS   PIC XX.
+
+      * Configurable letter-grade cutoffs - see req 048 and copybooks/
+      * GRDCTBL.cpy/GRDCWS.cpy.
+       01  WS-GRADE-CUTOFF-FILE-STATUS PIC XX.
+           COPY GRDCWS.
+       01  WS-EOF-SWITCH           PIC X VALUE 'N'.
+           88  END-OF-COURSE-FILE      VALUE 'Y'.
+       01  WS-FIRST-RECORD-SWITCH  PIC X VALUE 'Y'.
+           88  FIRST-RECORD             VALUE 'Y'.
+
        01 GRADE            PIC 9(3).
        01 LETTER-GRADE   PIC X.
+       01 GPA-POINTS      PIC 9V9.
+
+       01  WS-CURRENT-STUDENT-ID   PIC X(9).
+       01  WS-STUDENT-QUALITY-PTS  PIC 9(4)V99 VALUE 0.
+       01  WS-STUDENT-CREDIT-HRS   PIC 9(3)V9  VALUE 0.
+       01  WS-STUDENT-GPA          PIC 9V99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Enter your numerical grade."
-            ACCEPT GRADE
 
-            IF GRADE >=  90
+            PERFORM 050-OPEN-FILES
+            PERFORM 100-READ-COURSE-RECORD
+
+            PERFORM UNTIL END-OF-COURSE-FILE
+               IF NOT FIRST-RECORD
+                     AND SC-STUDENT-ID NOT = WS-CURRENT-STUDENT-ID
+                  PERFORM 500-DISPLAY-STUDENT-GPA
+               END-IF
+
+               IF FIRST-RECORD OR
+                     SC-STUDENT-ID NOT = WS-CURRENT-STUDENT-ID
+                  MOVE SC-STUDENT-ID TO WS-CURRENT-STUDENT-ID
+                  MOVE 0 TO WS-STUDENT-QUALITY-PTS
+                  MOVE 0 TO WS-STUDENT-CREDIT-HRS
+                  MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+               END-IF
+
+               MOVE SC-GRADE TO GRADE
+               PERFORM 200-DERIVE-LETTER-GRADE
+               PERFORM 300-CONVERT-TO-GPA-POINTS
+               PERFORM 400-ACCUMULATE-STUDENT-GPA
+
+               DISPLAY "Student ", SC-STUDENT-ID, " course ",
+                  SC-COURSE-ID, " grade ", GRADE,
+                  " is letter grade ", LETTER-GRADE,
+                  " (", GPA-POINTS, " points)."
+
+               PERFORM 100-READ-COURSE-RECORD
+            END-PERFORM
+
+            IF NOT FIRST-RECORD
+               PERFORM 500-DISPLAY-STUDENT-GPA
+            END-IF
+
+            PERFORM 900-CLOSE-FILES
+
+            STOP RUN.
+
+       050-OPEN-FILES.
+
+            OPEN INPUT STUDENT-COURSE-FILE
+            IF WS-COURSE-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR: STUDENT-COURSE-FILE OPEN FAILED, "
+                  "STATUS = ", WS-COURSE-FILE-STATUS
+               MOVE 'Y' TO WS-EOF-SWITCH
+            END-IF
+
+            OPEN INPUT GRADE-CUTOFF-FILE
+            PERFORM 070-LOAD-GRADE-CUTOFFS
+            IF WS-GRADE-CUTOFF-FILE-STATUS = "00"
+               CLOSE GRADE-CUTOFF-FILE
+            END-IF.
+
+       100-READ-COURSE-RECORD.
+
+            READ STUDENT-COURSE-FILE
+               AT END
+                  MOVE 'Y' TO WS-EOF-SWITCH
+            END-READ.
+
+      * Cutoffs are the configurable WS-A-CUTOFF/-B-/-C-/-D-CUTOFF
+      * fields (copybooks/GRDCWS.cpy) instead of the literals
+      * 90/80/70/60 - see req 048.
+       200-DERIVE-LETTER-GRADE.
+
+            IF GRADE >= WS-A-CUTOFF
                 MOVE "A" TO LETTER-GRADE
             ELSE
-                IF GRADE >= 80
+                IF GRADE >= WS-B-CUTOFF
                     MOVE "B" TO LETTER-GRADE
                 ELSE
-                    IF GRADE >= 70
+                    IF GRADE >= WS-C-CUTOFF
                         MOVE "C" TO LETTER-GRADE
                     ELSE
-                        IF GRADE >= 60
+                        IF GRADE >= WS-D-CUTOFF
                             MOVE "D" TO LETTER-GRADE
                         ELSE
                             MOVE "F" TO LETTER-GRADE
                         END-IF
                     END-IF
                 END-IF
+            END-IF.
+
+       300-CONVERT-TO-GPA-POINTS.
+
+            IF LETTER-GRADE = "A"
+                MOVE 4.0 TO GPA-POINTS
+            ELSE
+                IF LETTER-GRADE = "B"
+                    MOVE 3.0 TO GPA-POINTS
+                ELSE
+                    IF LETTER-GRADE = "C"
+                        MOVE 2.0 TO GPA-POINTS
+                    ELSE
+                        IF LETTER-GRADE = "D"
+                            MOVE 1.0 TO GPA-POINTS
+                        ELSE
+                            MOVE 0.0 TO GPA-POINTS
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
+       400-ACCUMULATE-STUDENT-GPA.
+
+            ADD SC-CREDIT-HOURS TO WS-STUDENT-CREDIT-HRS
+            COMPUTE WS-STUDENT-QUALITY-PTS =
+               WS-STUDENT-QUALITY-PTS + (GPA-POINTS * SC-CREDIT-HOURS).
+
+       500-DISPLAY-STUDENT-GPA.
+
+            IF WS-STUDENT-CREDIT-HRS > 0
+               COMPUTE WS-STUDENT-GPA ROUNDED =
+                  WS-STUDENT-QUALITY-PTS / WS-STUDENT-CREDIT-HRS
+            ELSE
+               MOVE 0 TO WS-STUDENT-GPA
             END-IF
 
-            DISPLAY "Your letter grade is ", LETTER-GRADE, "."
+            DISPLAY "  --> Weighted GPA for student ",
+               WS-CURRENT-STUDENT-ID, " is ", WS-STUDENT-GPA, ".".
 
-            STOP RUN.
+       900-CLOSE-FILES.
+
+            CLOSE STUDENT-COURSE-FILE.
 
+           COPY GRDCTBL.
        END PROGRAM NESTED-IFS-EXAMPLE.
