@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:  Tom Gonzalez
       * Date:  2017-02-24
-      * Purpose: Give examples of perform varying statements.
+      * Purpose: Give examples of perform varying statements, including
+      *          the standard table-driven pattern for a twelve-month
+      *          breakdown (OCCURS/INDEXED BY, PERFORM VARYING over the
+      *          index) instead of one DISPLAY per counter tick.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,6 +16,47 @@
        01 NUM-1        PIC 9(2).
        01 NUM-2        PIC 9(2).
 
+      * Sample monthly sales figures, loaded into the table below.
+       01  MONTHLY-SALES-VALUES.
+           05  FILLER          PIC 9(7)V9(2) VALUE 10500.00.
+           05  FILLER          PIC 9(7)V9(2) VALUE 11250.50.
+           05  FILLER          PIC 9(7)V9(2) VALUE 9800.75.
+           05  FILLER          PIC 9(7)V9(2) VALUE 12300.00.
+           05  FILLER          PIC 9(7)V9(2) VALUE 13100.25.
+           05  FILLER          PIC 9(7)V9(2) VALUE 14200.00.
+           05  FILLER          PIC 9(7)V9(2) VALUE 13750.60.
+           05  FILLER          PIC 9(7)V9(2) VALUE 12980.40.
+           05  FILLER          PIC 9(7)V9(2) VALUE 11500.00.
+           05  FILLER          PIC 9(7)V9(2) VALUE 12750.80.
+           05  FILLER          PIC 9(7)V9(2) VALUE 15200.00.
+           05  FILLER          PIC 9(7)V9(2) VALUE 16400.35.
+
+       01  MONTHLY-SALES-TABLE REDEFINES MONTHLY-SALES-VALUES.
+           05  MONTHLY-SALES   PIC 9(7)V9(2) OCCURS 12 TIMES
+                                   INDEXED BY MONTH-IDX.
+
+       01  MONTH-NAME-VALUES.
+           05  FILLER          PIC X(9) VALUE "JANUARY".
+           05  FILLER          PIC X(9) VALUE "FEBRUARY".
+           05  FILLER          PIC X(9) VALUE "MARCH".
+           05  FILLER          PIC X(9) VALUE "APRIL".
+           05  FILLER          PIC X(9) VALUE "MAY".
+           05  FILLER          PIC X(9) VALUE "JUNE".
+           05  FILLER          PIC X(9) VALUE "JULY".
+           05  FILLER          PIC X(9) VALUE "AUGUST".
+           05  FILLER          PIC X(9) VALUE "SEPTEMBER".
+           05  FILLER          PIC X(9) VALUE "OCTOBER".
+           05  FILLER          PIC X(9) VALUE "NOVEMBER".
+           05  FILLER          PIC X(9) VALUE "DECEMBER".
+
+       01  MONTH-NAME-TABLE REDEFINES MONTH-NAME-VALUES.
+           05  MONTH-NAME      PIC X(9) OCCURS 12 TIMES.
+
+       01  WS-MONTHLY-TOTAL    PIC 9(9)V9(2) VALUE 0.
+       01  WS-MONTHLY-AVERAGE  PIC 9(9)V9(2).
+       01  WS-SALES-OUT        PIC $$,$$$,$$9.99.
+       01  WS-AVERAGE-OUT      PIC $$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Starting the program."
@@ -29,6 +73,24 @@
             PERFORM 100-PRINT-VAL VARYING NUM-2 FROM 35 BY -3
                UNTIL NUM-2 < 25
 
+            DISPLAY " "
+
+      * Table-Driven Version - PERFORM VARYING over an OCCURS table's
+      * index instead of a scalar counter.
+            PERFORM 200-PRINT-MONTHLY-FIGURE
+               VARYING MONTH-IDX FROM 1 BY 1
+               UNTIL MONTH-IDX > 12
+
+            PERFORM 300-TOTAL-MONTHLY-FIGURES
+               VARYING MONTH-IDX FROM 1 BY 1
+               UNTIL MONTH-IDX > 12
+
+            COMPUTE WS-MONTHLY-AVERAGE ROUNDED = WS-MONTHLY-TOTAL / 12
+            MOVE WS-MONTHLY-TOTAL TO WS-SALES-OUT
+            MOVE WS-MONTHLY-AVERAGE TO WS-AVERAGE-OUT
+            DISPLAY "Twelve-month total sales:   ", WS-SALES-OUT
+            DISPLAY "Twelve-month average sales: ", WS-AVERAGE-OUT
+
             DISPLAY "Ending now."
             STOP RUN.
 
@@ -36,4 +98,13 @@
       * No need for procedure to alter loop variable.
             DISPLAY "Value of NUM-2 is now:  ", NUM-2.
 
+       200-PRINT-MONTHLY-FIGURE.
+
+            MOVE MONTHLY-SALES (MONTH-IDX) TO WS-SALES-OUT
+            DISPLAY MONTH-NAME (MONTH-IDX), " sales: ", WS-SALES-OUT.
+
+       300-TOTAL-MONTHLY-FIGURES.
+
+            ADD MONTHLY-SALES (MONTH-IDX) TO WS-MONTHLY-TOTAL.
+
        END PROGRAM PERFORM-VARY-EX.
